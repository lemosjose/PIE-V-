@@ -0,0 +1,412 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRE0028-QUERY-FUNC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  RC                    PIC S9(9) COMP-5 VALUE 0.
+
+       01  HENV                  USAGE POINTER.
+       01  HDBC                  USAGE POINTER.
+       01  HSTMT                 USAGE POINTER.
+
+       01  SQL-NULL-HANDLE       PIC S9(9) COMP-5 VALUE 0.
+
+       01  SQL-HANDLE-ENV        PIC S9(9) COMP-5 VALUE 1.
+       01  SQL-HANDLE-DBC        PIC S9(9) COMP-5 VALUE 2.
+       01  SQL-HANDLE-STMT       PIC S9(9) COMP-5 VALUE 3.
+
+       01  SQL-NTS               PIC S9(9) COMP-5 VALUE -3.
+
+       01  SQL-SUCCESS           PIC S9(9) COMP-5 VALUE 0.
+       01  SQL-SUCCESS-W-INFO    PIC S9(9) COMP-5 VALUE 1.
+       01  SQL-NO-DATA           PIC S9(9) COMP-5 VALUE 100.
+       01  SQL-INVALID-HANDLE    PIC S9(9) COMP-5 VALUE -2.
+
+       01  SQL-ATTR-ODBC-VERSION PIC S9(9) COMP-5 VALUE 200.
+       01  SQL-OV-ODBC3          PIC S9(9) COMP-5 VALUE 3.
+
+       01  CONNSTR               PIC X(512).
+       01  ODBC-DRIVER           PIC X(64).
+       01  ODBC-DRIVER-Z         PIC X(64).
+       01  DB-HOST              PIC X(128).
+       01  DB-HOST-Z            PIC X(128).
+       01  DB-PORT              PIC X(16).
+       01  DB-PORT-Z            PIC X(16).
+       01  DB-NAME              PIC X(64).
+       01  DB-NAME-Z            PIC X(64).
+       01  DB-USER              PIC X(64).
+       01  DB-USER-Z            PIC X(64).
+       01  DB-PASS              PIC X(64).
+       01  DB-PASS-Z            PIC X(64).
+
+       01  QRY                   PIC X(512).
+       01  QRY-LEN               PIC S9(9) COMP-5.
+       01  WS-NOME-PARCIAL-Z     PIC X(50).
+       01  WS-NOME-PARCIAL-ESC   PIC X(100).
+       01  WS-ESC-I              PIC S9(9) COMP-5.
+       01  WS-ESC-O              PIC S9(9) COMP-5.
+       01  WS-ESC-TAM            PIC S9(9) COMP-5.
+       01  WS-ESC-CH             PIC X(01).
+
+       01  COL1-NUM-MATRIC       PIC S9(9) COMP-5.
+       01  COL2-NOME-FUNC        PIC X(50).
+       01  IND1                  PIC S9(9) COMP-5.
+       01  IND2                  PIC S9(9) COMP-5.
+
+       01  DIAG-STATE            PIC X(6).
+       01  DIAG-NATIVE           PIC S9(9) COMP-5.
+       01  DIAG-MSG              PIC X(256).
+       01  DIAG-MSG-LEN          PIC S9(9) COMP-5.
+
+       01  WS-CONECTOU           PIC X(01) VALUE "N".
+           88 WS-CONECTOU-OK               VALUE "S".
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           05 LK-MATRICULA        PIC 9(09).
+           05 LK-NOME-PARCIAL     PIC X(50).
+           05 LK-STATUS-FILTRO    PIC X(01).
+           05 LK-STATUS           PIC X(03).
+           05 LK-QTD-ENCONTRADOS  PIC 9(05).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+           MOVE "OK" TO LK-STATUS
+           MOVE 0 TO LK-QTD-ENCONTRADOS
+
+           PERFORM 1000-CONNECT
+
+           IF WS-CONECTOU-OK
+             PERFORM 2000-QUERY
+             PERFORM 9000-CLOSE
+           ELSE
+             MOVE "REJ" TO LK-STATUS
+           END-IF
+
+           GOBACK.
+
+       1000-CONNECT SECTION.
+           ACCEPT ODBC-DRIVER FROM ENVIRONMENT "ODBC_DRIVER"
+           IF ODBC-DRIVER = SPACES
+             MOVE "MariaDB Unicode" TO ODBC-DRIVER
+           END-IF
+
+           ACCEPT DB-HOST FROM ENVIRONMENT "MARIADB_HOST"
+           IF DB-HOST = SPACES
+             MOVE "mariadb" TO DB-HOST
+           END-IF
+
+           ACCEPT DB-PORT FROM ENVIRONMENT "MARIADB_PORT"
+           IF DB-PORT = SPACES
+             MOVE "3306" TO DB-PORT
+           END-IF
+
+           ACCEPT DB-NAME FROM ENVIRONMENT "MARIADB_DATABASE"
+           IF DB-NAME = SPACES
+             MOVE "tre" TO DB-NAME
+           END-IF
+
+           ACCEPT DB-USER FROM ENVIRONMENT "MARIADB_USER"
+           IF DB-USER = SPACES
+             MOVE "tre" TO DB-USER
+           END-IF
+
+           ACCEPT DB-PASS FROM ENVIRONMENT "MARIADB_PASSWORD"
+           IF DB-PASS = SPACES
+             MOVE "trepass" TO DB-PASS
+           END-IF
+
+           MOVE ODBC-DRIVER TO ODBC-DRIVER-Z
+           INSPECT ODBC-DRIVER-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-HOST TO DB-HOST-Z
+           INSPECT DB-HOST-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-PORT TO DB-PORT-Z
+           INSPECT DB-PORT-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-NAME TO DB-NAME-Z
+           INSPECT DB-NAME-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-USER TO DB-USER-Z
+           INSPECT DB-USER-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-PASS TO DB-PASS-Z
+           INSPECT DB-PASS-Z REPLACING TRAILING SPACES BY LOW-VALUES
+
+           STRING
+             "DRIVER={"          DELIMITED BY SIZE
+             ODBC-DRIVER-Z       DELIMITED BY LOW-VALUES
+             "}"                 DELIMITED BY SIZE
+             ";SERVER="         DELIMITED BY SIZE
+             DB-HOST-Z           DELIMITED BY LOW-VALUES
+             ";PORT="           DELIMITED BY SIZE
+             DB-PORT-Z           DELIMITED BY LOW-VALUES
+             ";DATABASE="       DELIMITED BY SIZE
+             DB-NAME-Z           DELIMITED BY LOW-VALUES
+             ";USER="           DELIMITED BY SIZE
+             DB-USER-Z           DELIMITED BY LOW-VALUES
+             ";PASSWORD="       DELIMITED BY SIZE
+             DB-PASS-Z           DELIMITED BY LOW-VALUES
+             INTO CONNSTR
+           END-STRING
+
+           CALL "SQLAllocHandle" USING
+             BY VALUE SQL-HANDLE-ENV
+             BY VALUE SQL-NULL-HANDLE
+             BY REFERENCE HENV
+           RETURNING RC
+           END-CALL
+           IF RC = SQL-INVALID-HANDLE
+             DISPLAY "Falha SQLAllocHandle(ENV): INVALID_HANDLE"
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLSetEnvAttr" USING
+             BY VALUE HENV
+             BY VALUE SQL-ATTR-ODBC-VERSION
+             BY VALUE SQL-OV-ODBC3
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+           IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+             DISPLAY "Falha SQLSetEnvAttr(ODBC3), RC=" RC
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLAllocHandle" USING
+             BY VALUE SQL-HANDLE-DBC
+             BY VALUE HENV
+             BY REFERENCE HDBC
+           RETURNING RC
+           END-CALL
+           IF RC = SQL-INVALID-HANDLE
+             DISPLAY "Falha SQLAllocHandle(DBC): INVALID_HANDLE"
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLDriverConnect" USING
+             BY VALUE HDBC
+             BY VALUE 0
+             BY REFERENCE CONNSTR
+             BY VALUE SQL-NTS
+             BY VALUE 0
+             BY VALUE 0
+             BY VALUE 0
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+
+           IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+             DISPLAY "Falha ao conectar via ODBC, RC=" RC
+             PERFORM 1100-DIAG-CONNECT
+           ELSE
+             MOVE "S" TO WS-CONECTOU
+           END-IF
+           .
+
+       1100-DIAG-CONNECT SECTION.
+           MOVE SPACES TO DIAG-STATE
+           MOVE SPACES TO DIAG-MSG
+           MOVE 0 TO DIAG-NATIVE
+           MOVE 0 TO DIAG-MSG-LEN
+
+           CALL "SQLGetDiagRec" USING
+             BY VALUE SQL-HANDLE-DBC
+             BY VALUE HDBC
+             BY VALUE 1
+             BY REFERENCE DIAG-STATE
+             BY REFERENCE DIAG-NATIVE
+             BY REFERENCE DIAG-MSG
+             BY VALUE 255
+             BY REFERENCE DIAG-MSG-LEN
+           RETURNING RC
+           END-CALL
+
+           DISPLAY "SQLSTATE=" DIAG-STATE
+           DISPLAY "NATIVE=" DIAG-NATIVE
+           DISPLAY "MSG=" DIAG-MSG
+           .
+
+       1200-ESCAPAR-NOME-PARCIAL SECTION.
+           *> Dobra cada aspas simples embutida no nome parcial digitado
+           *> antes de concatenar no LIKE '%...%', no padrao usual de
+           *> escaping de string em SQL, para uma busca como "D'AVILA"
+           *> nao fechar a aspa do literal mais cedo e corromper (ou
+           *> injetar em) a instrucao montada.
+           MOVE SPACES TO WS-NOME-PARCIAL-ESC
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-NOME-PARCIAL))
+               TO WS-ESC-TAM
+           MOVE 0 TO WS-ESC-O
+           PERFORM VARYING WS-ESC-I FROM 1 BY 1
+               UNTIL WS-ESC-I > WS-ESC-TAM
+             MOVE LK-NOME-PARCIAL(WS-ESC-I:1) TO WS-ESC-CH
+             ADD 1 TO WS-ESC-O
+             MOVE WS-ESC-CH TO WS-NOME-PARCIAL-ESC(WS-ESC-O:1)
+             IF WS-ESC-CH = QUOTE
+               ADD 1 TO WS-ESC-O
+               MOVE QUOTE TO WS-NOME-PARCIAL-ESC(WS-ESC-O:1)
+             END-IF
+           END-PERFORM
+           INSPECT WS-NOME-PARCIAL-ESC
+               REPLACING TRAILING SPACES BY LOW-VALUES.
+
+       2000-QUERY SECTION.
+           *> Mesma consulta base de TRE0028-ODBC, agora com o WHERE
+           *> escolhido a partir dos parametros recebidos: por
+           *> matricula exata, por parte do nome, ou, se nenhum dos
+           *> dois foi informado, a listagem completa de sempre. Em
+           *> qualquer um dos tres casos, LK-STATUS-FILTRO ("A" ou
+           *> "I") ainda pode restringir o resultado a so ativos ou
+           *> so inativos; em branco, nao filtra por status.
+           EVALUATE TRUE
+             WHEN LK-MATRICULA NOT = 0
+               IF LK-STATUS-FILTRO = SPACE
+                 STRING
+                   "SELECT fun_num_matric, fun_nome_func "
+                   "FROM funcionario "
+                   "WHERE fun_num_matric = "   DELIMITED BY SIZE
+                   LK-MATRICULA                 DELIMITED BY SIZE
+                   INTO QRY
+                 END-STRING
+               ELSE
+                 STRING
+                   "SELECT fun_num_matric, fun_nome_func "
+                   "FROM funcionario "
+                   "WHERE fun_num_matric = "   DELIMITED BY SIZE
+                   LK-MATRICULA                 DELIMITED BY SIZE
+                   " AND fun_status = '"        DELIMITED BY SIZE
+                   LK-STATUS-FILTRO              DELIMITED BY SIZE
+                   "'"                          DELIMITED BY SIZE
+                   INTO QRY
+                 END-STRING
+               END-IF
+             WHEN LK-NOME-PARCIAL NOT = SPACES
+               MOVE LK-NOME-PARCIAL TO WS-NOME-PARCIAL-Z
+               INSPECT WS-NOME-PARCIAL-Z
+                   REPLACING TRAILING SPACES BY LOW-VALUES
+               PERFORM 1200-ESCAPAR-NOME-PARCIAL
+               IF LK-STATUS-FILTRO = SPACE
+                 STRING
+                   "SELECT fun_num_matric, fun_nome_func "
+                   "FROM funcionario "
+                   "WHERE fun_nome_func LIKE '%" DELIMITED BY SIZE
+                   WS-NOME-PARCIAL-ESC           DELIMITED BY LOW-VALUES
+                   "%' "                          DELIMITED BY SIZE
+                   "ORDER BY fun_nome_func"       DELIMITED BY SIZE
+                   INTO QRY
+                 END-STRING
+               ELSE
+                 STRING
+                   "SELECT fun_num_matric, fun_nome_func "
+                   "FROM funcionario "
+                   "WHERE fun_nome_func LIKE '%" DELIMITED BY SIZE
+                   WS-NOME-PARCIAL-ESC           DELIMITED BY LOW-VALUES
+                   "%' "                          DELIMITED BY SIZE
+                   "AND fun_status = '"          DELIMITED BY SIZE
+                   LK-STATUS-FILTRO               DELIMITED BY SIZE
+                   "' "                           DELIMITED BY SIZE
+                   "ORDER BY fun_nome_func"       DELIMITED BY SIZE
+                   INTO QRY
+                 END-STRING
+               END-IF
+             WHEN OTHER
+               IF LK-STATUS-FILTRO = SPACE
+                 STRING
+                   "SELECT fun_num_matric, fun_nome_func "
+                   "FROM funcionario "
+                   "ORDER BY fun_nome_func"
+                   INTO QRY
+                 END-STRING
+               ELSE
+                 STRING
+                   "SELECT fun_num_matric, fun_nome_func "
+                   "FROM funcionario "
+                   "WHERE fun_status = '"       DELIMITED BY SIZE
+                   LK-STATUS-FILTRO              DELIMITED BY SIZE
+                   "' ORDER BY fun_nome_func"    DELIMITED BY SIZE
+                   INTO QRY
+                 END-STRING
+               END-IF
+           END-EVALUATE
+           MOVE 0 TO QRY-LEN
+
+           CALL "SQLAllocHandle" USING
+             BY VALUE SQL-HANDLE-STMT
+             BY VALUE HDBC
+             BY REFERENCE HSTMT
+           RETURNING RC
+           END-CALL
+
+           CALL "SQLExecDirect" USING
+             BY VALUE HSTMT
+             BY REFERENCE QRY
+             BY VALUE SQL-NTS
+           RETURNING RC
+           END-CALL
+
+           IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+             DISPLAY "Falha SQLExecDirect, RC=" RC
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLBindCol" USING
+             BY VALUE HSTMT
+             BY VALUE 1
+             BY VALUE 4
+             BY REFERENCE COL1-NUM-MATRIC
+             BY VALUE 4
+             BY REFERENCE IND1
+           RETURNING RC
+           END-CALL
+
+           CALL "SQLBindCol" USING
+             BY VALUE HSTMT
+             BY VALUE 2
+             BY VALUE 1
+             BY REFERENCE COL2-NOME-FUNC
+             BY VALUE 50
+             BY REFERENCE IND2
+           RETURNING RC
+           END-CALL
+
+           PERFORM UNTIL 1 = 0
+             CALL "SQLFetch" USING BY VALUE HSTMT
+             RETURNING RC
+             END-CALL
+             IF RC = SQL-NO-DATA
+               EXIT PERFORM
+             END-IF
+             IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+               DISPLAY "Falha SQLFetch, RC=" RC
+               EXIT PERFORM
+             END-IF
+             ADD 1 TO LK-QTD-ENCONTRADOS
+             DISPLAY "MATRICULA FUNCIONARIO " COL1-NUM-MATRIC
+             DISPLAY "NOME FUNCIONARIO " COL2-NOME-FUNC
+           END-PERFORM
+           .
+
+       9000-CLOSE SECTION.
+           CALL "SQLFreeHandle" USING
+             BY VALUE SQL-HANDLE-STMT
+             BY VALUE HSTMT
+           END-CALL
+
+           CALL "SQLDisconnect" USING
+             BY VALUE HDBC
+           END-CALL
+
+           CALL "SQLFreeHandle" USING
+             BY VALUE SQL-HANDLE-DBC
+             BY VALUE HDBC
+           END-CALL
+
+           CALL "SQLFreeHandle" USING
+             BY VALUE SQL-HANDLE-ENV
+             BY VALUE HENV
+           END-CALL
+           .
