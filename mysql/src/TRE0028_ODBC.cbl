@@ -6,8 +6,81 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNC-REPORT-FILE ASSIGN TO "FUNC-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HR-EXPORT-FILE ASSIGN TO "TRE0028-HR-EXPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ODBC-ERRLOG-FILE ASSIGN TO "TRE0028-ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-FS.
+
+           SELECT PROFILE-FILE ASSIGN TO DYNAMIC WS-PROFILE-NOME-Z
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-FS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TRE0028-CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNC-REPORT-FILE.
+       01  FUNCOUT-LINHA         PIC X(80).
+
+      *> Feed noturno para o sistema de RH antigo (fora deste
+      *> codigo-fonte): registro de largura fixa, posicional, sem
+      *> delimitador, para ser carregado direto por aquele sistema em
+      *> vez de alguem reler o relatorio e digitar tudo de novo.
+      *> FILLER-HR-FUTURO reserva espaco para novos campos que a
+      *> consulta ainda vier a trazer, sem precisar deslocar as
+      *> colunas ja publicadas para o RH.
+       FD  HR-EXPORT-FILE.
+       01  HR-EXPORT-REC.
+           05  HR-EXPORT-MATRICULA   PIC 9(09).
+           05  HR-EXPORT-NOME        PIC X(50).
+           05  FILLER-HR-FUTURO      PIC X(21) VALUE SPACES.
+
+       FD  PROFILE-FILE.
+       01  PROFILE-LINHA         PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CHECKPOINT-MATRICULA  PIC 9(09).
+           05  CHECKPOINT-SORT-KEY   PIC X(10).
+
+       FD  ODBC-ERRLOG-FILE.
+       01  ERRLOG-REC.
+           05 ERRLOG-TIMESTAMP   PIC X(14).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 ERRLOG-SQLSTATE    PIC X(06).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 ERRLOG-NATIVE      PIC -(9)9.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 ERRLOG-MSG         PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-FS          PIC X(02) VALUE SPACES.
+           88 WS-ERRLOG-OK                  VALUE "00".
+
+       01  TRE0028-PROFILE        PIC X(16).
+       01  WS-PROFILE-NOME-Z      PIC X(64).
+       01  WS-PROFILE-FS          PIC X(02) VALUE SPACES.
+           88 WS-PROFILE-OK                 VALUE "00".
+       01  WS-PROFILE-CHAVE       PIC X(32).
+       01  WS-PROFILE-VALOR       PIC X(128).
+       01  WS-PROFILE-POS-IGUAL   PIC 9(03) VALUE ZEROS.
+
+       01  WS-CHECKPOINT-FS       PIC X(02) VALUE SPACES.
+           88 WS-CHECKPOINT-OK               VALUE "00".
+       01  WS-CHECKPOINT-MATRICULA PIC 9(09) VALUE ZEROS.
+       01  WS-CHECKPOINT-SORT-KEY PIC X(10) VALUE SPACES.
+       01  WS-TEM-CHECKPOINT      PIC X(01) VALUE "N".
+           88 WS-TEM-CHECKPOINT-SIM          VALUE "S".
+
        01  RC                    PIC S9(9) COMP-5 VALUE 0.
 
        01  HENV                  USAGE POINTER.
@@ -43,23 +116,78 @@
        01  DB-USER-Z            PIC X(64).
        01  DB-PASS              PIC X(64).
        01  DB-PASS-Z            PIC X(64).
+       01  DB-SSLMODE           PIC X(16).
+       01  DB-SSLMODE-Z         PIC X(16).
+       01  DB-SSLCA             PIC X(128).
+       01  DB-SSLCA-Z           PIC X(128).
 
        01  QRY                   PIC X(512).
        01  QRY-LEN               PIC S9(9) COMP-5.
 
-       01  COL1-NUM-MATRIC       PIC S9(9) COMP-5.
-       01  COL2-NOME-FUNC        PIC X(50).
-       01  IND1                  PIC S9(9) COMP-5.
-       01  IND2                  PIC S9(9) COMP-5.
+       01  SQL-ATTR-ROW-ARRAY-SIZE     PIC S9(9) COMP-5 VALUE 27.
+       01  SQL-ATTR-ROWS-FETCHED-PTR   PIC S9(9) COMP-5 VALUE 26.
+
+       01  WS-ARRAY-SIZE         PIC S9(9) COMP-5 VALUE 50.
+       01  WS-ROWS-FETCHED       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-I                  PIC S9(9) COMP-5 VALUE 0.
+
+       01  COL1-NUM-MATRIC-ARR.
+           05 COL1-NUM-MATRIC    PIC S9(9) COMP-5 OCCURS 50 TIMES.
+       01  COL2-NOME-FUNC-ARR.
+           05 COL2-NOME-FUNC     PIC X(50) OCCURS 50 TIMES.
+       01  IND1-ARR.
+           05 IND1               PIC S9(9) COMP-5 OCCURS 50 TIMES.
+       01  IND2-ARR.
+           05 IND2               PIC S9(9) COMP-5 OCCURS 50 TIMES.
 
        01  DIAG-STATE            PIC X(6).
        01  DIAG-NATIVE           PIC S9(9) COMP-5.
        01  DIAG-MSG              PIC X(256).
        01  DIAG-MSG-LEN          PIC S9(9) COMP-5.
 
+       01  WS-QTD-REGISTROS      PIC 9(07) VALUE ZEROS.
+       01  WS-TOTAL-MATRICULAS   PIC 9(15) VALUE ZEROS.
+
+       01  WS-CTRL-IN.
+           05 WS-CTRL-QTD         PIC 9(09).
+           05 WS-CTRL-TOTAL       PIC 9(15).
+       01  WS-CTRL-OUT.
+           05 WS-CTRL-LINHA       PIC X(80).
+
+       01  WS-LINHA-DET.
+           05 FILLER             PIC X(05) VALUE "MAT: ".
+           05 DET-MATRICULA       PIC 9(09).
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(06) VALUE "NOME: ".
+           05 DET-NOME            PIC X(50).
+
+       01  FUNC-STATUS-FILTRO    PIC X(01).
+
+      *> FUNC_SORT_KEY deixa o chamador escolher a ordenacao sem editar
+      *> a QRY: "MATRICULA" (fun_num_matric), "NOME" (fun_nome_func, o
+      *> padrao historico anterior a este recurso), ou em branco =
+      *> MATRICULA. SETOR entra aqui quando a coluna de departamento
+      *> existir na tabela. Ignorado (forcado para MATRICULA) enquanto
+      *> houver checkpoint em andamento, ja que a paginacao por
+      *> "fun_num_matric > :checkpoint" so da um corte correto se a
+      *> ordenacao tambem for por matricula -- por isso o checkpoint
+      *> grava junto a ordenacao usada, e uma retomada so e aceita se
+      *> essa ordenacao gravada for MATRICULA.
+       01  FUNC-SORT-KEY          PIC X(10).
+       01  WS-ORDER-BY-CLAUSE     PIC X(40).
+       01  WS-EFFECTIVE-SORT-KEY  PIC X(10).
+
+       01  WS-MAX-TENTATIVAS     PIC 9(02) VALUE 5.
+       01  WS-TENTATIVA          PIC 9(02) VALUE 0.
+       01  WS-SEGUNDOS-ESPERA    PIC 9(04) COMP-5 VALUE 10.
+       01  WS-CONECTOU-ODBC      PIC X(01) VALUE "N".
+           88 WS-CONECTOU-ODBC-OK          VALUE "S".
+
        PROCEDURE DIVISION.
            PERFORM 1000-CONNECT
+           PERFORM 1900-ABRIR-RELATORIO
            PERFORM 2000-QUERY
+           PERFORM 2900-FECHAR-RELATORIO
            PERFORM 9000-CLOSE
            GOBACK.
 
@@ -94,6 +222,26 @@
              MOVE "trepass" TO DB-PASS
            END-IF
 
+           *> Dados de funcionario (nome, matricula) nao podem mais
+           *> viajar em texto claro entre este programa e o MariaDB --
+           *> MARIADB_SSLMODE/MARIADB_SSL_CA seguem o mesmo padrao de
+           *> variavel de ambiente do host/porta/credenciais acima.
+           ACCEPT DB-SSLMODE FROM ENVIRONMENT "MARIADB_SSLMODE"
+           IF DB-SSLMODE = SPACES
+             MOVE "preferred" TO DB-SSLMODE
+           END-IF
+
+           ACCEPT DB-SSLCA FROM ENVIRONMENT "MARIADB_SSL_CA"
+
+           *> TRE0028_PROFILE troca os seis exports manuais (driver,
+           *> host, porta, banco, usuario, senha) por um unico nome de
+           *> perfil -- "dev", "qa", "prod" etc -- lido de um arquivo
+           *> TRE0028-<perfil>.CFG que sobrescreve os valores acima.
+           ACCEPT TRE0028-PROFILE FROM ENVIRONMENT "TRE0028_PROFILE"
+           IF TRE0028-PROFILE NOT = SPACES
+             PERFORM 1010-LER-PERFIL
+           END-IF
+
            MOVE ODBC-DRIVER TO ODBC-DRIVER-Z
            INSPECT ODBC-DRIVER-Z REPLACING TRAILING SPACES BY LOW-VALUES
            MOVE DB-HOST TO DB-HOST-Z
@@ -106,23 +254,52 @@
            INSPECT DB-USER-Z REPLACING TRAILING SPACES BY LOW-VALUES
            MOVE DB-PASS TO DB-PASS-Z
            INSPECT DB-PASS-Z REPLACING TRAILING SPACES BY LOW-VALUES
-
-           STRING
-             "DRIVER={"          DELIMITED BY SIZE
-             ODBC-DRIVER-Z       DELIMITED BY LOW-VALUES
-             "}"                 DELIMITED BY SIZE
-             ";SERVER="         DELIMITED BY SIZE
-             DB-HOST-Z           DELIMITED BY LOW-VALUES
-             ";PORT="           DELIMITED BY SIZE
-             DB-PORT-Z           DELIMITED BY LOW-VALUES
-             ";DATABASE="       DELIMITED BY SIZE
-             DB-NAME-Z           DELIMITED BY LOW-VALUES
-             ";USER="           DELIMITED BY SIZE
-             DB-USER-Z           DELIMITED BY LOW-VALUES
-             ";PASSWORD="       DELIMITED BY SIZE
-             DB-PASS-Z           DELIMITED BY LOW-VALUES
-             INTO CONNSTR
-           END-STRING
+           MOVE DB-SSLMODE TO DB-SSLMODE-Z
+           INSPECT DB-SSLMODE-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-SSLCA TO DB-SSLCA-Z
+           INSPECT DB-SSLCA-Z REPLACING TRAILING SPACES BY LOW-VALUES
+
+           IF DB-SSLCA = SPACES
+             STRING
+               "DRIVER={"          DELIMITED BY SIZE
+               ODBC-DRIVER-Z       DELIMITED BY LOW-VALUES
+               "}"                 DELIMITED BY SIZE
+               ";SERVER="         DELIMITED BY SIZE
+               DB-HOST-Z           DELIMITED BY LOW-VALUES
+               ";PORT="           DELIMITED BY SIZE
+               DB-PORT-Z           DELIMITED BY LOW-VALUES
+               ";DATABASE="       DELIMITED BY SIZE
+               DB-NAME-Z           DELIMITED BY LOW-VALUES
+               ";USER="           DELIMITED BY SIZE
+               DB-USER-Z           DELIMITED BY LOW-VALUES
+               ";PASSWORD="       DELIMITED BY SIZE
+               DB-PASS-Z           DELIMITED BY LOW-VALUES
+               ";sslmode="        DELIMITED BY SIZE
+               DB-SSLMODE-Z        DELIMITED BY LOW-VALUES
+               INTO CONNSTR
+             END-STRING
+           ELSE
+             STRING
+               "DRIVER={"          DELIMITED BY SIZE
+               ODBC-DRIVER-Z       DELIMITED BY LOW-VALUES
+               "}"                 DELIMITED BY SIZE
+               ";SERVER="         DELIMITED BY SIZE
+               DB-HOST-Z           DELIMITED BY LOW-VALUES
+               ";PORT="           DELIMITED BY SIZE
+               DB-PORT-Z           DELIMITED BY LOW-VALUES
+               ";DATABASE="       DELIMITED BY SIZE
+               DB-NAME-Z           DELIMITED BY LOW-VALUES
+               ";USER="           DELIMITED BY SIZE
+               DB-USER-Z           DELIMITED BY LOW-VALUES
+               ";PASSWORD="       DELIMITED BY SIZE
+               DB-PASS-Z           DELIMITED BY LOW-VALUES
+               ";sslmode="        DELIMITED BY SIZE
+               DB-SSLMODE-Z        DELIMITED BY LOW-VALUES
+               ";sslca="          DELIMITED BY SIZE
+               DB-SSLCA-Z          DELIMITED BY LOW-VALUES
+               INTO CONNSTR
+             END-STRING
+           END-IF
 
            CALL "SQLAllocHandle" USING
              BY VALUE SQL-HANDLE-ENV
@@ -147,6 +324,98 @@
              STOP RUN
            END-IF
 
+           *> O host do MariaDB passa por reinicios rapidos nas janelas
+           *> de patch; em vez de morrer no primeiro RC de falha,
+           *> tenta de novo algumas vezes com uma pequena espera antes
+           *> de desistir, para nao perder a carga inteira por uma
+           *> instabilidade de 30 segundos.
+           PERFORM VARYING WS-TENTATIVA FROM 1 BY 1
+               UNTIL WS-TENTATIVA > WS-MAX-TENTATIVAS
+                   OR WS-CONECTOU-ODBC-OK
+             PERFORM 1050-TENTAR-CONECTAR
+             IF NOT WS-CONECTOU-ODBC-OK
+                 AND WS-TENTATIVA < WS-MAX-TENTATIVAS
+               DISPLAY "Tentativa " WS-TENTATIVA " de conexao ODBC "
+                   "falhou, nova tentativa em "
+                   WS-SEGUNDOS-ESPERA " segundos"
+               CALL "C$SLEEP" USING WS-SEGUNDOS-ESPERA
+             END-IF
+           END-PERFORM
+
+           IF NOT WS-CONECTOU-ODBC-OK
+             DISPLAY "Falha ao conectar via ODBC apos "
+                 WS-MAX-TENTATIVAS " tentativas"
+             STOP RUN
+           END-IF
+           .
+
+       1010-LER-PERFIL SECTION.
+           MOVE SPACES TO WS-PROFILE-NOME-Z
+           STRING
+             "TRE0028-"      DELIMITED BY SIZE
+             TRE0028-PROFILE  DELIMITED BY SPACE
+             ".CFG"          DELIMITED BY SIZE
+             INTO WS-PROFILE-NOME-Z
+           END-STRING
+
+           OPEN INPUT PROFILE-FILE
+           IF NOT WS-PROFILE-OK
+             DISPLAY "Perfil de conexao nao encontrado: "
+                 WS-PROFILE-NOME-Z
+           ELSE
+             PERFORM UNTIL WS-PROFILE-FS = "10"
+               READ PROFILE-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   PERFORM 1020-APLICAR-LINHA-PERFIL
+               END-READ
+             END-PERFORM
+             CLOSE PROFILE-FILE
+           END-IF
+           .
+
+       1020-APLICAR-LINHA-PERFIL SECTION.
+           MOVE SPACES TO WS-PROFILE-CHAVE
+           MOVE SPACES TO WS-PROFILE-VALOR
+           MOVE 0 TO WS-PROFILE-POS-IGUAL
+
+           INSPECT PROFILE-LINHA TALLYING WS-PROFILE-POS-IGUAL
+               FOR CHARACTERS BEFORE INITIAL "="
+
+           IF WS-PROFILE-POS-IGUAL > 0
+               AND WS-PROFILE-POS-IGUAL < LENGTH OF PROFILE-LINHA
+             MOVE PROFILE-LINHA(1:WS-PROFILE-POS-IGUAL)
+                 TO WS-PROFILE-CHAVE
+             ADD 2 TO WS-PROFILE-POS-IGUAL
+             MOVE PROFILE-LINHA(WS-PROFILE-POS-IGUAL:)
+                 TO WS-PROFILE-VALOR
+
+             EVALUATE WS-PROFILE-CHAVE
+               WHEN "ODBC_DRIVER"
+                 MOVE WS-PROFILE-VALOR TO ODBC-DRIVER
+               WHEN "MARIADB_HOST"
+                 MOVE WS-PROFILE-VALOR TO DB-HOST
+               WHEN "MARIADB_PORT"
+                 MOVE WS-PROFILE-VALOR TO DB-PORT
+               WHEN "MARIADB_DATABASE"
+                 MOVE WS-PROFILE-VALOR TO DB-NAME
+               WHEN "MARIADB_USER"
+                 MOVE WS-PROFILE-VALOR TO DB-USER
+               WHEN "MARIADB_PASSWORD"
+                 MOVE WS-PROFILE-VALOR TO DB-PASS
+               WHEN "MARIADB_SSLMODE"
+                 MOVE WS-PROFILE-VALOR TO DB-SSLMODE
+               WHEN "MARIADB_SSL_CA"
+                 MOVE WS-PROFILE-VALOR TO DB-SSLCA
+               WHEN OTHER
+                 DISPLAY "Chave de perfil desconhecida: "
+                     WS-PROFILE-CHAVE
+             END-EVALUATE
+           END-IF
+           .
+
+       1050-TENTAR-CONECTAR SECTION.
            CALL "SQLAllocHandle" USING
              BY VALUE SQL-HANDLE-DBC
              BY VALUE HENV
@@ -173,7 +442,8 @@
            IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
              DISPLAY "Falha ao conectar via ODBC, RC=" RC
              PERFORM 1100-DIAG-CONNECT
-             STOP RUN
+           ELSE
+             MOVE "S" TO WS-CONECTOU-ODBC
            END-IF
            .
 
@@ -198,15 +468,183 @@
            DISPLAY "SQLSTATE=" DIAG-STATE
            DISPLAY "NATIVE=" DIAG-NATIVE
            DISPLAY "MSG=" DIAG-MSG
+
+           *> Alem do console, grava a mesma falha num log persistente,
+           *> para a operacao poder revisar uma semana de problemas de
+           *> conectividade sem precisar garimpar logs de job antigos.
+           OPEN EXTEND ODBC-ERRLOG-FILE
+           IF NOT WS-ERRLOG-OK
+             OPEN OUTPUT ODBC-ERRLOG-FILE
+           END-IF
+
+           MOVE SPACES TO ERRLOG-REC
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ERRLOG-TIMESTAMP
+           MOVE DIAG-STATE                  TO ERRLOG-SQLSTATE
+           MOVE DIAG-NATIVE                 TO ERRLOG-NATIVE
+           MOVE DIAG-MSG                    TO ERRLOG-MSG
+
+           WRITE ERRLOG-REC
+
+           CLOSE ODBC-ERRLOG-FILE
+           .
+
+       1700-RESOLVER-ORDENACAO SECTION.
+           EVALUATE TRUE
+             WHEN WS-TEM-CHECKPOINT-SIM
+      *> Paginacao por checkpoint depende da ordem ser por matricula;
+      *> qualquer FUNC_SORT_KEY pedido e ignorado enquanto a rodada
+      *> estiver retomando de um checkpoint. O checkpoint so pode ter
+      *> sido gravado com ordenacao por matricula (ver 1850/1700);
+      *> qualquer outro valor gravado indica um checkpoint de uma
+      *> rodada anterior com FUNC_SORT_KEY diferente, que nao da um
+      *> corte confiavel para retomar -- melhor parar do que seguir
+      *> e pular funcionarios silenciosamente.
+               IF WS-CHECKPOINT-SORT-KEY NOT = "MATRICULA"
+                 DISPLAY "ERRO: checkpoint gravado com ordenacao '"
+                     FUNCTION TRIM(WS-CHECKPOINT-SORT-KEY)
+                     "', incompativel com retomada por matricula."
+                 DISPLAY "Apague o checkpoint e reinicie o "
+                     "processamento do zero para usar esse "
+                     "FUNC_SORT_KEY."
+                 STOP RUN
+               END-IF
+               MOVE "fun_num_matric" TO WS-ORDER-BY-CLAUSE
+               MOVE "MATRICULA" TO WS-EFFECTIVE-SORT-KEY
+             WHEN FUNC-SORT-KEY = "NOME"
+               MOVE "fun_nome_func" TO WS-ORDER-BY-CLAUSE
+               MOVE "NOME" TO WS-EFFECTIVE-SORT-KEY
+             WHEN FUNC-SORT-KEY = "MATRICULA" OR FUNC-SORT-KEY = SPACES
+               MOVE "fun_num_matric" TO WS-ORDER-BY-CLAUSE
+               MOVE "MATRICULA" TO WS-EFFECTIVE-SORT-KEY
+             WHEN OTHER
+               MOVE "fun_num_matric" TO WS-ORDER-BY-CLAUSE
+               MOVE "MATRICULA" TO WS-EFFECTIVE-SORT-KEY
+           END-EVALUATE
+           .
+
+       1800-LER-CHECKPOINT SECTION.
+           MOVE "N" TO WS-TEM-CHECKPOINT
+           MOVE 0 TO WS-CHECKPOINT-MATRICULA
+           MOVE SPACES TO WS-CHECKPOINT-SORT-KEY
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF CHECKPOINT-MATRICULA > 0
+                   MOVE CHECKPOINT-MATRICULA TO WS-CHECKPOINT-MATRICULA
+                   MOVE CHECKPOINT-SORT-KEY  TO WS-CHECKPOINT-SORT-KEY
+                   MOVE "S" TO WS-TEM-CHECKPOINT
+                   DISPLAY "Retomando a partir da matricula "
+                       WS-CHECKPOINT-MATRICULA
+                 END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       1850-GRAVAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-MATRICULA TO CHECKPOINT-MATRICULA
+           MOVE WS-EFFECTIVE-SORT-KEY   TO CHECKPOINT-SORT-KEY
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+       1860-LIMPAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0      TO CHECKPOINT-MATRICULA
+           MOVE SPACES TO CHECKPOINT-SORT-KEY
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+       1900-ABRIR-RELATORIO SECTION.
+           *> Alem do DISPLAY linha a linha, grava o roster tambem num
+           *> arquivo sequencial proprio, com cabecalho e contagem de
+           *> registros, para poder ser impresso ou arquivado como
+           *> relacao oficial de funcionarios (mesmo padrao de
+           *> cabecalho/rodape usado no CPF-BATCH).
+           OPEN OUTPUT FUNC-REPORT-FILE
+
+           MOVE "RELACAO DE FUNCIONARIOS" TO FUNCOUT-LINHA
+           WRITE FUNCOUT-LINHA
+
+           MOVE ALL "-" TO FUNCOUT-LINHA
+           WRITE FUNCOUT-LINHA
+
+           *> Feed de largura fixa para o RH, aberto junto com o
+           *> relatorio legivel -- os dois saem da mesma consulta.
+           OPEN OUTPUT HR-EXPORT-FILE
            .
 
        2000-QUERY SECTION.
-           STRING
-             "SELECT fun_num_matric, fun_nome_func "
-             "FROM funcionario "
-             "ORDER BY fun_nome_func"
-             INTO QRY
-           END-STRING
+           *> FUNC_STATUS_FILTRO ("A" ou "I") deixa a rodada noturna
+           *> pedir so os funcionarios ativos, sem misturar com quem
+           *> ja foi desligado; em branco continua trazendo todo
+           *> mundo, como sempre.
+           ACCEPT FUNC-STATUS-FILTRO
+               FROM ENVIRONMENT "FUNC_STATUS_FILTRO"
+
+           ACCEPT FUNC-SORT-KEY
+               FROM ENVIRONMENT "FUNC_SORT_KEY"
+
+           *> Retoma de onde a rodada anterior parou: se existir um
+           *> checkpoint de uma execucao que abortou no meio, so busca
+           *> fun_num_matric maior que o ultimo gravado, em vez de
+           *> reprocessar a tabela inteira. A ordenacao por matricula
+           *> (em vez de por nome) e o que torna esse corte possivel.
+           PERFORM 1800-LER-CHECKPOINT
+
+           PERFORM 1700-RESOLVER-ORDENACAO
+
+           EVALUATE TRUE
+             WHEN FUNC-STATUS-FILTRO = SPACE
+                 AND NOT WS-TEM-CHECKPOINT-SIM
+               STRING
+                 "SELECT fun_num_matric, fun_nome_func "
+                 "FROM funcionario "         DELIMITED BY SIZE
+                 "ORDER BY "                  DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ORDER-BY-CLAUSE) DELIMITED BY SIZE
+                 INTO QRY
+               END-STRING
+             WHEN FUNC-STATUS-FILTRO NOT = SPACE
+                 AND NOT WS-TEM-CHECKPOINT-SIM
+               STRING
+                 "SELECT fun_num_matric, fun_nome_func "
+                 "FROM funcionario "
+                 "WHERE fun_status = '"     DELIMITED BY SIZE
+                 FUNC-STATUS-FILTRO          DELIMITED BY SIZE
+                 "' ORDER BY "               DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ORDER-BY-CLAUSE) DELIMITED BY SIZE
+                 INTO QRY
+               END-STRING
+             WHEN FUNC-STATUS-FILTRO = SPACE
+                 AND WS-TEM-CHECKPOINT-SIM
+               STRING
+                 "SELECT fun_num_matric, fun_nome_func "
+                 "FROM funcionario "
+                 "WHERE fun_num_matric > "  DELIMITED BY SIZE
+                 WS-CHECKPOINT-MATRICULA     DELIMITED BY SIZE
+                 " ORDER BY "                 DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ORDER-BY-CLAUSE) DELIMITED BY SIZE
+                 INTO QRY
+               END-STRING
+             WHEN OTHER
+               STRING
+                 "SELECT fun_num_matric, fun_nome_func "
+                 "FROM funcionario "
+                 "WHERE fun_status = '"     DELIMITED BY SIZE
+                 FUNC-STATUS-FILTRO          DELIMITED BY SIZE
+                 "' AND fun_num_matric > "   DELIMITED BY SIZE
+                 WS-CHECKPOINT-MATRICULA     DELIMITED BY SIZE
+                 " ORDER BY "                 DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ORDER-BY-CLAUSE) DELIMITED BY SIZE
+                 INTO QRY
+               END-STRING
+           END-EVALUATE
            MOVE 0 TO QRY-LEN
 
            CALL "SQLAllocHandle" USING
@@ -228,13 +666,32 @@
              STOP RUN
            END-IF
 
+           *> Leitura em bloco: o driver devolve WS-ARRAY-SIZE linhas
+           *> por SQLFetch em vez de uma por vez, o que reduz bastante
+           *> o numero de idas e voltas ao banco num roster grande.
+           CALL "SQLSetStmtAttr" USING
+             BY VALUE HSTMT
+             BY VALUE SQL-ATTR-ROW-ARRAY-SIZE
+             BY VALUE WS-ARRAY-SIZE
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+
+           CALL "SQLSetStmtAttr" USING
+             BY VALUE HSTMT
+             BY VALUE SQL-ATTR-ROWS-FETCHED-PTR
+             BY REFERENCE WS-ROWS-FETCHED
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+
            CALL "SQLBindCol" USING
              BY VALUE HSTMT
              BY VALUE 1
              BY VALUE 4
-             BY REFERENCE COL1-NUM-MATRIC
+             BY REFERENCE COL1-NUM-MATRIC-ARR
              BY VALUE 4
-             BY REFERENCE IND1
+             BY REFERENCE IND1-ARR
            RETURNING RC
            END-CALL
 
@@ -242,28 +699,79 @@
              BY VALUE HSTMT
              BY VALUE 2
              BY VALUE 1
-             BY REFERENCE COL2-NOME-FUNC
+             BY REFERENCE COL2-NOME-FUNC-ARR
              BY VALUE 50
-             BY REFERENCE IND2
+             BY REFERENCE IND2-ARR
            RETURNING RC
            END-CALL
 
            PERFORM UNTIL 1 = 0
+             MOVE 0 TO WS-ROWS-FETCHED
              CALL "SQLFetch" USING BY VALUE HSTMT
              RETURNING RC
              END-CALL
              IF RC = SQL-NO-DATA
+               *> Tabela inteira percorrida sem abortar -- o checkpoint
+               *> desta execucao nao serve mais para a proxima rodada.
+               PERFORM 1860-LIMPAR-CHECKPOINT
                EXIT PERFORM
              END-IF
              IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
                DISPLAY "Falha SQLFetch, RC=" RC
                EXIT PERFORM
              END-IF
-             DISPLAY "MATRICULA FUNCIONARIO " COL1-NUM-MATRIC
-             DISPLAY "NOME FUNCIONARIO " COL2-NOME-FUNC
+             PERFORM VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > WS-ROWS-FETCHED
+               DISPLAY "MATRICULA FUNCIONARIO " COL1-NUM-MATRIC(WS-I)
+               DISPLAY "NOME FUNCIONARIO " COL2-NOME-FUNC(WS-I)
+               MOVE COL1-NUM-MATRIC(WS-I) TO DET-MATRICULA
+               MOVE COL2-NOME-FUNC(WS-I)  TO DET-NOME
+               MOVE WS-LINHA-DET TO FUNCOUT-LINHA
+               WRITE FUNCOUT-LINHA
+
+               MOVE SPACES TO HR-EXPORT-REC
+               MOVE COL1-NUM-MATRIC(WS-I) TO HR-EXPORT-MATRICULA
+               MOVE COL2-NOME-FUNC(WS-I)  TO HR-EXPORT-NOME
+               WRITE HR-EXPORT-REC
+
+               ADD 1 TO WS-QTD-REGISTROS
+               ADD COL1-NUM-MATRIC(WS-I) TO WS-TOTAL-MATRICULAS
+             END-PERFORM
+             *> Grava o checkpoint a cada bloco lido do driver, nao a
+             *> cada linha -- frequencia suficiente para nao perder mais
+             *> que um bloco de trabalho se o job abortar no meio.
+             IF WS-ROWS-FETCHED > 0
+               MOVE COL1-NUM-MATRIC(WS-ROWS-FETCHED)
+                   TO WS-CHECKPOINT-MATRICULA
+               PERFORM 1850-GRAVAR-CHECKPOINT
+             END-IF
            END-PERFORM
            .
 
+       2900-FECHAR-RELATORIO SECTION.
+           MOVE ALL "-" TO FUNCOUT-LINHA
+           WRITE FUNCOUT-LINHA
+
+           STRING "TOTAL DE REGISTROS: " DELIMITED BY SIZE
+                  WS-QTD-REGISTROS       DELIMITED BY SIZE
+                  INTO FUNCOUT-LINHA
+           END-STRING
+           WRITE FUNCOUT-LINHA
+
+      *> Trailer de totais de controle (quantidade + soma de matriculas
+      *> como total de conferencia), no mesmo formato usado pelos
+      *> outros arquivos de saida em lote do sistema.
+           MOVE WS-QTD-REGISTROS      TO WS-CTRL-QTD
+           MOVE WS-TOTAL-MATRICULAS   TO WS-CTRL-TOTAL
+           CALL "CTRL-TOTAL" USING WS-CTRL-IN WS-CTRL-OUT
+           END-CALL
+           MOVE WS-CTRL-LINHA TO FUNCOUT-LINHA
+           WRITE FUNCOUT-LINHA
+
+           CLOSE FUNC-REPORT-FILE
+           CLOSE HR-EXPORT-FILE
+           .
+
        9000-CLOSE SECTION.
            CALL "SQLFreeHandle" USING
              BY VALUE SQL-HANDLE-STMT
