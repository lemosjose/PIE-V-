@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRE0028-DB2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cpy".
+
+       01  HV-NUM-MATRIC         PIC S9(9) COMP-5.
+       01  HV-NOME-FUNC          PIC X(50).
+
+       01  WS-QTD-REGISTROS      PIC 9(07) VALUE ZEROS.
+
+      *> Mesma consulta de TRE0028-ODBC (mysql/src/TRE0028_ODBC.cbl),
+      *> aqui sobre DB2 via SQL embutido, para o lado da casa que
+      *> ainda roda DB2 no mainframe e nao tem (nem precisa ter) um
+      *> driver ODBC instalado.
+       PROCEDURE DIVISION.
+           PERFORM 1000-CONNECT
+           PERFORM 2000-QUERY
+           PERFORM 9000-CLOSE
+           GOBACK.
+
+       1000-CONNECT SECTION.
+           EXEC SQL
+               CONNECT TO TRE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+             DISPLAY "Falha ao conectar ao DB2, SQLCODE=" SQLCODE
+             DISPLAY "SQLERRMC=" SQLERRMC
+             STOP RUN
+           END-IF
+           .
+
+       2000-QUERY SECTION.
+           EXEC SQL
+               DECLARE FUNC_CURSOR CURSOR FOR
+                   SELECT FUN_NUM_MATRIC, FUN_NOME_FUNC
+                   FROM FUNCIONARIO
+                   ORDER BY FUN_NOME_FUNC
+           END-EXEC
+
+           EXEC SQL
+               OPEN FUNC_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+             DISPLAY "Falha ao abrir o cursor, SQLCODE=" SQLCODE
+             STOP RUN
+           END-IF
+
+           PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                 FETCH FUNC_CURSOR
+                 INTO :HV-NUM-MATRIC, :HV-NOME-FUNC
+             END-EXEC
+
+             IF SQLCODE = 0
+               DISPLAY "MATRICULA FUNCIONARIO " HV-NUM-MATRIC
+               DISPLAY "NOME FUNCIONARIO " HV-NOME-FUNC
+               ADD 1 TO WS-QTD-REGISTROS
+             END-IF
+
+             IF SQLCODE < 0
+               DISPLAY "Falha no FETCH do cursor, SQLCODE=" SQLCODE
+             END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE FUNC_CURSOR
+           END-EXEC
+           .
+
+       9000-CLOSE SECTION.
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC
+           .
