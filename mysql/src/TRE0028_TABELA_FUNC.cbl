@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRE0028-TABELA-FUNC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  RC                    PIC S9(9) COMP-5 VALUE 0.
+
+       01  HENV                  USAGE POINTER.
+       01  HDBC                  USAGE POINTER.
+       01  HSTMT                 USAGE POINTER.
+
+       01  SQL-NULL-HANDLE       PIC S9(9) COMP-5 VALUE 0.
+
+       01  SQL-HANDLE-ENV        PIC S9(9) COMP-5 VALUE 1.
+       01  SQL-HANDLE-DBC        PIC S9(9) COMP-5 VALUE 2.
+       01  SQL-HANDLE-STMT       PIC S9(9) COMP-5 VALUE 3.
+
+       01  SQL-NTS               PIC S9(9) COMP-5 VALUE -3.
+
+       01  SQL-SUCCESS           PIC S9(9) COMP-5 VALUE 0.
+       01  SQL-SUCCESS-W-INFO    PIC S9(9) COMP-5 VALUE 1.
+       01  SQL-NO-DATA           PIC S9(9) COMP-5 VALUE 100.
+       01  SQL-INVALID-HANDLE    PIC S9(9) COMP-5 VALUE -2.
+
+       01  SQL-ATTR-ODBC-VERSION PIC S9(9) COMP-5 VALUE 200.
+       01  SQL-OV-ODBC3          PIC S9(9) COMP-5 VALUE 3.
+
+       01  CONNSTR               PIC X(512).
+       01  ODBC-DRIVER           PIC X(64).
+       01  ODBC-DRIVER-Z         PIC X(64).
+       01  DB-HOST              PIC X(128).
+       01  DB-HOST-Z            PIC X(128).
+       01  DB-PORT              PIC X(16).
+       01  DB-PORT-Z            PIC X(16).
+       01  DB-NAME              PIC X(64).
+       01  DB-NAME-Z            PIC X(64).
+       01  DB-USER              PIC X(64).
+       01  DB-USER-Z            PIC X(64).
+       01  DB-PASS              PIC X(64).
+       01  DB-PASS-Z            PIC X(64).
+
+       01  QRY                   PIC X(512).
+
+       01  SQL-ATTR-ROW-ARRAY-SIZE     PIC S9(9) COMP-5 VALUE 27.
+       01  SQL-ATTR-ROWS-FETCHED-PTR   PIC S9(9) COMP-5 VALUE 26.
+
+       01  WS-ARRAY-SIZE         PIC S9(9) COMP-5 VALUE 50.
+       01  WS-ROWS-FETCHED       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-I                  PIC S9(9) COMP-5 VALUE 0.
+
+       01  COL1-NUM-MATRIC-ARR.
+           05 COL1-NUM-MATRIC    PIC S9(9) COMP-5 OCCURS 50 TIMES.
+       01  COL2-NOME-FUNC-ARR.
+           05 COL2-NOME-FUNC     PIC X(50) OCCURS 50 TIMES.
+       01  IND1-ARR.
+           05 IND1               PIC S9(9) COMP-5 OCCURS 50 TIMES.
+       01  IND2-ARR.
+           05 IND2               PIC S9(9) COMP-5 OCCURS 50 TIMES.
+
+       01  DIAG-STATE            PIC X(6).
+       01  DIAG-NATIVE           PIC S9(9) COMP-5.
+       01  DIAG-MSG              PIC X(256).
+       01  DIAG-MSG-LEN          PIC S9(9) COMP-5.
+
+       01  WS-CONECTOU           PIC X(01) VALUE "N".
+           88 WS-CONECTOU-OK               VALUE "S".
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           05 LK-QTD-ENCONTRADOS PIC 9(05).
+           05 LK-STATUS          PIC X(03).
+           05 LK-TABELA          OCCURS 200 TIMES.
+               10 LK-MATRICULA     PIC 9(09).
+               10 LK-NOME-FUNC     PIC X(50).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *> Versao da consulta de funcionario pensada para ser CALLed
+      *> por outros programas (preview de holerite, cruzamento de
+      *> CPF com funcionario, etc.) em vez de rodar sozinha: devolve
+      *> a tabela inteira (ate LK-TABELA OCCURS 200) na LINKAGE em
+      *> vez de so mostrar linha a linha no console.
+           MOVE 0 TO LK-QTD-ENCONTRADOS
+           MOVE "OK" TO LK-STATUS
+
+           PERFORM 1000-CONNECT
+
+           IF WS-CONECTOU-OK
+             PERFORM 2000-QUERY
+             PERFORM 9000-CLOSE
+           ELSE
+             MOVE "REJ" TO LK-STATUS
+           END-IF
+
+           GOBACK.
+
+       1000-CONNECT SECTION.
+           ACCEPT ODBC-DRIVER FROM ENVIRONMENT "ODBC_DRIVER"
+           IF ODBC-DRIVER = SPACES
+             MOVE "MariaDB Unicode" TO ODBC-DRIVER
+           END-IF
+
+           ACCEPT DB-HOST FROM ENVIRONMENT "MARIADB_HOST"
+           IF DB-HOST = SPACES
+             MOVE "mariadb" TO DB-HOST
+           END-IF
+
+           ACCEPT DB-PORT FROM ENVIRONMENT "MARIADB_PORT"
+           IF DB-PORT = SPACES
+             MOVE "3306" TO DB-PORT
+           END-IF
+
+           ACCEPT DB-NAME FROM ENVIRONMENT "MARIADB_DATABASE"
+           IF DB-NAME = SPACES
+             MOVE "tre" TO DB-NAME
+           END-IF
+
+           ACCEPT DB-USER FROM ENVIRONMENT "MARIADB_USER"
+           IF DB-USER = SPACES
+             MOVE "tre" TO DB-USER
+           END-IF
+
+           ACCEPT DB-PASS FROM ENVIRONMENT "MARIADB_PASSWORD"
+           IF DB-PASS = SPACES
+             MOVE "trepass" TO DB-PASS
+           END-IF
+
+           MOVE ODBC-DRIVER TO ODBC-DRIVER-Z
+           INSPECT ODBC-DRIVER-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-HOST TO DB-HOST-Z
+           INSPECT DB-HOST-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-PORT TO DB-PORT-Z
+           INSPECT DB-PORT-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-NAME TO DB-NAME-Z
+           INSPECT DB-NAME-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-USER TO DB-USER-Z
+           INSPECT DB-USER-Z REPLACING TRAILING SPACES BY LOW-VALUES
+           MOVE DB-PASS TO DB-PASS-Z
+           INSPECT DB-PASS-Z REPLACING TRAILING SPACES BY LOW-VALUES
+
+           STRING
+             "DRIVER={"          DELIMITED BY SIZE
+             ODBC-DRIVER-Z       DELIMITED BY LOW-VALUES
+             "}"                 DELIMITED BY SIZE
+             ";SERVER="         DELIMITED BY SIZE
+             DB-HOST-Z           DELIMITED BY LOW-VALUES
+             ";PORT="           DELIMITED BY SIZE
+             DB-PORT-Z           DELIMITED BY LOW-VALUES
+             ";DATABASE="       DELIMITED BY SIZE
+             DB-NAME-Z           DELIMITED BY LOW-VALUES
+             ";USER="           DELIMITED BY SIZE
+             DB-USER-Z           DELIMITED BY LOW-VALUES
+             ";PASSWORD="       DELIMITED BY SIZE
+             DB-PASS-Z           DELIMITED BY LOW-VALUES
+             INTO CONNSTR
+           END-STRING
+
+           CALL "SQLAllocHandle" USING
+             BY VALUE SQL-HANDLE-ENV
+             BY VALUE SQL-NULL-HANDLE
+             BY REFERENCE HENV
+           RETURNING RC
+           END-CALL
+           IF RC = SQL-INVALID-HANDLE
+             DISPLAY "Falha SQLAllocHandle(ENV): INVALID_HANDLE"
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLSetEnvAttr" USING
+             BY VALUE HENV
+             BY VALUE SQL-ATTR-ODBC-VERSION
+             BY VALUE SQL-OV-ODBC3
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+           IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+             DISPLAY "Falha SQLSetEnvAttr(ODBC3), RC=" RC
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLAllocHandle" USING
+             BY VALUE SQL-HANDLE-DBC
+             BY VALUE HENV
+             BY REFERENCE HDBC
+           RETURNING RC
+           END-CALL
+           IF RC = SQL-INVALID-HANDLE
+             DISPLAY "Falha SQLAllocHandle(DBC): INVALID_HANDLE"
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLDriverConnect" USING
+             BY VALUE HDBC
+             BY VALUE 0
+             BY REFERENCE CONNSTR
+             BY VALUE SQL-NTS
+             BY VALUE 0
+             BY VALUE 0
+             BY VALUE 0
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+
+           IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+             DISPLAY "Falha ao conectar via ODBC, RC=" RC
+             PERFORM 1100-DIAG-CONNECT
+           ELSE
+             MOVE "S" TO WS-CONECTOU
+           END-IF
+           .
+
+       1100-DIAG-CONNECT SECTION.
+           MOVE SPACES TO DIAG-STATE
+           MOVE SPACES TO DIAG-MSG
+           MOVE 0 TO DIAG-NATIVE
+           MOVE 0 TO DIAG-MSG-LEN
+
+           CALL "SQLGetDiagRec" USING
+             BY VALUE SQL-HANDLE-DBC
+             BY VALUE HDBC
+             BY VALUE 1
+             BY REFERENCE DIAG-STATE
+             BY REFERENCE DIAG-NATIVE
+             BY REFERENCE DIAG-MSG
+             BY VALUE 255
+             BY REFERENCE DIAG-MSG-LEN
+           RETURNING RC
+           END-CALL
+
+           DISPLAY "SQLSTATE=" DIAG-STATE
+           DISPLAY "NATIVE=" DIAG-NATIVE
+           DISPLAY "MSG=" DIAG-MSG
+           .
+
+       2000-QUERY SECTION.
+           STRING
+             "SELECT fun_num_matric, fun_nome_func "
+             "FROM funcionario "
+             "ORDER BY fun_nome_func"
+             INTO QRY
+           END-STRING
+
+           CALL "SQLAllocHandle" USING
+             BY VALUE SQL-HANDLE-STMT
+             BY VALUE HDBC
+             BY REFERENCE HSTMT
+           RETURNING RC
+           END-CALL
+
+           CALL "SQLExecDirect" USING
+             BY VALUE HSTMT
+             BY REFERENCE QRY
+             BY VALUE SQL-NTS
+           RETURNING RC
+           END-CALL
+
+           IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+             DISPLAY "Falha SQLExecDirect, RC=" RC
+             MOVE "REJ" TO LK-STATUS
+             EXIT SECTION
+           END-IF
+
+           CALL "SQLSetStmtAttr" USING
+             BY VALUE HSTMT
+             BY VALUE SQL-ATTR-ROW-ARRAY-SIZE
+             BY VALUE WS-ARRAY-SIZE
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+
+           CALL "SQLSetStmtAttr" USING
+             BY VALUE HSTMT
+             BY VALUE SQL-ATTR-ROWS-FETCHED-PTR
+             BY REFERENCE WS-ROWS-FETCHED
+             BY VALUE 0
+           RETURNING RC
+           END-CALL
+
+           CALL "SQLBindCol" USING
+             BY VALUE HSTMT
+             BY VALUE 1
+             BY VALUE 4
+             BY REFERENCE COL1-NUM-MATRIC-ARR
+             BY VALUE 4
+             BY REFERENCE IND1-ARR
+           RETURNING RC
+           END-CALL
+
+           CALL "SQLBindCol" USING
+             BY VALUE HSTMT
+             BY VALUE 2
+             BY VALUE 1
+             BY REFERENCE COL2-NOME-FUNC-ARR
+             BY VALUE 50
+             BY REFERENCE IND2-ARR
+           RETURNING RC
+           END-CALL
+
+      *> A tabela devolvida na LINKAGE tem um tamanho fixo (OCCURS
+      *> 200); se a consulta trouxer mais linhas do que isso, o
+      *> excesso e descartado e LK-QTD-ENCONTRADOS fica travado em
+      *> 200 -- quem precisar de mais do que isso deve usar
+      *> TRE0028-ODBC ou TRE0028-QUERY-FUNC diretamente.
+           PERFORM UNTIL 1 = 0
+             MOVE 0 TO WS-ROWS-FETCHED
+             CALL "SQLFetch" USING BY VALUE HSTMT
+             RETURNING RC
+             END-CALL
+             IF RC = SQL-NO-DATA
+               EXIT PERFORM
+             END-IF
+             IF RC NOT = SQL-SUCCESS AND RC NOT = SQL-SUCCESS-W-INFO
+               DISPLAY "Falha SQLFetch, RC=" RC
+               MOVE "REJ" TO LK-STATUS
+               EXIT PERFORM
+             END-IF
+             PERFORM VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > WS-ROWS-FETCHED
+                     OR LK-QTD-ENCONTRADOS >= 200
+               ADD 1 TO LK-QTD-ENCONTRADOS
+               MOVE COL1-NUM-MATRIC(WS-I)
+                 TO LK-MATRICULA(LK-QTD-ENCONTRADOS)
+               MOVE COL2-NOME-FUNC(WS-I)
+                 TO LK-NOME-FUNC(LK-QTD-ENCONTRADOS)
+             END-PERFORM
+             IF WS-ROWS-FETCHED < WS-ARRAY-SIZE
+               EXIT PERFORM
+             END-IF
+             IF LK-QTD-ENCONTRADOS >= 200
+               EXIT PERFORM
+             END-IF
+           END-PERFORM
+           .
+
+       9000-CLOSE SECTION.
+           CALL "SQLFreeHandle" USING
+             BY VALUE SQL-HANDLE-STMT
+             BY VALUE HSTMT
+           END-CALL
+
+           CALL "SQLDisconnect" USING
+             BY VALUE HDBC
+           END-CALL
+
+           CALL "SQLFreeHandle" USING
+             BY VALUE SQL-HANDLE-DBC
+             BY VALUE HDBC
+           END-CALL
+
+           CALL "SQLFreeHandle" USING
+             BY VALUE SQL-HANDLE-ENV
+             BY VALUE HENV
+           END-CALL
+           .
