@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUNC-MAINTAIN.
+
+      *> Manutencao avulsa do quadro de funcionario no MariaDB, via
+      *> TRE0028-MAINTAIN-FUNC, para o RH incluir, alterar ou excluir
+      *> um funcionario sem mexer direto no banco.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-MAINTAIN-PARAMS.
+           05  WS-MAINTAIN-OPERACAO  PIC X(01).
+           05  WS-MAINTAIN-MATRICULA PIC 9(09).
+           05  WS-MAINTAIN-NOME-FUNC PIC X(50).
+           05  WS-MAINTAIN-CPF       PIC 9(09).
+           05  WS-MAINTAIN-STATUS    PIC X(03).
+
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           DISPLAY "------------------------------------------".
+           DISPLAY "   MANUTENCAO DE FUNCIONARIO               ".
+           DISPLAY "------------------------------------------".
+
+           MOVE SPACE  TO WS-MAINTAIN-OPERACAO
+           MOVE 0      TO WS-MAINTAIN-MATRICULA
+           MOVE SPACES TO WS-MAINTAIN-NOME-FUNC
+           MOVE 0      TO WS-MAINTAIN-CPF
+
+           DISPLAY "OPERACAO (I=INCLUIR, A=ALTERAR, E=EXCLUIR): "
+           ACCEPT WS-MAINTAIN-OPERACAO
+
+           DISPLAY "MATRICULA: "
+           ACCEPT WS-MAINTAIN-MATRICULA
+
+           IF WS-MAINTAIN-OPERACAO NOT = "E" AND
+                   WS-MAINTAIN-OPERACAO NOT = "e"
+               DISPLAY "NOME DO FUNCIONARIO: "
+               ACCEPT WS-MAINTAIN-NOME-FUNC
+
+               DISPLAY "CPF (9 DIGITOS, SEM MASCARA): "
+               ACCEPT WS-MAINTAIN-CPF
+           END-IF
+
+           CALL "TRE0028-MAINTAIN-FUNC" USING WS-MAINTAIN-PARAMS
+           END-CALL
+
+           DISPLAY "------------------------------------------".
+           IF WS-MAINTAIN-STATUS = "OK"
+               DISPLAY "MANUTENCAO REALIZADA COM SUCESSO"
+           ELSE
+               DISPLAY "ERRO: falha na manutencao, status="
+                   WS-MAINTAIN-STATUS
+           END-IF
+           DISPLAY "------------------------------------------".
+
+           GOBACK.
