@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXT-THOUSANDS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-N                      PIC 9(12) COMP-5.
+       01  WS-K                      PIC 99    COMP-5.
+       01  WS-R                      PIC 999   COMP-5.
+       01  WS-TXT                    PIC X(256) VALUE SPACES.
+       01  WS-AUX                    PIC X(128) VALUE SPACES.
+       01  WS-AUX2                   PIC X(128) VALUE SPACES.
+       01  WS-EXT-IN.
+           05  WS-IN-NUM             PIC 9(12) COMP-5.
+           05  WS-IN-IDIOMA          PIC X(2).
+           05  WS-IN-CASO            PIC X(1).
+       01  WS-EXT-OUT.
+           05  WS-OUT-TEXT           PIC X(256).
+           05  WS-OUT-STATUS         PIC X(3).
+
+       LINKAGE SECTION.
+       COPY "ext_types.cpy".
+
+       PROCEDURE DIVISION USING EXT-IN EXT-OUT.
+           MOVE SPACES TO OUT-TEXT
+           MOVE "OK"   TO OUT-STATUS
+
+           MOVE IN-NUM TO WS-N
+           IF WS-N < 1000 OR WS-N > 99999
+               MOVE "RNG" TO OUT-STATUS
+               GOBACK
+           END-IF
+
+           COMPUTE WS-K = WS-N / 1000
+           COMPUTE WS-R = FUNCTION MOD(WS-N, 1000)
+
+           MOVE SPACES TO WS-AUX
+           IF WS-K = 1
+               IF IN-IDIOMA = "EN"
+                   MOVE "ONE THOUSAND" TO WS-AUX
+               ELSE
+                   MOVE "MIL" TO WS-AUX
+               END-IF
+           ELSE
+               MOVE WS-K      TO WS-IN-NUM
+               MOVE IN-IDIOMA TO WS-IN-IDIOMA
+               MOVE IN-CASO   TO WS-IN-CASO
+               MOVE SPACES TO WS-OUT-TEXT
+               MOVE "OK"   TO WS-OUT-STATUS
+               CALL "EXT-HUNDREDS" USING WS-EXT-IN WS-EXT-OUT END-CALL
+               IF WS-OUT-STATUS NOT = "OK"
+                   MOVE "ERR" TO OUT-STATUS
+                   GOBACK
+               END-IF
+               IF IN-IDIOMA = "EN"
+                   STRING
+                       FUNCTION TRIM(WS-OUT-TEXT)
+                       " THOUSAND"
+                       INTO WS-AUX
+                   END-STRING
+               ELSE
+                   STRING
+                       FUNCTION TRIM(WS-OUT-TEXT)
+                       " MIL"
+                       INTO WS-AUX
+                   END-STRING
+               END-IF
+           END-IF
+
+           IF WS-R = 0
+               MOVE FUNCTION TRIM(WS-AUX) TO OUT-TEXT
+               CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
+               GOBACK
+           END-IF
+
+           MOVE WS-R      TO WS-IN-NUM
+           MOVE IN-IDIOMA TO WS-IN-IDIOMA
+           MOVE IN-CASO   TO WS-IN-CASO
+           MOVE SPACES TO WS-OUT-TEXT
+           MOVE "OK"   TO WS-OUT-STATUS
+           CALL "EXT-HUNDREDS" USING WS-EXT-IN WS-EXT-OUT END-CALL
+           IF WS-OUT-STATUS NOT = "OK"
+               MOVE "ERR" TO OUT-STATUS
+               GOBACK
+           END-IF
+           MOVE WS-OUT-TEXT TO WS-AUX2
+
+           MOVE SPACES TO WS-TXT
+           IF IN-IDIOMA = "EN"
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " "
+                   FUNCTION TRIM(WS-AUX2)
+                   INTO WS-TXT
+               END-STRING
+           ELSE
+               IF WS-R < 100
+                   STRING
+                       FUNCTION TRIM(WS-AUX)
+                       " E "
+                       FUNCTION TRIM(WS-AUX2)
+                       INTO WS-TXT
+                   END-STRING
+               ELSE
+                   STRING
+                       FUNCTION TRIM(WS-AUX)
+                       " "
+                       FUNCTION TRIM(WS-AUX2)
+                       INTO WS-TXT
+                   END-STRING
+               END-IF
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-TXT) TO OUT-TEXT
+           CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
+           MOVE "OK" TO OUT-STATUS
+           GOBACK.
