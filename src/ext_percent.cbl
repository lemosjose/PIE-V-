@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXT-PERCENT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-N                      PIC 9(12) COMP-5.
+       01  WS-INTEIRO                PIC 9(12) COMP-5.
+       01  WS-FRACAO                 PIC 99    COMP-5.
+       01  WS-FRACAO-DEZ             PIC 9     COMP-5.
+
+       01  WS-TXT                    PIC X(256) VALUE SPACES.
+       01  WS-AUX                    PIC X(160) VALUE SPACES.
+       01  WS-AUX2                   PIC X(160) VALUE SPACES.
+
+       01  WS-EXT-IN.
+           05  WS-IN-NUM             PIC 9(12) COMP-5.
+           05  WS-IN-IDIOMA          PIC X(2) VALUE "PT".
+           05  WS-IN-CASO            PIC X(1).
+       01  WS-EXT-OUT.
+           05  WS-OUT-TEXT           PIC X(256).
+           05  WS-OUT-STATUS         PIC X(3).
+
+       LINKAGE SECTION.
+       COPY "ext_types.cpy".
+
+       PROCEDURE DIVISION USING EXT-IN EXT-OUT.
+           MOVE SPACES TO OUT-TEXT
+           MOVE "OK"   TO OUT-STATUS
+
+           *> IN-NUM carrega a taxa multiplicada por 100 (duas casas)
+           MOVE IN-NUM TO WS-N
+           IF WS-N > 999999999999
+               MOVE "RNG" TO OUT-STATUS
+               GOBACK
+           END-IF
+
+           COMPUTE WS-INTEIRO = WS-N / 100
+           COMPUTE WS-FRACAO  = FUNCTION MOD(WS-N, 100)
+
+           *> Extenso da parte inteira
+           MOVE WS-INTEIRO TO WS-IN-NUM
+           MOVE IN-CASO    TO WS-IN-CASO
+           MOVE SPACES TO WS-OUT-TEXT
+           MOVE "OK"   TO WS-OUT-STATUS
+           CALL "EXT-NUM" USING WS-EXT-IN WS-EXT-OUT END-CALL
+           IF WS-OUT-STATUS NOT = "OK"
+               MOVE "ERR" TO OUT-STATUS
+               GOBACK
+           END-IF
+           MOVE WS-OUT-TEXT TO WS-AUX
+
+           IF WS-FRACAO = 0
+               MOVE SPACES TO WS-TXT
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " POR CENTO"
+                   INTO WS-TXT
+               END-STRING
+               MOVE FUNCTION TRIM(WS-TXT) TO OUT-TEXT
+               CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
+               MOVE "OK" TO OUT-STATUS
+               GOBACK
+           END-IF
+
+           *> Leitor de fração decimal: se o segundo dígito é zero,
+           *> fala-se apenas o primeiro dígito (ex.: ,50 -> "CINCO")
+           IF FUNCTION MOD(WS-FRACAO, 10) = 0
+               COMPUTE WS-FRACAO-DEZ = WS-FRACAO / 10
+               MOVE WS-FRACAO-DEZ TO WS-IN-NUM
+               MOVE IN-CASO    TO WS-IN-CASO
+               MOVE SPACES TO WS-OUT-TEXT
+               MOVE "OK"   TO WS-OUT-STATUS
+               CALL "EXT-UNITS" USING WS-EXT-IN WS-EXT-OUT END-CALL
+           ELSE
+               MOVE WS-FRACAO TO WS-IN-NUM
+               MOVE IN-CASO    TO WS-IN-CASO
+               MOVE SPACES TO WS-OUT-TEXT
+               MOVE "OK"   TO WS-OUT-STATUS
+               IF WS-FRACAO < 10
+                   CALL "EXT-UNITS" USING WS-EXT-IN WS-EXT-OUT END-CALL
+               ELSE
+                   CALL "EXT-TENS" USING WS-EXT-IN WS-EXT-OUT END-CALL
+               END-IF
+           END-IF
+           IF WS-OUT-STATUS NOT = "OK"
+               MOVE "ERR" TO OUT-STATUS
+               GOBACK
+           END-IF
+           MOVE WS-OUT-TEXT TO WS-AUX2
+
+           MOVE SPACES TO WS-TXT
+           STRING
+               FUNCTION TRIM(WS-AUX)
+               " VÍRGULA "
+               FUNCTION TRIM(WS-AUX2)
+               " POR CENTO"
+               INTO WS-TXT
+           END-STRING
+
+           MOVE FUNCTION TRIM(WS-TXT) TO OUT-TEXT
+           CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
+           MOVE "OK" TO OUT-STATUS
+           GOBACK.
