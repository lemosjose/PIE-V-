@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXT-CASE.
+
+      *> Aplica o modo de capitalizacao (LK-CASO) ao texto por
+      *> extenso ja montado em LK-TEXTO. "U" (ou espacos) deixa o
+      *> texto como veio (maiusculo, comportamento original); "T"
+      *> poe o texto em caixa de frase ("Mil cento e cinquenta e
+      *> sete reais") para extratos e confirmacoes de pagamento
+      *> voltados ao cliente, onde o texto todo em maiusculas parece
+      *> estar gritando. Chamado pelos proprios programas EXT-* no
+      *> ponto onde cada um monta o seu texto final, depois de
+      *> qualquer juncao com textos vindos de outra rotina EXT-*
+      *> chamada internamente - idempotente, entao nao ha problema em
+      *> chamar de novo sobre um texto que ja passou por aqui em um
+      *> nivel mais interno da cadeia de chamadas.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TAM                    PIC 9(3) COMP-5.
+       01  WS-I                      PIC 9(3) COMP-5.
+       01  WS-CH                     PIC X(1).
+
+       LINKAGE SECTION.
+       01  LK-TEXTO                  PIC X(256).
+       01  LK-CASO                   PIC X(1).
+
+       PROCEDURE DIVISION USING LK-TEXTO LK-CASO.
+           IF LK-CASO NOT = "T"
+               GOBACK
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-TEXTO)) TO WS-TAM
+           MOVE FUNCTION LOWER-CASE(LK-TEXTO) TO LK-TEXTO
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TAM
+               MOVE LK-TEXTO(WS-I:1) TO WS-CH
+               IF WS-CH NOT = " "
+                   MOVE FUNCTION UPPER-CASE(WS-CH) TO LK-TEXTO(WS-I:1)
+                   MOVE WS-TAM TO WS-I
+               END-IF
+           END-PERFORM
+
+           GOBACK.
