@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIGHTLY-CKPT-FILE ASSIGN TO "NIGHTLY-BATCH-CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NIGHTLY-CKPT-FILE.
+       01  NIGHTLY-CKPT-REC          PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-FS                PIC X(02) VALUE SPACES.
+           88 WS-CKPT-OK                        VALUE "00".
+       01  WS-ULTIMO-ESTAGIO         PIC 9(01) VALUE 0.
+
+      *> 0 = nada concluido ainda
+      *> 1 = carga de funcionarios concluida
+      *> 2 = validacao de CPF concluida
+      *> 3 = conversao de valores por extenso concluida (rodada
+      *>     completa)
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ESTAGIO-FUNCIONARIOS
+           PERFORM 3000-ESTAGIO-CPF
+           PERFORM 4000-ESTAGIO-EXTENSO
+           PERFORM 9000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR SECTION.
+      *> Se uma rodada anterior parou no meio, retoma a partir do
+      *> estagio seguinte ao ultimo gravado, em vez de repetir estagios
+      *> que ja tinham terminado com sucesso.
+           OPEN INPUT NIGHTLY-CKPT-FILE
+           IF WS-CKPT-OK
+             READ NIGHTLY-CKPT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE NIGHTLY-CKPT-REC TO WS-ULTIMO-ESTAGIO
+             END-READ
+             CLOSE NIGHTLY-CKPT-FILE
+           END-IF
+
+           IF WS-ULTIMO-ESTAGIO > 0
+             DISPLAY "NIGHTLY-BATCH: retomando apos o estagio "
+                 WS-ULTIMO-ESTAGIO
+           END-IF
+           .
+
+       1800-GRAVAR-CHECKPOINT SECTION.
+           OPEN OUTPUT NIGHTLY-CKPT-FILE
+           MOVE WS-ULTIMO-ESTAGIO TO NIGHTLY-CKPT-REC
+           WRITE NIGHTLY-CKPT-REC
+           CLOSE NIGHTLY-CKPT-FILE
+           .
+
+       2000-ESTAGIO-FUNCIONARIOS SECTION.
+      *> Estagio 1: carga do quadro de funcionarios (TRE0028-ODBC).
+      *> Ponto de restart: se a rodada cair aqui, o reinicio repete
+      *> este estagio inteiro, ja que a propria TRE0028-ODBC controla
+      *> seu checkpoint de linha por dentro (fun_num_matric).
+           IF WS-ULTIMO-ESTAGIO < 1
+             DISPLAY "NIGHTLY-BATCH: iniciando carga de funcionarios"
+             CALL "TRE0028-ODBC"
+             MOVE 1 TO WS-ULTIMO-ESTAGIO
+             PERFORM 1800-GRAVAR-CHECKPOINT
+             DISPLAY "NIGHTLY-BATCH: carga de funcionarios concluida"
+           ELSE
+             DISPLAY "NIGHTLY-BATCH: carga de funcionarios ja "
+                 "concluida, pulando"
+           END-IF
+           .
+
+       3000-ESTAGIO-CPF SECTION.
+      *> Estagio 2: validacao dos CPFs do dia (CPF-BATCH).
+      *> Ponto de restart: se a rodada cair aqui, o reinicio comeca
+      *> direto neste estagio -- o estagio de funcionarios, ja
+      *> concluido, nao e repetido.
+           IF WS-ULTIMO-ESTAGIO < 2
+             DISPLAY "NIGHTLY-BATCH: iniciando validacao de CPF"
+             CALL "CPF-BATCH"
+             MOVE 2 TO WS-ULTIMO-ESTAGIO
+             PERFORM 1800-GRAVAR-CHECKPOINT
+             DISPLAY "NIGHTLY-BATCH: validacao de CPF concluida"
+           ELSE
+             DISPLAY "NIGHTLY-BATCH: validacao de CPF ja concluida, "
+                 "pulando"
+           END-IF
+           .
+
+       4000-ESTAGIO-EXTENSO SECTION.
+      *> Estagio 3: conversao por extenso dos valores de cheque do dia
+      *> (EXTENSO-BATCH). Ponto de restart: se a rodada cair aqui, o
+      *> reinicio comeca direto neste estagio, com os dois anteriores
+      *> ja marcados como concluidos.
+           IF WS-ULTIMO-ESTAGIO < 3
+             DISPLAY "NIGHTLY-BATCH: iniciando extenso dos cheques"
+             CALL "EXTENSO-BATCH"
+             MOVE 3 TO WS-ULTIMO-ESTAGIO
+             PERFORM 1800-GRAVAR-CHECKPOINT
+             DISPLAY "NIGHTLY-BATCH: extenso dos cheques concluido"
+           ELSE
+             DISPLAY "NIGHTLY-BATCH: extenso dos cheques ja "
+                 "concluido, pulando"
+           END-IF
+           .
+
+       9000-FINALIZAR SECTION.
+      *> Os tres estagios terminaram com sucesso -- o checkpoint volta
+      *> a zero para a proxima rodada comecar do inicio, em vez de
+      *> pular estagios para sempre.
+           MOVE 0 TO WS-ULTIMO-ESTAGIO
+           PERFORM 1800-GRAVAR-CHECKPOINT
+           DISPLAY "NIGHTLY-BATCH: rodada concluida com sucesso"
+           .
