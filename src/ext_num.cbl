@@ -3,7 +3,36 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-N                      PIC 9(9) COMP-5.
+       01  WS-N                      PIC 9(12) COMP-5.
+
+      *> Tabela de faixas: para cada linha, se WS-N cabe no limite
+      *> superior, a rotina correspondente e chamada. Estender o
+      *> alcance suportado (como a faixa dos bilhoes) e so acrescentar
+      *> uma linha aqui, nao reescrever uma cascata de IF.
+       01  WS-FAIXAS-LIT.
+           05 FILLER              PIC 9(12) VALUE 9.
+           05 FILLER              PIC X(24) VALUE "EXT-UNITS".
+           05 FILLER              PIC 9(12) VALUE 99.
+           05 FILLER              PIC X(24) VALUE "EXT-TENS".
+           05 FILLER              PIC 9(12) VALUE 999.
+           05 FILLER              PIC X(24) VALUE "EXT-HUNDREDS".
+           05 FILLER              PIC 9(12) VALUE 99999.
+           05 FILLER              PIC X(24) VALUE "EXT-THOUSANDS".
+           05 FILLER              PIC 9(12) VALUE 999999.
+           05 FILLER              PIC X(24) VALUE
+               "EXT-HUNDRED-THOUSANDS".
+           05 FILLER              PIC 9(12) VALUE 999999999.
+           05 FILLER              PIC X(24) VALUE "EXT-MILLIONS".
+           05 FILLER              PIC 9(12) VALUE 999999999999.
+           05 FILLER              PIC X(24) VALUE "EXT-BILLIONS".
+       01  WS-FAIXAS-TAB REDEFINES WS-FAIXAS-LIT.
+           05 WS-FAIXA             OCCURS 7 TIMES.
+               10 WS-FAIXA-LIMITE   PIC 9(12).
+               10 WS-FAIXA-PROGRAMA PIC X(24).
+
+       01  WS-I                    PIC 9(02) VALUE ZEROS.
+       01  WS-FLAG-DISPACHADO      PIC X(01) VALUE "N".
+           88 WS-DISPACHADO                   VALUE "S".
 
        LINKAGE SECTION.
        COPY "ext_types.cpy".
@@ -13,41 +42,24 @@
            MOVE "OK"   TO OUT-STATUS
 
            MOVE IN-NUM TO WS-N
-           IF WS-N < 0 OR WS-N > 999999999
+           IF WS-N < 0 OR WS-N > 999999999999
                MOVE "RNG" TO OUT-STATUS
                GOBACK
            END-IF
 
-           IF WS-N = 0
-               CALL "EXT-UNITS" USING EXT-IN EXT-OUT END-CALL
-               GOBACK
-           END-IF
-
-           IF WS-N < 10
-               CALL "EXT-UNITS" USING EXT-IN EXT-OUT END-CALL
-           ELSE
-               IF WS-N < 100
-                   CALL "EXT-TENS" USING EXT-IN EXT-OUT END-CALL
-               ELSE
-                   IF WS-N < 1000
-                       CALL "EXT-HUNDREDS" USING EXT-IN EXT-OUT END-CALL
-                   ELSE
-                       IF WS-N < 10000
-                           CALL "EXT-THOUSANDS" USING EXT-IN EXT-OUT END-CALL
-                       ELSE
-                           IF WS-N < 1000000
-                               CALL "EXT-HUNDRED-THOUSANDS"
-                                   USING EXT-IN EXT-OUT
-                               END-CALL
-                           ELSE
-                               CALL "EXT-MILLIONS"
-                                   USING EXT-IN EXT-OUT
-                               END-CALL
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF
+           PERFORM 1000-DISPATCHAR
 
            GOBACK.
 
+       1000-DISPATCHAR SECTION.
+           MOVE "N" TO WS-FLAG-DISPACHADO
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > 7 OR WS-DISPACHADO
+               IF WS-N <= WS-FAIXA-LIMITE(WS-I)
+                   CALL WS-FAIXA-PROGRAMA(WS-I) USING EXT-IN EXT-OUT
+                   END-CALL
+                   MOVE "S" TO WS-FLAG-DISPACHADO
+               END-IF
+           END-PERFORM
+           .
