@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLERITE-PREVIEW.
+
+      *> Preview de holerite: junta a consulta de funcionario (via
+      *> TRE0028-TABELA-FUNC) com o valor por extenso (via EXT-MOEDA)
+      *> para o analista de folha confirmar nome, matricula, valor
+      *> numerico e valor por extenso antes de liberar o cheque, sem
+      *> precisar rodar os dois programas separados e copiar o valor
+      *> de um para o outro a mao.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *> Tabela de funcionarios carregada do funcionario (TRE0028),
+      *> mesmo contrato de LINKAGE usado pelo PAYROLL-RUN.
+       01  WS-FUNC-PARAMS.
+           05  WS-FUNC-QTD           PIC 9(05).
+           05  WS-FUNC-STATUS        PIC X(03).
+           05  WS-FUNC-TABELA OCCURS 200 TIMES.
+               10  WS-FUNC-MATRICULA PIC 9(09).
+               10  WS-FUNC-NOME      PIC X(50).
+
+       01  WS-MATRICULA-DIGITADA     PIC 9(09) VALUE ZEROS.
+       01  WS-VALOR-DIGITADO         PIC X(40) VALUE SPACES.
+
+       01  WS-I                      PIC 9(05) COMP-5 VALUE 0.
+       01  WS-ACHOU                  PIC X(01) VALUE "N".
+           88  WS-ACHOU-SIM                      VALUE "S".
+       01  WS-NOME-ENCONTRADO        PIC X(50) VALUE SPACES.
+
+       01  WS-MOEDA-IN.
+           05  WS-MOEDA-VALOR        PIC X(40).
+           05  WS-MOEDA-COD          PIC X(3).
+           05  WS-MOEDA-FORMATO      PIC X(2).
+           05  WS-MOEDA-IDIOMA       PIC X(2).
+           05  WS-MOEDA-ANTIFRAUDE   PIC X(1).
+           05  WS-MOEDA-CASO         PIC X(1)   VALUE SPACES.
+       01  WS-MOEDA-OUT.
+           05  WS-MOEDA-TEXTO        PIC X(256).
+           05  WS-MOEDA-STATUS       PIC X(3).
+           05  WS-MOEDA-VALOR-FMT    PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 1000-CARREGAR-FUNCIONARIOS
+           PERFORM 2000-LER-ENTRADA
+           PERFORM 3000-BUSCAR-NOME
+           PERFORM 4000-CONVERTER-EXTENSO
+           PERFORM 5000-EXIBIR-PREVIEW
+           GOBACK.
+
+       1000-CARREGAR-FUNCIONARIOS SECTION.
+           MOVE 0 TO WS-FUNC-QTD
+           CALL "TRE0028-TABELA-FUNC" USING WS-FUNC-PARAMS
+           END-CALL
+
+      *> Sem a tabela carregada, 3000-BUSCAR-NOME so vai dizer
+      *> "nao encontrado" pra qualquer matricula digitada, como se a
+      *> pessoa nao existisse -- avisa que foi falha de conexao, nao
+      *> matricula invalida.
+           IF WS-FUNC-STATUS NOT = "OK"
+               DISPLAY "ERRO: falha ao carregar a tabela de "
+                   "funcionarios, status=" WS-FUNC-STATUS
+               STOP RUN
+           END-IF.
+
+       2000-LER-ENTRADA SECTION.
+           DISPLAY "------------------------------------------".
+           DISPLAY "   PREVIEW DE HOLERITE                    ".
+           DISPLAY "------------------------------------------".
+
+           DISPLAY "MATRICULA DO FUNCIONARIO: "
+           ACCEPT WS-MATRICULA-DIGITADA
+
+           DISPLAY "VALOR LIQUIDO (ex.: 1.157,20): "
+           MOVE SPACES TO WS-VALOR-DIGITADO
+           ACCEPT WS-VALOR-DIGITADO.
+
+       3000-BUSCAR-NOME SECTION.
+           MOVE "N" TO WS-ACHOU
+           MOVE SPACES TO WS-NOME-ENCONTRADO
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-FUNC-QTD OR WS-ACHOU-SIM
+               IF WS-FUNC-MATRICULA(WS-I) = WS-MATRICULA-DIGITADA
+                   MOVE "S" TO WS-ACHOU
+                   MOVE WS-FUNC-NOME(WS-I) TO WS-NOME-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+       4000-CONVERTER-EXTENSO SECTION.
+           MOVE SPACES          TO WS-MOEDA-IN
+           MOVE WS-VALOR-DIGITADO TO WS-MOEDA-VALOR
+           MOVE "BRL"           TO WS-MOEDA-COD
+           MOVE "BR"            TO WS-MOEDA-FORMATO
+           MOVE SPACES          TO WS-MOEDA-OUT
+
+           CALL "EXT-MOEDA" USING
+               WS-MOEDA-IN
+               WS-MOEDA-OUT
+           END-CALL.
+
+       5000-EXIBIR-PREVIEW SECTION.
+           DISPLAY "------------------------------------------".
+           DISPLAY "MATRICULA: " WS-MATRICULA-DIGITADA
+
+           IF WS-ACHOU-SIM
+               DISPLAY "NOME:      " WS-NOME-ENCONTRADO
+           ELSE
+               DISPLAY "NOME:      FUNCIONARIO NAO ENCONTRADO"
+           END-IF
+
+           DISPLAY "VALOR:     " FUNCTION TRIM(WS-VALOR-DIGITADO)
+
+           IF WS-MOEDA-STATUS = "OK"
+               DISPLAY "EXTENSO:   " FUNCTION TRIM(WS-MOEDA-TEXTO)
+           ELSE
+               DISPLAY "EXTENSO:   VALOR INVALIDO (STATUS="
+                   WS-MOEDA-STATUS ")"
+           END-IF
+           DISPLAY "------------------------------------------".
