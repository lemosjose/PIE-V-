@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUNC-LOOKUP.
+
+      *> Consulta avulsa do quadro de funcionario direto no MariaDB, via
+      *> TRE0028-QUERY-FUNC, para o analista de RH pesquisar por
+      *> matricula exata ou por parte do nome sem precisar abrir o
+      *> payroll_run/holerite_preview para isso.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-QUERY-PARAMS.
+           05  WS-QUERY-MATRICULA    PIC 9(09).
+           05  WS-QUERY-NOME-PARCIAL PIC X(50).
+           05  WS-QUERY-STATUS-FILTRO PIC X(01).
+           05  WS-QUERY-STATUS       PIC X(03).
+           05  WS-QUERY-QTD          PIC 9(05).
+
+       01  WS-OPCAO                 PIC X(01) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           DISPLAY "------------------------------------------".
+           DISPLAY "   CONSULTA DE FUNCIONARIO                ".
+           DISPLAY "------------------------------------------".
+
+           MOVE 0      TO WS-QUERY-MATRICULA
+           MOVE SPACES TO WS-QUERY-NOME-PARCIAL
+           MOVE SPACE  TO WS-QUERY-STATUS-FILTRO
+
+           DISPLAY "BUSCAR POR (M)ATRICULA OU (N)OME PARCIAL: "
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN "M"
+               WHEN "m"
+                   DISPLAY "MATRICULA: "
+                   ACCEPT WS-QUERY-MATRICULA
+               WHEN "N"
+               WHEN "n"
+                   DISPLAY "NOME (OU PARTE DO NOME): "
+                   ACCEPT WS-QUERY-NOME-PARCIAL
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA, LISTANDO TODOS"
+           END-EVALUATE
+
+           DISPLAY "FILTRAR STATUS (A=ATIVO, I=INATIVO, "
+               "EM BRANCO=TODOS): "
+           ACCEPT WS-QUERY-STATUS-FILTRO
+
+           CALL "TRE0028-QUERY-FUNC" USING WS-QUERY-PARAMS
+           END-CALL
+
+           DISPLAY "------------------------------------------".
+           IF WS-QUERY-STATUS NOT = "OK"
+               DISPLAY "ERRO: falha na consulta, status="
+                   WS-QUERY-STATUS
+           ELSE
+               DISPLAY "TOTAL ENCONTRADO: " WS-QUERY-QTD
+           END-IF
+           DISPLAY "------------------------------------------".
+
+           GOBACK.
