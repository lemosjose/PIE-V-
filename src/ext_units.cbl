@@ -12,34 +12,63 @@
            MOVE SPACES TO OUT-TEXT
            MOVE "OK"   TO OUT-STATUS
 
-           EVALUATE TRUE
-               WHEN IN-NUM = 0
-                   MOVE "ZERO" TO WS-TXT
-               WHEN IN-NUM = 1
-                   MOVE "UM" TO WS-TXT
-               WHEN IN-NUM = 2
-                   MOVE "DOIS" TO WS-TXT
-               WHEN IN-NUM = 3
-                   MOVE "TRÊS" TO WS-TXT
-               WHEN IN-NUM = 4
-                   MOVE "QUATRO" TO WS-TXT
-               WHEN IN-NUM = 5
-                   MOVE "CINCO" TO WS-TXT
-               WHEN IN-NUM = 6
-                   MOVE "SEIS" TO WS-TXT
-               WHEN IN-NUM = 7
-                   MOVE "SETE" TO WS-TXT
-               WHEN IN-NUM = 8
-                   MOVE "OITO" TO WS-TXT
-               WHEN IN-NUM = 9
-                   MOVE "NOVE" TO WS-TXT
-               WHEN OTHER
-                   MOVE SPACES TO WS-TXT
-                   MOVE "RNG"  TO OUT-STATUS
-           END-EVALUATE
+           IF IN-IDIOMA = "EN"
+               EVALUATE TRUE
+                   WHEN IN-NUM = 0
+                       MOVE "ZERO" TO WS-TXT
+                   WHEN IN-NUM = 1
+                       MOVE "ONE" TO WS-TXT
+                   WHEN IN-NUM = 2
+                       MOVE "TWO" TO WS-TXT
+                   WHEN IN-NUM = 3
+                       MOVE "THREE" TO WS-TXT
+                   WHEN IN-NUM = 4
+                       MOVE "FOUR" TO WS-TXT
+                   WHEN IN-NUM = 5
+                       MOVE "FIVE" TO WS-TXT
+                   WHEN IN-NUM = 6
+                       MOVE "SIX" TO WS-TXT
+                   WHEN IN-NUM = 7
+                       MOVE "SEVEN" TO WS-TXT
+                   WHEN IN-NUM = 8
+                       MOVE "EIGHT" TO WS-TXT
+                   WHEN IN-NUM = 9
+                       MOVE "NINE" TO WS-TXT
+                   WHEN OTHER
+                       MOVE SPACES TO WS-TXT
+                       MOVE "RNG"  TO OUT-STATUS
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN IN-NUM = 0
+                       MOVE "ZERO" TO WS-TXT
+                   WHEN IN-NUM = 1
+                       MOVE "UM" TO WS-TXT
+                   WHEN IN-NUM = 2
+                       MOVE "DOIS" TO WS-TXT
+                   WHEN IN-NUM = 3
+                       MOVE "TRÊS" TO WS-TXT
+                   WHEN IN-NUM = 4
+                       MOVE "QUATRO" TO WS-TXT
+                   WHEN IN-NUM = 5
+                       MOVE "CINCO" TO WS-TXT
+                   WHEN IN-NUM = 6
+                       MOVE "SEIS" TO WS-TXT
+                   WHEN IN-NUM = 7
+                       MOVE "SETE" TO WS-TXT
+                   WHEN IN-NUM = 8
+                       MOVE "OITO" TO WS-TXT
+                   WHEN IN-NUM = 9
+                       MOVE "NOVE" TO WS-TXT
+                   WHEN OTHER
+                       MOVE SPACES TO WS-TXT
+                       MOVE "RNG"  TO OUT-STATUS
+               END-EVALUATE
+           END-IF
 
            IF OUT-STATUS = "OK"
                MOVE FUNCTION TRIM(WS-TXT) TO OUT-TEXT
+               CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
            END-IF
 
            GOBACK.
