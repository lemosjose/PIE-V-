@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXT-ORDINAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-UNIDADES.
+           05  FILLER                PIC X(14) VALUE "PRIMEIRO".
+           05  FILLER                PIC X(14) VALUE "SEGUNDO".
+           05  FILLER                PIC X(14) VALUE "TERCEIRO".
+           05  FILLER                PIC X(14) VALUE "QUARTO".
+           05  FILLER                PIC X(14) VALUE "QUINTO".
+           05  FILLER                PIC X(14) VALUE "SEXTO".
+           05  FILLER                PIC X(14) VALUE "SÉTIMO".
+           05  FILLER                PIC X(14) VALUE "OITAVO".
+           05  FILLER                PIC X(14) VALUE "NONO".
+       01  WS-UNIDADES-TAB REDEFINES WS-UNIDADES.
+           05  WS-UNIDADE            PIC X(14) OCCURS 9 TIMES.
+
+       01  WS-DEZENAS.
+           05  FILLER                PIC X(14) VALUE "DÉCIMO".
+           05  FILLER                PIC X(14) VALUE "VIGÉSIMO".
+           05  FILLER                PIC X(14) VALUE "TRIGÉSIMO".
+           05  FILLER                PIC X(14) VALUE "QUADRAGÉSIMO".
+           05  FILLER                PIC X(14) VALUE "QUINQUAGÉSIMO".
+           05  FILLER                PIC X(14) VALUE "SEXAGÉSIMO".
+           05  FILLER                PIC X(14) VALUE "SEPTUAGÉSIMO".
+           05  FILLER                PIC X(14) VALUE "OCTOGÉSIMO".
+           05  FILLER                PIC X(14) VALUE "NONAGÉSIMO".
+       01  WS-DEZENAS-TAB REDEFINES WS-DEZENAS.
+           05  WS-DEZENA             PIC X(14) OCCURS 9 TIMES.
+
+       01  WS-CENTENAS.
+           05  FILLER      PIC X(18) VALUE "CENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "DUCENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "TRECENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "QUADRINGENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "QUINGENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "SEXCENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "SEPTINGENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "OCTINGENTÉSIMO".
+           05  FILLER      PIC X(18) VALUE "NONGENTÉSIMO".
+       01  WS-CENTENAS-TAB REDEFINES WS-CENTENAS.
+           05  WS-CENTENA            PIC X(18) OCCURS 9 TIMES.
+
+       01  WS-N                      PIC 9(12) COMP-5.
+       01  WS-C                      PIC 9     COMP-5.
+       01  WS-T                      PIC 9     COMP-5.
+       01  WS-U                      PIC 9     COMP-5.
+       01  WS-REM                    PIC 99    COMP-5.
+       01  WS-TXT                    PIC X(256) VALUE SPACES.
+       01  WS-ACC                    PIC X(256) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY "ext_types.cpy".
+
+       PROCEDURE DIVISION USING EXT-IN EXT-OUT.
+           MOVE SPACES TO OUT-TEXT
+           MOVE "OK"   TO OUT-STATUS
+
+           MOVE IN-NUM TO WS-N
+           IF WS-N < 1 OR WS-N > 999
+               MOVE "RNG" TO OUT-STATUS
+               GOBACK
+           END-IF
+
+           COMPUTE WS-C   = WS-N / 100
+           COMPUTE WS-REM = FUNCTION MOD(WS-N, 100)
+           COMPUTE WS-T   = WS-REM / 10
+           COMPUTE WS-U   = FUNCTION MOD(WS-REM, 10)
+
+           MOVE SPACES TO WS-ACC
+
+           IF WS-C > 0
+               MOVE SPACES TO WS-TXT
+               STRING
+                   FUNCTION TRIM(WS-ACC)
+                   FUNCTION TRIM(WS-CENTENA(WS-C))
+                   INTO WS-TXT
+               END-STRING
+               MOVE FUNCTION TRIM(WS-TXT) TO WS-ACC
+           END-IF
+
+           IF WS-T > 0
+               MOVE SPACES TO WS-TXT
+               STRING
+                   FUNCTION TRIM(WS-ACC)
+                   " "
+                   FUNCTION TRIM(WS-DEZENA(WS-T))
+                   INTO WS-TXT
+               END-STRING
+               MOVE FUNCTION TRIM(WS-TXT) TO WS-ACC
+           END-IF
+
+           IF WS-U > 0
+               MOVE SPACES TO WS-TXT
+               STRING
+                   FUNCTION TRIM(WS-ACC)
+                   " "
+                   FUNCTION TRIM(WS-UNIDADE(WS-U))
+                   INTO WS-TXT
+               END-STRING
+               MOVE FUNCTION TRIM(WS-TXT) TO WS-ACC
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-ACC) TO OUT-TEXT
+           CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
+           MOVE "OK" TO OUT-STATUS
+           GOBACK.
