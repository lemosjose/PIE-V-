@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-RUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-IN-FILE  ASSIGN TO "PAYROLL-IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-OUT-FILE ASSIGN TO "PAYROLL-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-RECON-FILE ASSIGN TO "PAYROLL-RECON"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-IN-FILE.
+       01  PAYIN-REC.
+           05  PAYIN-MATRICULA       PIC 9(09).
+           05  PAYIN-VALOR           PIC X(40).
+
+       FD  PAYROLL-OUT-FILE.
+       01  PAYOUT-REC.
+           05  PAYOUT-MATRICULA      PIC 9(09).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  PAYOUT-NOME           PIC X(50).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  PAYOUT-VALOR          PIC X(40).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  PAYOUT-EXTENSO        PIC X(256).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  PAYOUT-STATUS         PIC X(03).
+       01  PAYOUT-TRAILER-REC        PIC X(80).
+
+       FD  PAYROLL-RECON-FILE.
+       01  RECON-LINHA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                    PIC X(1)   VALUE "N".
+           88  WS-FIM-ARQUIVO                     VALUE "S".
+       01  WS-QTD-LIDOS              PIC 9(7)   COMP-5 VALUE 0.
+       01  WS-QTD-GRAVADOS           PIC 9(7)   COMP-5 VALUE 0.
+       01  WS-QTD-SEM-NOME           PIC 9(7)   COMP-5 VALUE 0.
+
+      *> Tabela de funcionarios, carregada uma unica vez no inicio do
+      *> job via TRE0028-TABELA-FUNC, e consultada em memoria a cada
+      *> registro de folha em vez de bater no banco linha a linha.
+       01  WS-FUNC-PARAMS.
+           05  WS-FUNC-QTD           PIC 9(05).
+           05  WS-FUNC-STATUS        PIC X(03).
+           05  WS-FUNC-TABELA OCCURS 200 TIMES.
+               10  WS-FUNC-MATRICULA PIC 9(09).
+               10  WS-FUNC-NOME      PIC X(50).
+
+      *> Quantas folhas de pagamento bateram em cada funcionario da
+      *> tabela carregada -- zero indica funcionario sem cheque, mais
+      *> de um indica cheque duplicado. Usado pela reconciliacao ao
+      *> final do job (9500-RECONCILIAR).
+       01  WS-FUNC-CONTAGEM.
+           05  WS-FUNC-QTD-CHEQUES OCCURS 200 TIMES
+                   PIC 9(03) COMP-5 VALUE 0.
+
+       01  WS-I                      PIC 9(05) COMP-5 VALUE 0.
+       01  WS-ACHOU                  PIC X(01) VALUE "N".
+           88  WS-ACHOU-SIM                      VALUE "S".
+       01  WS-NOME-ENCONTRADO        PIC X(50) VALUE SPACES.
+
+       01  WS-MOEDA-IN.
+           05  WS-MOEDA-VALOR        PIC X(40).
+           05  WS-MOEDA-COD          PIC X(3).
+           05  WS-MOEDA-FORMATO      PIC X(2).
+           05  WS-MOEDA-IDIOMA       PIC X(2).
+           05  WS-MOEDA-ANTIFRAUDE   PIC X(1).
+           05  WS-MOEDA-CASO         PIC X(1)   VALUE SPACES.
+       01  WS-MOEDA-OUT.
+           05  WS-MOEDA-TEXTO        PIC X(256).
+           05  WS-MOEDA-STATUS       PIC X(3).
+           05  WS-MOEDA-VALOR-FMT    PIC X(30).
+
+      *> Total de controle em centavos, somado a cada cheque gravado,
+      *> para a equipe de conferencia bater o total da folha antes de
+      *> liberar o arquivo de cheques.
+       01  WS-TOTAL-CENTAVOS         PIC S9(15) VALUE ZEROS.
+       01  WS-VALOR-TRIM             PIC X(40).
+       01  WS-VALOR-NODOT            PIC X(40).
+       01  WS-POS-VIRGULA            PIC 99 COMP-5 VALUE 0.
+       01  WS-VAL-INT-PART           PIC X(30).
+       01  WS-VAL-CENT-PART          PIC X(10).
+       01  WS-VAL-REAIS              PIC 9(13) COMP-5.
+       01  WS-VAL-CENTS              PIC 9(4) COMP-5.
+       01  WS-VAL-CH                 PIC X(1).
+       01  WS-VAL-LEN                PIC 99 COMP-5.
+       01  WS-VAL-NEGATIVO           PIC X(1) VALUE "N".
+           88  WS-VAL-E-NEGATIVO             VALUE "S".
+
+       01  WS-CTRL-IN.
+           05  WS-CTRL-QTD           PIC 9(09).
+           05  WS-CTRL-TOTAL         PIC S9(15).
+       01  WS-CTRL-OUT.
+           05  WS-CTRL-LINHA         PIC X(80).
+
+      *> Contadores da reconciliacao entre o quadro de funcionarios
+      *> ativos e os cheques efetivamente produzidos nesta rodada.
+       01  WS-RECON-SEM-CHEQUE       PIC 9(05) VALUE 0.
+       01  WS-RECON-DUPLICADO        PIC 9(05) VALUE 0.
+       01  WS-FUNC-QTD-D             PIC 9(05) VALUE 0.
+       01  WS-QTD-GRAVADOS-D         PIC 9(07) VALUE 0.
+       01  WS-RECON-LINHA-DET.
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  DET-RECON-MATRICULA   PIC 9(09).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DET-RECON-NOME        PIC X(50).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  DET-RECON-SITUACAO    PIC X(16).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR UNTIL WS-FIM-ARQUIVO
+           PERFORM 9000-FINALIZAR
+           PERFORM 9500-RECONCILIAR
+           GOBACK.
+
+       1000-INICIALIZAR SECTION.
+           OPEN INPUT  PAYROLL-IN-FILE
+           OPEN OUTPUT PAYROLL-OUT-FILE
+
+           PERFORM 1500-CARREGAR-FUNCIONARIOS
+           PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO SECTION.
+           READ PAYROLL-IN-FILE
+               AT END
+                   MOVE "S" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDOS
+           END-READ.
+
+       1500-CARREGAR-FUNCIONARIOS SECTION.
+           MOVE 0 TO WS-FUNC-QTD
+           CALL "TRE0028-TABELA-FUNC" USING WS-FUNC-PARAMS
+           END-CALL
+
+      *> Sem a tabela de funcionarios carregada a reconciliacao em
+      *> 9500-RECONCILIAR nao tem nada para comparar contra os
+      *> cheques gravados e daria falso "OK" com o job praticamente
+      *> vazio -- melhor parar aqui do que fechar a folha sem saber
+      *> se bateu com o quadro de funcionarios.
+           IF WS-FUNC-STATUS NOT = "OK"
+               DISPLAY "ERRO: falha ao carregar a tabela de "
+                   "funcionarios, status=" WS-FUNC-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "PAYROLL-RUN: " WS-FUNC-QTD
+               " funcionarios carregados para consulta".
+
+       2000-PROCESSAR SECTION.
+           MOVE SPACES TO PAYOUT-REC
+           MOVE PAYIN-MATRICULA TO PAYOUT-MATRICULA
+
+           PERFORM 2100-BUSCAR-NOME
+
+           IF WS-ACHOU-SIM
+               MOVE WS-NOME-ENCONTRADO TO PAYOUT-NOME
+           ELSE
+               MOVE "FUNCIONARIO NAO ENCONTRADO" TO PAYOUT-NOME
+               ADD 1 TO WS-QTD-SEM-NOME
+           END-IF
+
+           MOVE PAYIN-VALOR  TO PAYOUT-VALOR
+           MOVE PAYIN-VALOR  TO WS-MOEDA-VALOR
+           MOVE "BRL"        TO WS-MOEDA-COD
+           MOVE "BR"         TO WS-MOEDA-FORMATO
+           MOVE "S"          TO WS-MOEDA-ANTIFRAUDE
+
+           CALL "EXT-MOEDA" USING
+               WS-MOEDA-IN
+               WS-MOEDA-OUT
+           END-CALL
+
+           MOVE WS-MOEDA-TEXTO  TO PAYOUT-EXTENSO
+           MOVE WS-MOEDA-STATUS TO PAYOUT-STATUS
+
+           WRITE PAYOUT-REC
+           ADD 1 TO WS-QTD-GRAVADOS
+           PERFORM 2200-ACUMULAR-TOTAL
+
+           PERFORM 1100-LER-PROXIMO.
+
+       2200-ACUMULAR-TOTAL SECTION.
+      *> Converte PAYIN-VALOR ("1.500,00") para centavos usando o
+      *> mesmo jeito de extrair digitos por INSPECT/PERFORM VARYING
+      *> que EXT-MOEDA ja usa, so que aqui apenas para somar ao total
+      *> de controle -- nao precisa do texto por extenso. O sinal de
+      *> negativo (credito/estorno, que o EXT-MOEDA ja escreve com o
+      *> prefixo "MENOS") e detectado do mesmo jeito que o EXT-MOEDA
+      *> detecta, para subtrair do total em vez de somar o valor
+      *> absoluto por engano.
+           MOVE FUNCTION TRIM(PAYIN-VALOR) TO WS-VALOR-TRIM
+
+           MOVE "N" TO WS-VAL-NEGATIVO
+           IF WS-VALOR-TRIM(1:1) = "-"
+               MOVE "S" TO WS-VAL-NEGATIVO
+               MOVE FUNCTION TRIM(WS-VALOR-TRIM(2:)) TO WS-VALOR-TRIM
+           END-IF
+
+           MOVE SPACES TO WS-VALOR-NODOT
+           MOVE 0 TO WS-VAL-LEN
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(WS-VALOR-TRIM)
+               MOVE WS-VALOR-TRIM(WS-I:1) TO WS-VAL-CH
+               IF WS-VAL-CH NOT = "." AND WS-VAL-CH NOT = " "
+                   ADD 1 TO WS-VAL-LEN
+                   MOVE WS-VAL-CH TO WS-VALOR-NODOT(WS-VAL-LEN:1)
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-POS-VIRGULA
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(WS-VALOR-NODOT)
+               IF WS-VALOR-NODOT(WS-I:1) = ","
+                   MOVE WS-I TO WS-POS-VIRGULA
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-VAL-INT-PART WS-VAL-CENT-PART
+           IF WS-POS-VIRGULA = 0
+               MOVE FUNCTION TRIM(WS-VALOR-NODOT) TO WS-VAL-INT-PART
+               MOVE "00" TO WS-VAL-CENT-PART
+           ELSE
+               MOVE WS-VALOR-NODOT(1:WS-POS-VIRGULA - 1)
+                   TO WS-VAL-INT-PART
+               MOVE WS-VALOR-NODOT(WS-POS-VIRGULA + 1:)
+                   TO WS-VAL-CENT-PART
+           END-IF
+
+           MOVE 0 TO WS-VAL-REAIS
+           IF FUNCTION TRIM(WS-VAL-INT-PART) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-VAL-INT-PART) TO WS-VAL-REAIS
+           END-IF
+
+           MOVE 0 TO WS-VAL-CENTS
+           IF FUNCTION TRIM(WS-VAL-CENT-PART) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-VAL-CENT-PART(1:2))
+                   TO WS-VAL-CENTS
+           END-IF
+
+           IF WS-VAL-E-NEGATIVO
+               COMPUTE WS-TOTAL-CENTAVOS = WS-TOTAL-CENTAVOS
+                   - (WS-VAL-REAIS * 100) - WS-VAL-CENTS
+           ELSE
+               COMPUTE WS-TOTAL-CENTAVOS = WS-TOTAL-CENTAVOS
+                   + (WS-VAL-REAIS * 100) + WS-VAL-CENTS
+           END-IF
+           .
+
+       2100-BUSCAR-NOME SECTION.
+           MOVE SPACES TO WS-NOME-ENCONTRADO
+           MOVE "N" TO WS-ACHOU
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-FUNC-QTD OR WS-ACHOU-SIM
+               IF WS-FUNC-MATRICULA(WS-I) = PAYIN-MATRICULA
+                   MOVE WS-FUNC-NOME(WS-I) TO WS-NOME-ENCONTRADO
+                   MOVE "S" TO WS-ACHOU
+                   ADD 1 TO WS-FUNC-QTD-CHEQUES(WS-I)
+               END-IF
+           END-PERFORM.
+
+       9000-FINALIZAR SECTION.
+      *> Trailer de totais de controle (quantidade + soma dos valores
+      *> em centavos como total de conferencia), no mesmo formato
+      *> usado pelos outros arquivos de saida em lote do sistema.
+           MOVE WS-QTD-GRAVADOS     TO WS-CTRL-QTD
+           MOVE WS-TOTAL-CENTAVOS   TO WS-CTRL-TOTAL
+           CALL "CTRL-TOTAL" USING WS-CTRL-IN WS-CTRL-OUT
+           END-CALL
+           MOVE WS-CTRL-LINHA TO PAYOUT-TRAILER-REC
+           WRITE PAYOUT-TRAILER-REC
+
+           CLOSE PAYROLL-IN-FILE
+           CLOSE PAYROLL-OUT-FILE
+           DISPLAY "PAYROLL-RUN: LIDOS=" WS-QTD-LIDOS
+               " GRAVADOS=" WS-QTD-GRAVADOS
+               " SEM-NOME=" WS-QTD-SEM-NOME.
+
+       9500-RECONCILIAR SECTION.
+      *> Compara o quadro de funcionarios carregado de TRE0028-TABELA-
+      *> FUNC contra os cheques efetivamente gravados nesta rodada.
+      *> Em vez de conferir o total de pagamento contra um total de
+      *> folha vindo do cadastro de funcionarios -- a tabela funcionario
+      *> nao tem campo de salario, so matricula e nome -- a divergencia
+      *> que de fato importa aqui e por contagem: funcionario ativo sem
+      *> nenhum cheque gerado, ou com mais de um cheque gerado na mesma
+      *> rodada. O total em dinheiro ja sai conferido no proprio
+      *> trailer de controle (CTRL-TOTAL) gravado em 9000-FINALIZAR.
+           OPEN OUTPUT PAYROLL-RECON-FILE
+
+           MOVE "RECONCILIACAO: FUNCIONARIOS ATIVOS X CHEQUES EMITIDOS"
+               TO RECON-LINHA
+           WRITE RECON-LINHA
+           MOVE ALL "-" TO RECON-LINHA
+           WRITE RECON-LINHA
+
+           MOVE WS-FUNC-QTD     TO WS-FUNC-QTD-D
+           MOVE WS-QTD-GRAVADOS TO WS-QTD-GRAVADOS-D
+           MOVE SPACES TO RECON-LINHA
+           STRING
+               "FUNCIONARIOS ATIVOS: " DELIMITED BY SIZE
+               WS-FUNC-QTD-D           DELIMITED BY SIZE
+               "   CHEQUES PRODUZIDOS: " DELIMITED BY SIZE
+               WS-QTD-GRAVADOS-D       DELIMITED BY SIZE
+               INTO RECON-LINHA
+           END-STRING
+           WRITE RECON-LINHA
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-FUNC-QTD
+               IF WS-FUNC-QTD-CHEQUES(WS-I) = 0
+                   ADD 1 TO WS-RECON-SEM-CHEQUE
+                   MOVE SPACES TO WS-RECON-LINHA-DET
+                   MOVE WS-FUNC-MATRICULA(WS-I) TO DET-RECON-MATRICULA
+                   MOVE WS-FUNC-NOME(WS-I)      TO DET-RECON-NOME
+                   MOVE "SEM CHEQUE"            TO DET-RECON-SITUACAO
+                   MOVE WS-RECON-LINHA-DET      TO RECON-LINHA
+                   WRITE RECON-LINHA
+               ELSE
+                   IF WS-FUNC-QTD-CHEQUES(WS-I) > 1
+                       ADD 1 TO WS-RECON-DUPLICADO
+                       MOVE SPACES TO WS-RECON-LINHA-DET
+                       MOVE WS-FUNC-MATRICULA(WS-I) TO
+                           DET-RECON-MATRICULA
+                       MOVE WS-FUNC-NOME(WS-I)      TO DET-RECON-NOME
+                       MOVE "DUPLICADO"             TO
+                           DET-RECON-SITUACAO
+                       MOVE WS-RECON-LINHA-DET      TO RECON-LINHA
+                       WRITE RECON-LINHA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE ALL "-" TO RECON-LINHA
+           WRITE RECON-LINHA
+           IF WS-RECON-SEM-CHEQUE = 0 AND WS-RECON-DUPLICADO = 0
+               MOVE "RECONCILIACAO OK - NENHUMA DIVERGENCIA ENCONTRADA"
+                   TO RECON-LINHA
+           ELSE
+               MOVE SPACES TO RECON-LINHA
+               STRING
+                   "DIVERGENCIA: SEM CHEQUE=" DELIMITED BY SIZE
+                   WS-RECON-SEM-CHEQUE        DELIMITED BY SIZE
+                   "  DUPLICADO="             DELIMITED BY SIZE
+                   WS-RECON-DUPLICADO         DELIMITED BY SIZE
+                   INTO RECON-LINHA
+               END-STRING
+           END-IF
+           WRITE RECON-LINHA
+
+           CLOSE PAYROLL-RECON-FILE
+
+           DISPLAY "PAYROLL-RUN: RECONCILIACAO SEM-CHEQUE="
+               WS-RECON-SEM-CHEQUE " DUPLICADO=" WS-RECON-DUPLICADO.
