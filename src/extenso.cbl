@@ -1,25 +1,118 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXTENSO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTENSO-AUDIT-FILE ASSIGN TO "EXTENSO-AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTENSO-AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUDIT-DOC             PIC X(10).
+           05  AUDIT-VALOR           PIC X(40).
+           05  AUDIT-TEXTO           PIC X(256).
+           05  AUDIT-STATUS          PIC X(3).
+           05  AUDIT-TIMESTAMP       PIC X(16).
+
        WORKING-STORAGE SECTION.
-       01  WS-IN-VALOR               PIC X(40)  VALUE SPACES.
-       01  WS-OUT-TEXTO              PIC X(256) VALUE SPACES.
-       01  WS-OUT-STATUS             PIC X(3)   VALUE SPACES.
+       01  WS-MOEDA-IN.
+           05  WS-IN-VALOR           PIC X(40)  VALUE SPACES.
+           05  WS-IN-MOEDA           PIC X(3)   VALUE "BRL".
+           05  WS-IN-FORMATO         PIC X(2)   VALUE "BR".
+           05  WS-IN-IDIOMA          PIC X(2)   VALUE "PT".
+           05  WS-IN-ANTIFRAUDE      PIC X(1)   VALUE "S".
+           05  WS-IN-CASO            PIC X(1)   VALUE SPACES.
+       01  WS-MOEDA-OUT.
+           05  WS-OUT-TEXTO          PIC X(256) VALUE SPACES.
+           05  WS-OUT-STATUS         PIC X(3)   VALUE SPACES.
+           05  WS-OUT-VALOR-FMT      PIC X(30)  VALUE SPACES.
+
+       01  WS-DOC-NUM                PIC X(10)  VALUE SPACES.
+       01  WS-AUDIT-FS               PIC X(2)   VALUE SPACES.
+           88  WS-AUDIT-OK                       VALUE "00".
+
+       01  WS-VALOR-TRIM             PIC X(40)  VALUE SPACES.
+       01  WS-VALIDO                 PIC X(1)   VALUE "S".
+           88  WS-ENTRADA-VALIDA                 VALUE "S".
+       01  WS-I                      PIC 99 COMP-5.
+       01  WS-TAM                    PIC 99 COMP-5.
+       01  WS-CH                     PIC X(1).
+       01  WS-QTD-VIRGULA            PIC 9  COMP-5.
 
        PROCEDURE DIVISION.
-           DISPLAY "Digite um valor em R$ (ex.: 1,15 / 27,30 / 1.157,20): "
+       0000-MAIN.
+           DISPLAY "Número do documento/cheque: "
+           ACCEPT WS-DOC-NUM
+           DISPLAY "Digite um valor em R$ (ex.: 1,15 / 1.157,20): "
            ACCEPT WS-IN-VALOR
            MOVE SPACES TO WS-OUT-TEXTO
            MOVE "OK"   TO WS-OUT-STATUS
 
+           PERFORM 1000-VALIDAR-ENTRADA
+
+           IF NOT WS-ENTRADA-VALIDA
+               DISPLAY "ENTRADA INVÁLIDA: use apenas dígitos, "
+                   "pontos de milhar e uma vírgula decimal"
+               GOBACK
+           END-IF
+
            CALL "EXT-MOEDA" USING
-               WS-IN-VALOR
-               WS-OUT-TEXTO
-               WS-OUT-STATUS
+               WS-MOEDA-IN
+               WS-MOEDA-OUT
            END-CALL
 
            DISPLAY "STATUS: " WS-OUT-STATUS
+           DISPLAY "VALOR: " FUNCTION TRIM(WS-OUT-VALOR-FMT)
            DISPLAY "EXTENSO: " FUNCTION TRIM(WS-OUT-TEXTO)
+
+           PERFORM 2000-REGISTRAR-AUDITORIA
            GOBACK.
 
+       2000-REGISTRAR-AUDITORIA.
+           OPEN EXTEND EXTENSO-AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               OPEN OUTPUT EXTENSO-AUDIT-FILE
+           END-IF
+           MOVE SPACES        TO AUDIT-REC
+           MOVE WS-DOC-NUM    TO AUDIT-DOC
+           MOVE WS-IN-VALOR   TO AUDIT-VALOR
+           MOVE WS-OUT-TEXTO  TO AUDIT-TEXTO
+           MOVE WS-OUT-STATUS TO AUDIT-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:16) TO AUDIT-TIMESTAMP
+           WRITE AUDIT-REC
+           CLOSE EXTENSO-AUDIT-FILE.
+
+       1000-VALIDAR-ENTRADA.
+           MOVE "S" TO WS-VALIDO
+           MOVE 0   TO WS-QTD-VIRGULA
+           MOVE SPACES TO WS-VALOR-TRIM
+           MOVE FUNCTION TRIM(WS-IN-VALOR) TO WS-VALOR-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-IN-VALOR)) TO WS-TAM
+
+           IF WS-VALOR-TRIM = SPACES
+               MOVE "N" TO WS-VALIDO
+           END-IF
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TAM
+               MOVE WS-VALOR-TRIM(WS-I:1) TO WS-CH
+               IF WS-CH = "-" AND WS-I = 1
+                   CONTINUE
+               ELSE
+                   IF WS-CH = ","
+                       ADD 1 TO WS-QTD-VIRGULA
+                       IF WS-QTD-VIRGULA > 1
+                           MOVE "N" TO WS-VALIDO
+                       END-IF
+                   ELSE
+                       IF WS-CH NOT = "." AND
+                          (WS-CH < "0" OR WS-CH > "9")
+                           MOVE "N" TO WS-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
