@@ -4,13 +4,15 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-TXT                    PIC X(256) VALUE SPACES.
-       01  WS-N                      PIC 9(9) COMP-5.
+       01  WS-N                      PIC 9(12) COMP-5.
        01  WS-T                      PIC 99    COMP-5.
        01  WS-U                      PIC 9     COMP-5.
        01  WS-AUX                    PIC X(64) VALUE SPACES.
        01  WS-AUX2                   PIC X(64) VALUE SPACES.
        01  WS-EXT-IN.
-           05  WS-IN-NUM             PIC 9(9) COMP-5.
+           05  WS-IN-NUM             PIC 9(12) COMP-5.
+           05  WS-IN-IDIOMA          PIC X(2).
+           05  WS-IN-CASO            PIC X(1).
        01  WS-EXT-OUT.
            05  WS-OUT-TEXT           PIC X(256).
            05  WS-OUT-STATUS         PIC X(3).
@@ -29,19 +31,35 @@
            END-IF
 
            IF WS-N >= 10 AND WS-N <= 19
-               EVALUATE WS-N
-                   WHEN 10 MOVE "DEZ" TO WS-TXT
-                   WHEN 11 MOVE "ONZE" TO WS-TXT
-                   WHEN 12 MOVE "DOZE" TO WS-TXT
-                   WHEN 13 MOVE "TREZE" TO WS-TXT
-                   WHEN 14 MOVE "QUATORZE" TO WS-TXT
-                   WHEN 15 MOVE "QUINZE" TO WS-TXT
-                   WHEN 16 MOVE "DEZESSEIS" TO WS-TXT
-                   WHEN 17 MOVE "DEZESSETE" TO WS-TXT
-                   WHEN 18 MOVE "DEZOITO" TO WS-TXT
-                   WHEN 19 MOVE "DEZENOVE" TO WS-TXT
-               END-EVALUATE
+               IF IN-IDIOMA = "EN"
+                   EVALUATE WS-N
+                       WHEN 10 MOVE "TEN" TO WS-TXT
+                       WHEN 11 MOVE "ELEVEN" TO WS-TXT
+                       WHEN 12 MOVE "TWELVE" TO WS-TXT
+                       WHEN 13 MOVE "THIRTEEN" TO WS-TXT
+                       WHEN 14 MOVE "FOURTEEN" TO WS-TXT
+                       WHEN 15 MOVE "FIFTEEN" TO WS-TXT
+                       WHEN 16 MOVE "SIXTEEN" TO WS-TXT
+                       WHEN 17 MOVE "SEVENTEEN" TO WS-TXT
+                       WHEN 18 MOVE "EIGHTEEN" TO WS-TXT
+                       WHEN 19 MOVE "NINETEEN" TO WS-TXT
+                   END-EVALUATE
+               ELSE
+                   EVALUATE WS-N
+                       WHEN 10 MOVE "DEZ" TO WS-TXT
+                       WHEN 11 MOVE "ONZE" TO WS-TXT
+                       WHEN 12 MOVE "DOZE" TO WS-TXT
+                       WHEN 13 MOVE "TREZE" TO WS-TXT
+                       WHEN 14 MOVE "QUATORZE" TO WS-TXT
+                       WHEN 15 MOVE "QUINZE" TO WS-TXT
+                       WHEN 16 MOVE "DEZESSEIS" TO WS-TXT
+                       WHEN 17 MOVE "DEZESSETE" TO WS-TXT
+                       WHEN 18 MOVE "DEZOITO" TO WS-TXT
+                       WHEN 19 MOVE "DEZENOVE" TO WS-TXT
+                   END-EVALUATE
+               END-IF
                MOVE FUNCTION TRIM(WS-TXT) TO OUT-TEXT
+               CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
                GOBACK
            END-IF
 
@@ -49,18 +67,33 @@
            COMPUTE WS-U = FUNCTION MOD(WS-N, 10)
 
            MOVE SPACES TO WS-AUX WS-AUX2 WS-TXT
-           EVALUATE WS-T
-               WHEN 2 MOVE "VINTE" TO WS-AUX
-               WHEN 3 MOVE "TRINTA" TO WS-AUX
-               WHEN 4 MOVE "QUARENTA" TO WS-AUX
-               WHEN 5 MOVE "CINQUENTA" TO WS-AUX
-               WHEN 6 MOVE "SESSENTA" TO WS-AUX
-               WHEN 7 MOVE "SETENTA" TO WS-AUX
-               WHEN 8 MOVE "OITENTA" TO WS-AUX
-               WHEN 9 MOVE "NOVENTA" TO WS-AUX
-               WHEN OTHER
-                   MOVE "ERR" TO OUT-STATUS
-           END-EVALUATE
+           IF IN-IDIOMA = "EN"
+               EVALUATE WS-T
+                   WHEN 2 MOVE "TWENTY" TO WS-AUX
+                   WHEN 3 MOVE "THIRTY" TO WS-AUX
+                   WHEN 4 MOVE "FORTY" TO WS-AUX
+                   WHEN 5 MOVE "FIFTY" TO WS-AUX
+                   WHEN 6 MOVE "SIXTY" TO WS-AUX
+                   WHEN 7 MOVE "SEVENTY" TO WS-AUX
+                   WHEN 8 MOVE "EIGHTY" TO WS-AUX
+                   WHEN 9 MOVE "NINETY" TO WS-AUX
+                   WHEN OTHER
+                       MOVE "ERR" TO OUT-STATUS
+               END-EVALUATE
+           ELSE
+               EVALUATE WS-T
+                   WHEN 2 MOVE "VINTE" TO WS-AUX
+                   WHEN 3 MOVE "TRINTA" TO WS-AUX
+                   WHEN 4 MOVE "QUARENTA" TO WS-AUX
+                   WHEN 5 MOVE "CINQUENTA" TO WS-AUX
+                   WHEN 6 MOVE "SESSENTA" TO WS-AUX
+                   WHEN 7 MOVE "SETENTA" TO WS-AUX
+                   WHEN 8 MOVE "OITENTA" TO WS-AUX
+                   WHEN 9 MOVE "NOVENTA" TO WS-AUX
+                   WHEN OTHER
+                       MOVE "ERR" TO OUT-STATUS
+               END-EVALUATE
+           END-IF
 
            IF OUT-STATUS NOT = "OK"
                GOBACK
@@ -68,10 +101,13 @@
 
            IF WS-U = 0
                MOVE FUNCTION TRIM(WS-AUX) TO OUT-TEXT
+               CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
                GOBACK
            END-IF
 
-           MOVE WS-U TO WS-IN-NUM
+           MOVE WS-U      TO WS-IN-NUM
+           MOVE IN-IDIOMA TO WS-IN-IDIOMA
+           MOVE IN-CASO   TO WS-IN-CASO
            MOVE SPACES TO WS-OUT-TEXT
            MOVE "OK"   TO WS-OUT-STATUS
            CALL "EXT-UNITS" USING
@@ -84,14 +120,24 @@
            END-IF
            MOVE WS-OUT-TEXT TO WS-AUX2
 
-           STRING
-               FUNCTION TRIM(WS-AUX)
-               " E "
-               FUNCTION TRIM(WS-AUX2)
-               INTO WS-TXT
-           END-STRING
+           IF IN-IDIOMA = "EN"
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   "-"
+                   FUNCTION TRIM(WS-AUX2)
+                   INTO WS-TXT
+               END-STRING
+           ELSE
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " E "
+                   FUNCTION TRIM(WS-AUX2)
+                   INTO WS-TXT
+               END-STRING
+           END-IF
 
            MOVE FUNCTION TRIM(WS-TXT) TO OUT-TEXT
+           CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
            MOVE "OK" TO OUT-STATUS
            GOBACK.
 
