@@ -3,14 +3,16 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-N                      PIC 9(9) COMP-5.
+       01  WS-N                      PIC 9(12) COMP-5.
        01  WS-C                      PIC 9     COMP-5.
        01  WS-R                      PIC 99    COMP-5.
        01  WS-TXT                    PIC X(256) VALUE SPACES.
        01  WS-AUX                    PIC X(128) VALUE SPACES.
        01  WS-AUX2                   PIC X(128) VALUE SPACES.
        01  WS-EXT-IN.
-           05  WS-IN-NUM             PIC 9(9) COMP-5.
+           05  WS-IN-NUM             PIC 9(12) COMP-5.
+           05  WS-IN-IDIOMA          PIC X(2).
+           05  WS-IN-CASO            PIC X(1).
        01  WS-EXT-OUT.
            05  WS-OUT-TEXT           PIC X(256).
            05  WS-OUT-STATUS         PIC X(3).
@@ -29,7 +31,9 @@
            END-IF
 
            IF WS-N < 100
-               MOVE WS-N TO WS-IN-NUM
+               MOVE WS-N      TO WS-IN-NUM
+               MOVE IN-IDIOMA TO WS-IN-IDIOMA
+               MOVE IN-CASO   TO WS-IN-CASO
                MOVE SPACES TO WS-OUT-TEXT
                MOVE "OK"   TO WS-OUT-STATUS
                IF WS-N < 10
@@ -39,6 +43,7 @@
                END-IF
                IF WS-OUT-STATUS = "OK"
                    MOVE FUNCTION TRIM(WS-OUT-TEXT) TO OUT-TEXT
+                   CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
                ELSE
                    MOVE "ERR" TO OUT-STATUS
                END-IF
@@ -49,24 +54,45 @@
            COMPUTE WS-R = FUNCTION MOD(WS-N, 100)
 
            IF WS-N = 100
-               MOVE "CEM" TO OUT-TEXT
+               IF IN-IDIOMA = "EN"
+                   MOVE "ONE HUNDRED" TO OUT-TEXT
+               ELSE
+                   MOVE "CEM" TO OUT-TEXT
+               END-IF
+               CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
                GOBACK
            END-IF
 
            MOVE SPACES TO WS-AUX WS-AUX2 WS-TXT
-           EVALUATE WS-C
-               WHEN 1 MOVE "CENTO" TO WS-AUX
-               WHEN 2 MOVE "DUZENTOS" TO WS-AUX
-               WHEN 3 MOVE "TREZENTOS" TO WS-AUX
-               WHEN 4 MOVE "QUATROCENTOS" TO WS-AUX
-               WHEN 5 MOVE "QUINHENTOS" TO WS-AUX
-               WHEN 6 MOVE "SEISCENTOS" TO WS-AUX
-               WHEN 7 MOVE "SETECENTOS" TO WS-AUX
-               WHEN 8 MOVE "OITOCENTOS" TO WS-AUX
-               WHEN 9 MOVE "NOVECENTOS" TO WS-AUX
-               WHEN OTHER
-                   MOVE "ERR" TO OUT-STATUS
-           END-EVALUATE
+           IF IN-IDIOMA = "EN"
+               EVALUATE WS-C
+                   WHEN 1 MOVE "ONE HUNDRED" TO WS-AUX
+                   WHEN 2 MOVE "TWO HUNDRED" TO WS-AUX
+                   WHEN 3 MOVE "THREE HUNDRED" TO WS-AUX
+                   WHEN 4 MOVE "FOUR HUNDRED" TO WS-AUX
+                   WHEN 5 MOVE "FIVE HUNDRED" TO WS-AUX
+                   WHEN 6 MOVE "SIX HUNDRED" TO WS-AUX
+                   WHEN 7 MOVE "SEVEN HUNDRED" TO WS-AUX
+                   WHEN 8 MOVE "EIGHT HUNDRED" TO WS-AUX
+                   WHEN 9 MOVE "NINE HUNDRED" TO WS-AUX
+                   WHEN OTHER
+                       MOVE "ERR" TO OUT-STATUS
+               END-EVALUATE
+           ELSE
+               EVALUATE WS-C
+                   WHEN 1 MOVE "CENTO" TO WS-AUX
+                   WHEN 2 MOVE "DUZENTOS" TO WS-AUX
+                   WHEN 3 MOVE "TREZENTOS" TO WS-AUX
+                   WHEN 4 MOVE "QUATROCENTOS" TO WS-AUX
+                   WHEN 5 MOVE "QUINHENTOS" TO WS-AUX
+                   WHEN 6 MOVE "SEISCENTOS" TO WS-AUX
+                   WHEN 7 MOVE "SETECENTOS" TO WS-AUX
+                   WHEN 8 MOVE "OITOCENTOS" TO WS-AUX
+                   WHEN 9 MOVE "NOVECENTOS" TO WS-AUX
+                   WHEN OTHER
+                       MOVE "ERR" TO OUT-STATUS
+               END-EVALUATE
+           END-IF
 
            IF OUT-STATUS NOT = "OK"
                GOBACK
@@ -74,10 +100,13 @@
 
            IF WS-R = 0
                MOVE FUNCTION TRIM(WS-AUX) TO OUT-TEXT
+               CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
                GOBACK
            END-IF
 
-           MOVE WS-R TO WS-IN-NUM
+           MOVE WS-R      TO WS-IN-NUM
+           MOVE IN-IDIOMA TO WS-IN-IDIOMA
+           MOVE IN-CASO   TO WS-IN-CASO
            MOVE SPACES TO WS-OUT-TEXT
            MOVE "OK"   TO WS-OUT-STATUS
            IF WS-R < 10
@@ -91,14 +120,24 @@
            END-IF
            MOVE WS-OUT-TEXT TO WS-AUX2
 
-           STRING
-               FUNCTION TRIM(WS-AUX)
-               " E "
-               FUNCTION TRIM(WS-AUX2)
-               INTO WS-TXT
-           END-STRING
+           IF IN-IDIOMA = "EN"
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " "
+                   FUNCTION TRIM(WS-AUX2)
+                   INTO WS-TXT
+               END-STRING
+           ELSE
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " E "
+                   FUNCTION TRIM(WS-AUX2)
+                   INTO WS-TXT
+               END-STRING
+           END-IF
 
            MOVE FUNCTION TRIM(WS-TXT) TO OUT-TEXT
+           CALL "EXT-CASE" USING OUT-TEXT IN-CASO END-CALL
            MOVE "OK" TO OUT-STATUS
            GOBACK.
 
