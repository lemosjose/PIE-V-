@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRL-TOTAL.
+
+      *> Monta a linha de totais de controle (quantidade de registros
+      *> mais a soma de um campo numerico chave) que e anexada ao final
+      *> de cada arquivo de saida em lote, para a equipe de conferencia
+      *> bater a contagem e o total antes de liberar o arquivo.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VALOR-ABS              PIC 9(15).
+       01  WS-SINAL                  PIC X(01) VALUE SPACE.
+
+       LINKAGE SECTION.
+       01  LK-IN.
+           05  LK-QTD-REGISTROS      PIC 9(09).
+           05  LK-VALOR-TOTAL        PIC S9(15).
+       01  LK-OUT.
+           05  LK-LINHA              PIC X(80).
+
+       PROCEDURE DIVISION USING LK-IN LK-OUT.
+           MOVE SPACES TO LK-LINHA
+           MOVE SPACE  TO WS-SINAL
+
+      *> O total de controle pode fechar negativo quando o lote tem
+      *> mais estornos/creditos do que lancamentos normais -- o sinal
+      *> vai como prefixo "-" no total em vez de deixar o MOVE para um
+      *> campo sem sinal descartar o sinal silenciosamente.
+           IF LK-VALOR-TOTAL < 0
+               MOVE "-" TO WS-SINAL
+               COMPUTE WS-VALOR-ABS = LK-VALOR-TOTAL * -1
+           ELSE
+               MOVE LK-VALOR-TOTAL TO WS-VALOR-ABS
+           END-IF
+
+           STRING
+               "CONTROLE: REGISTROS="  DELIMITED BY SIZE
+               LK-QTD-REGISTROS         DELIMITED BY SIZE
+               "  TOTAL="               DELIMITED BY SIZE
+               WS-SINAL                 DELIMITED BY SIZE
+               WS-VALOR-ABS             DELIMITED BY SIZE
+               INTO LK-LINHA
+           END-STRING
+
+           GOBACK.
