@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXT-DATA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MESES.
+           05  FILLER                PIC X(10) VALUE "JANEIRO".
+           05  FILLER                PIC X(10) VALUE "FEVEREIRO".
+           05  FILLER                PIC X(10) VALUE "MARÇO".
+           05  FILLER                PIC X(10) VALUE "ABRIL".
+           05  FILLER                PIC X(10) VALUE "MAIO".
+           05  FILLER                PIC X(10) VALUE "JUNHO".
+           05  FILLER                PIC X(10) VALUE "JULHO".
+           05  FILLER                PIC X(10) VALUE "AGOSTO".
+           05  FILLER                PIC X(10) VALUE "SETEMBRO".
+           05  FILLER                PIC X(10) VALUE "OUTUBRO".
+           05  FILLER                PIC X(10) VALUE "NOVEMBRO".
+           05  FILLER                PIC X(10) VALUE "DEZEMBRO".
+       01  WS-MESES-TAB REDEFINES WS-MESES.
+           05  WS-MES-NOME           PIC X(10) OCCURS 12 TIMES.
+
+       01  WS-TXT                    PIC X(256) VALUE SPACES.
+       01  WS-AUX-DIA                PIC X(160) VALUE SPACES.
+       01  WS-AUX-ANO                PIC X(160) VALUE SPACES.
+
+       01  WS-NUM-IN.
+           05  WS-IN-NUM             PIC 9(12) COMP-5.
+           05  WS-IN-IDIOMA          PIC X(2) VALUE "PT".
+           05  WS-IN-CASO            PIC X(1).
+       01  WS-NUM-OUT.
+           05  WS-OUT-TEXT           PIC X(256).
+           05  WS-OUT-STATUS         PIC X(3).
+
+       LINKAGE SECTION.
+       01  LK-IN.
+           05  LK-DIA                PIC 9(2).
+           05  LK-MES                PIC 9(2).
+           05  LK-ANO                PIC 9(4).
+           05  LK-CASO               PIC X(1).
+       01  LK-OUT.
+           05  LK-TEXTO              PIC X(256).
+           05  LK-STATUS             PIC X(3).
+
+       PROCEDURE DIVISION USING LK-IN LK-OUT.
+           MOVE SPACES TO LK-TEXTO
+           MOVE "OK"   TO LK-STATUS
+
+           IF LK-DIA < 1 OR LK-DIA > 31 OR
+              LK-MES < 1 OR LK-MES > 12 OR LK-ANO < 1
+               MOVE "RNG" TO LK-STATUS
+               GOBACK
+           END-IF
+
+           *> Extenso do dia
+           MOVE LK-DIA  TO WS-IN-NUM
+           MOVE LK-CASO TO WS-IN-CASO
+           MOVE SPACES TO WS-OUT-TEXT
+           MOVE "OK"   TO WS-OUT-STATUS
+           CALL "EXT-NUM" USING WS-NUM-IN WS-NUM-OUT END-CALL
+           IF WS-OUT-STATUS NOT = "OK"
+               MOVE "ERR" TO LK-STATUS
+               GOBACK
+           END-IF
+           MOVE WS-OUT-TEXT TO WS-AUX-DIA
+
+           *> Extenso do ano
+           MOVE LK-ANO  TO WS-IN-NUM
+           MOVE LK-CASO TO WS-IN-CASO
+           MOVE SPACES TO WS-OUT-TEXT
+           MOVE "OK"   TO WS-OUT-STATUS
+           CALL "EXT-NUM" USING WS-NUM-IN WS-NUM-OUT END-CALL
+           IF WS-OUT-STATUS NOT = "OK"
+               MOVE "ERR" TO LK-STATUS
+               GOBACK
+           END-IF
+           MOVE WS-OUT-TEXT TO WS-AUX-ANO
+
+           STRING
+               FUNCTION TRIM(WS-AUX-DIA)
+               " DE "
+               FUNCTION TRIM(WS-MES-NOME(LK-MES))
+               " DE "
+               FUNCTION TRIM(WS-AUX-ANO)
+               INTO WS-TXT
+           END-STRING
+
+           MOVE FUNCTION TRIM(WS-TXT) TO LK-TEXTO
+           CALL "EXT-CASE" USING LK-TEXTO LK-CASO END-CALL
+           MOVE "OK" TO LK-STATUS
+           GOBACK.
