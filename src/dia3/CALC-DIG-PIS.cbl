@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-DIG-PIS.
+       AUTHOR. GEISE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PIS-ENTRADA.
+           05 WS-NROS          PIC 9(01) OCCURS 10 TIMES.
+
+       01  WS-PESOS.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 2.
+           05 FILLER           PIC 9(01) VALUE 9.
+           05 FILLER           PIC 9(01) VALUE 8.
+           05 FILLER           PIC 9(01) VALUE 7.
+           05 FILLER           PIC 9(01) VALUE 6.
+           05 FILLER           PIC 9(01) VALUE 5.
+           05 FILLER           PIC 9(01) VALUE 4.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 2.
+       01  WS-PESOS-TAB REDEFINES WS-PESOS.
+           05 WS-PESO          PIC 9(01) OCCURS 10 TIMES.
+
+       01  WS-VARIAVEIS-AUX.
+           05 WS-SOMA           PIC 9(04) VALUE ZEROS.
+           05 WS-RESTO          PIC 9(02) VALUE ZEROS.
+           05 WS-I              PIC 9(02) VALUE ZEROS.
+           05 WS-DIGITO         PIC 9(01) VALUE ZEROS.
+           05 WS-PRIMEIRO-DIG   PIC 9(01) VALUE ZEROS.
+           05 WS-FLAG-REPETIDO  PIC X(01) VALUE "S".
+              88 WS-PIS-REPETIDO           VALUE "S".
+
+       01  WS-PIS-MASCARA.
+           05 WS-MASC-PARTE-1   PIC 9(03).
+           05 FILLER            PIC X(01) VALUE ".".
+           05 WS-MASC-PARTE-2   PIC 9(05).
+           05 FILLER            PIC X(01) VALUE ".".
+           05 WS-MASC-PARTE-3   PIC 9(02).
+           05 FILLER            PIC X(01) VALUE "-".
+           05 WS-MASC-DV        PIC 9(01).
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           05 LK-PIS-10          PIC 9(10).
+           05 LK-DIGITO-RES      PIC 9(01).
+           05 LK-STATUS          PIC X(03).
+           05 LK-PIS-FORMATADO   PIC X(14).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+              MOVE "OK" TO LK-STATUS
+              MOVE LK-PIS-10 TO WS-PIS-ENTRADA
+
+              PERFORM 0500-VALIDAR-SEQUENCIA
+
+              IF WS-PIS-REPETIDO
+                     MOVE "REJ" TO LK-STATUS
+                     MOVE 0 TO LK-DIGITO-RES
+                     MOVE SPACES TO LK-PIS-FORMATADO
+              ELSE
+                     PERFORM 1000-CALCULAR-DIGITO
+
+                     PERFORM 3000-RETORNO
+              END-IF
+
+              GOBACK.
+
+       0500-VALIDAR-SEQUENCIA SECTION.
+              *> PIS com os 10 digitos iguais produz um digito "valido"
+              *> pela conta, mas e uma sequencia conhecida como
+              *> invalida, e deve ser recusada, assim como no
+              *> CALC-DIG_CPF.
+              MOVE WS-NROS(1) TO WS-PRIMEIRO-DIG.
+              MOVE "S" TO WS-FLAG-REPETIDO.
+
+              PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 10
+                     IF WS-NROS(WS-I) NOT = WS-PRIMEIRO-DIG
+                            MOVE "N" TO WS-FLAG-REPETIDO
+                     END-IF
+              END-PERFORM.
+
+       1000-CALCULAR-DIGITO SECTION.
+              MOVE ZEROS TO WS-SOMA.
+
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                     COMPUTE WS-SOMA = WS-SOMA +
+                     (WS-NROS(WS-I) * WS-PESO(WS-I))
+              END-PERFORM.
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+
+              IF WS-RESTO < 2
+                     MOVE 0 TO WS-DIGITO
+              ELSE
+                     COMPUTE WS-DIGITO = 11 - WS-RESTO
+              END-IF.
+
+       3000-RETORNO SECTION.
+              *> Retorno do resultado via Linkage
+              MOVE WS-DIGITO TO LK-DIGITO-RES.
+
+              *> Máscara "###.#####.##-#" pronta para qualquer chamador
+              MOVE WS-PIS-ENTRADA(1:3)  TO WS-MASC-PARTE-1.
+              MOVE WS-PIS-ENTRADA(4:5)  TO WS-MASC-PARTE-2.
+              MOVE WS-PIS-ENTRADA(9:2)  TO WS-MASC-PARTE-3.
+              MOVE WS-DIGITO            TO WS-MASC-DV.
+              MOVE WS-PIS-MASCARA       TO LK-PIS-FORMATADO.
