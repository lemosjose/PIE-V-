@@ -14,25 +14,60 @@
            05 WS-PESO           PIC 9(02) VALUE ZEROS.
            05 WS-DIGITO-1       PIC 9(01) VALUE ZEROS.
            05 WS-DIGITO-2       PIC 9(01) VALUE ZEROS.
+           05 WS-PRIMEIRO-DIG   PIC 9(01) VALUE ZEROS.
+           05 WS-FLAG-REPETIDO  PIC X(01) VALUE "S".
+              88 WS-CPF-REPETIDO           VALUE "S".
+
+       01  WS-CPF-MASCARA.
+           05 WS-MASC-PARTE-1   PIC 9(03).
+           05 FILLER            PIC X(01) VALUE ".".
+           05 WS-MASC-PARTE-2   PIC 9(03).
+           05 FILLER            PIC X(01) VALUE ".".
+           05 WS-MASC-PARTE-3   PIC 9(03).
+           05 FILLER            PIC X(01) VALUE "-".
+           05 WS-MASC-DV        PIC 9(02).
 
        LINKAGE SECTION.
        01  LK-PARAMETROS.
            05 LK-CPF-9          PIC 9(09).
            05 LK-DIGITOS-RES    PIC 9(02).
+           05 LK-STATUS         PIC X(03).
+           05 LK-CPF-FORMATADO  PIC X(14).
 
        PROCEDURE DIVISION USING LK-PARAMETROS.
-              PERFORM 1000-PRIMEIRO-SEGUNDO-DIGITO
+              MOVE "OK" TO LK-STATUS
+              MOVE LK-CPF-9 TO WS-CPF-ENTRADA
 
-              PERFORM 2000-NONO-DECIMO
+              PERFORM 0500-VALIDAR-SEQUENCIA
 
-              PERFORM 3000-RETORNO
+              IF WS-CPF-REPETIDO
+                     MOVE "REJ" TO LK-STATUS
+                     MOVE 0 TO LK-DIGITOS-RES
+                     MOVE SPACES TO LK-CPF-FORMATADO
+              ELSE
+                     PERFORM 1000-PRIMEIRO-SEGUNDO-DIGITO
+
+                     PERFORM 2000-NONO-DECIMO
+
+                     PERFORM 3000-RETORNO
+              END-IF
 
               GOBACK.
 
+       0500-VALIDAR-SEQUENCIA SECTION.
+              *> CPFs com os 9 dígitos iguais (000000000, 111111111, etc.)
+              *> produzem um par de dígitos "válido" pela conta, mas são
+              *> sequências conhecidas como inválidas e devem ser recusadas.
+              MOVE WS-NROS(1) TO WS-PRIMEIRO-DIG.
+              MOVE "S" TO WS-FLAG-REPETIDO.
+
+              PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 9
+                     IF WS-NROS(WS-I) NOT = WS-PRIMEIRO-DIG
+                            MOVE "N" TO WS-FLAG-REPETIDO
+                     END-IF
+              END-PERFORM.
 
        1000-PRIMEIRO-SEGUNDO-DIGITO SECTION.
-              MOVE LK-CPF-9 TO WS-CPF-ENTRADA.
-
               *>PRIMEIRO DIGITO ---
               MOVE ZEROS TO WS-SOMA.
               MOVE 10 TO WS-PESO.
@@ -76,3 +111,10 @@
               *> Retorno do resultado via Linkage
               STRING WS-DIGITO-1 WS-DIGITO-2 DELIMITED BY SIZE
                      INTO LK-DIGITOS-RES.
+
+              *> Máscara "###.###.###-##" pronta para qualquer chamador
+              MOVE WS-CPF-ENTRADA(1:3) TO WS-MASC-PARTE-1.
+              MOVE WS-CPF-ENTRADA(4:3) TO WS-MASC-PARTE-2.
+              MOVE WS-CPF-ENTRADA(7:3) TO WS-MASC-PARTE-3.
+              MOVE LK-DIGITOS-RES      TO WS-MASC-DV.
+              MOVE WS-CPF-MASCARA      TO LK-CPF-FORMATADO.
