@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPF-BATCH.
+       AUTHOR. GEISE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-INTAKE-FILE ASSIGN TO "CPF-INTAKE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CPF-REPORT-FILE ASSIGN TO "CPF-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Mesmo arquivo de CPF-MASTER usado pelo CONF-CPF, para o
+      *> relatorio diario de qualidade enxergar tambem as validacoes
+      *> feitas em lote no onboarding, e nao so as digitadas no balcao.
+           SELECT CPF-MASTER-FILE ASSIGN TO "CPF-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-CHAVE
+               FILE STATUS IS WS-MASTER-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-INTAKE-FILE.
+       01  CPFIN-REC.
+           05 CPFIN-NOME        PIC X(40).
+           05 CPFIN-CPF         PIC 9(09).
+           05 CPFIN-DV          PIC 9(02).
+
+       FD  CPF-REPORT-FILE.
+       01  CPFOUT-LINHA         PIC X(80).
+
+       FD  CPF-MASTER-FILE.
+       01  MASTER-REC.
+           05 MASTER-CHAVE.
+               10 MASTER-CPF        PIC 9(09).
+               10 MASTER-TIMESTAMP  PIC X(14).
+           05 MASTER-DIGITOS        PIC 9(02).
+           05 MASTER-STATUS         PIC X(09).
+           05 MASTER-DATA           PIC X(10).
+           05 MASTER-MOTIVO-REJ     PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                PIC X(01) VALUE "N".
+           88 WS-FIM-ARQUIVO               VALUE "S".
+
+       01  WS-MASTER-FS          PIC X(02) VALUE SPACES.
+           88 WS-MASTER-OK                 VALUE "00".
+
+       01  WS-PARAMETROS.
+           05 WS-CPF-9           PIC 9(09).
+           05 WS-DIGITOS-RES     PIC 9(02).
+           05 WS-STATUS-CPF      PIC X(03).
+           05 WS-CPF-FORMATADO   PIC X(14).
+
+       01  WS-CONTADORES.
+           05 WS-QTD-LIDOS       PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-ACEITOS     PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-REJEITADOS  PIC 9(07) VALUE ZEROS.
+           05 WS-TOTAL-CPF       PIC 9(15) VALUE ZEROS.
+
+       01  WS-CTRL-IN.
+           05 WS-CTRL-QTD         PIC 9(09).
+           05 WS-CTRL-TOTAL       PIC 9(15).
+       01  WS-CTRL-OUT.
+           05 WS-CTRL-LINHA       PIC X(80).
+
+       01  WS-LINHA-DET.
+           05 FILLER             PIC X(05) VALUE "CPF ".
+           05 DET-CPF             PIC 9(09).
+           05 FILLER             PIC X(01) VALUE "-".
+           05 DET-DV-INFORMADO    PIC 9(02).
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 DET-NOME            PIC X(40).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 DET-STATUS          PIC X(09).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR UNTIL WS-FIM-ARQUIVO
+           PERFORM 9000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR SECTION.
+           OPEN INPUT  CPF-INTAKE-FILE
+           OPEN OUTPUT CPF-REPORT-FILE
+
+           OPEN I-O CPF-MASTER-FILE
+           IF NOT WS-MASTER-OK
+               OPEN OUTPUT CPF-MASTER-FILE
+           END-IF
+
+           MOVE "RELATORIO DE VALIDACAO DE CPF - ONBOARDING"
+               TO CPFOUT-LINHA
+           WRITE CPFOUT-LINHA
+           MOVE ALL "-" TO CPFOUT-LINHA
+           WRITE CPFOUT-LINHA
+
+           PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO SECTION.
+           READ CPF-INTAKE-FILE
+               AT END
+                   MOVE "S" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDOS
+           END-READ.
+
+       2000-PROCESSAR SECTION.
+           MOVE CPFIN-CPF TO WS-CPF-9
+           MOVE ZEROS     TO WS-DIGITOS-RES
+
+           CALL "CALC-DIG_CPF" USING WS-PARAMETROS END-CALL
+
+           MOVE SPACES       TO WS-LINHA-DET
+           MOVE CPFIN-CPF    TO DET-CPF
+           MOVE CPFIN-DV     TO DET-DV-INFORMADO
+           MOVE CPFIN-NOME   TO DET-NOME
+
+           IF WS-STATUS-CPF NOT = "REJ" AND WS-DIGITOS-RES = CPFIN-DV
+               MOVE "ACEITO"    TO DET-STATUS
+               ADD 1 TO WS-QTD-ACEITOS
+           ELSE
+               MOVE "REJEITADO" TO DET-STATUS
+               ADD 1 TO WS-QTD-REJEITADOS
+           END-IF
+
+           MOVE WS-LINHA-DET TO CPFOUT-LINHA
+           WRITE CPFOUT-LINHA
+           ADD CPFIN-CPF TO WS-TOTAL-CPF
+
+           PERFORM 1200-REGISTRAR-MASTER
+
+           PERFORM 1100-LER-PROXIMO.
+
+       1200-REGISTRAR-MASTER SECTION.
+      *> Mesmo registro de CPF-MASTER gravado pelo CONF-CPF, mas com o
+      *> motivo distinguindo sequencia repetida de digito verificador
+      *> informado errado, que so este programa consegue detectar (o
+      *> CONF-CPF nunca recebe um digito verificador para comparar).
+           MOVE SPACES TO MASTER-REC
+           MOVE CPFIN-CPF       TO MASTER-CPF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO MASTER-TIMESTAMP
+           MOVE WS-DIGITOS-RES  TO MASTER-DIGITOS
+           MOVE FUNCTION CURRENT-DATE(1:10) TO MASTER-DATA
+
+           EVALUATE TRUE
+             WHEN WS-STATUS-CPF = "REJ"
+               MOVE "REJEITADO" TO MASTER-STATUS
+               MOVE "SEQREP"    TO MASTER-MOTIVO-REJ
+             WHEN WS-DIGITOS-RES NOT = CPFIN-DV
+               MOVE "REJEITADO" TO MASTER-STATUS
+               MOVE "DVERRO"    TO MASTER-MOTIVO-REJ
+             WHEN OTHER
+               MOVE "OK"        TO MASTER-STATUS
+               MOVE SPACES      TO MASTER-MOTIVO-REJ
+           END-EVALUATE
+
+           WRITE MASTER-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           .
+
+       9000-FINALIZAR SECTION.
+           MOVE ALL "-" TO CPFOUT-LINHA
+           WRITE CPFOUT-LINHA
+           MOVE SPACES TO CPFOUT-LINHA
+           STRING
+               "LIDOS: "          DELIMITED BY SIZE
+               WS-QTD-LIDOS       DELIMITED BY SIZE
+               "  ACEITOS: "      DELIMITED BY SIZE
+               WS-QTD-ACEITOS     DELIMITED BY SIZE
+               "  REJEITADOS: "   DELIMITED BY SIZE
+               WS-QTD-REJEITADOS  DELIMITED BY SIZE
+               INTO CPFOUT-LINHA
+           END-STRING
+           WRITE CPFOUT-LINHA
+
+      *> Trailer de totais de controle (quantidade + soma dos CPFs como
+      *> total de conferencia), no mesmo formato usado pelos outros
+      *> arquivos de saida em lote do sistema.
+           MOVE WS-QTD-LIDOS TO WS-CTRL-QTD
+           MOVE WS-TOTAL-CPF TO WS-CTRL-TOTAL
+           CALL "CTRL-TOTAL" USING WS-CTRL-IN WS-CTRL-OUT
+           END-CALL
+           MOVE WS-CTRL-LINHA TO CPFOUT-LINHA
+           WRITE CPFOUT-LINHA
+
+           CLOSE CPF-INTAKE-FILE
+           CLOSE CPF-REPORT-FILE
+           CLOSE CPF-MASTER-FILE
+
+           DISPLAY "CPF-BATCH: LIDOS=" WS-QTD-LIDOS
+               " ACEITOS=" WS-QTD-ACEITOS
+               " REJEITADOS=" WS-QTD-REJEITADOS.
