@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPF-RESUMO.
+       AUTHOR. GEISE.
+
+      *> Resumo diario de qualidade das validacoes de CPF: le o
+      *> CPF-MASTER inteiro (gravado pelo CONF-CPF/CONF-CPF-ONLINE no
+      *> balcao e pelo CPF-BATCH no onboarding em lote) e conta quantas
+      *> validacoes do dia foram aceitas, e das recusadas, quantas por
+      *> sequencia repetida e quantas por digito verificador errado --
+      *> para acompanhar a tendencia de qualidade da base ao longo do
+      *> tempo em vez de so ver acerto/erro registro a registro.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-MASTER-FILE ASSIGN TO "CPF-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-CHAVE
+               FILE STATUS IS WS-MASTER-FS.
+
+           SELECT CPF-RESUMO-FILE ASSIGN TO "CPF-RESUMO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-MASTER-FILE.
+       01  MASTER-REC.
+           05 MASTER-CHAVE.
+               10 MASTER-CPF        PIC 9(09).
+               10 MASTER-TIMESTAMP  PIC X(14).
+           05 MASTER-DIGITOS        PIC 9(02).
+           05 MASTER-STATUS         PIC X(09).
+           05 MASTER-DATA           PIC X(10).
+           05 MASTER-MOTIVO-REJ     PIC X(09).
+
+       FD  CPF-RESUMO-FILE.
+       01  RESOUT-LINHA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FS          PIC X(02) VALUE SPACES.
+           88 WS-MASTER-OK                 VALUE "00".
+
+       01  WS-EOF                PIC X(01) VALUE "N".
+           88 WS-FIM-ARQUIVO               VALUE "S".
+
+       01  WS-HOJE               PIC X(10) VALUE SPACES.
+
+       01  WS-CONTADORES.
+           05 WS-QTD-TENTADOS     PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-ACEITOS      PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-REJEITADOS   PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-SEQREP       PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-DVERRO       PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-OUTRO-MOTIVO PIC 9(07) VALUE ZEROS.
+
+       01  WS-LINHA-ROTULO-QTD.
+           05 WS-ROT-ROTULO       PIC X(30).
+           05 WS-ROT-QTD          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR UNTIL WS-FIM-ARQUIVO
+           PERFORM 9000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-HOJE
+
+           OPEN OUTPUT CPF-RESUMO-FILE
+
+           MOVE SPACES TO RESOUT-LINHA
+           MOVE "RESUMO DIARIO DE QUALIDADE - CPF" TO RESOUT-LINHA
+           WRITE RESOUT-LINHA
+           MOVE SPACES TO RESOUT-LINHA
+           STRING "DATA: " DELIMITED BY SIZE
+                  WS-HOJE  DELIMITED BY SIZE
+                  INTO RESOUT-LINHA
+           END-STRING
+           WRITE RESOUT-LINHA
+           MOVE ALL "-" TO RESOUT-LINHA
+           WRITE RESOUT-LINHA
+
+           OPEN INPUT CPF-MASTER-FILE
+           IF NOT WS-MASTER-OK
+               MOVE "S" TO WS-EOF
+               DISPLAY "CPF-RESUMO: CPF-MASTER nao encontrado ou "
+                   "vazio, nada a resumir"
+           ELSE
+               PERFORM 1100-LER-PROXIMO
+           END-IF
+           .
+
+       1100-LER-PROXIMO SECTION.
+           READ CPF-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-EOF
+           END-READ
+           .
+
+       2000-PROCESSAR SECTION.
+      *> So entram na contagem os registros gravados hoje -- a base
+      *> acumula o historico inteiro, e a tendencia ao longo do tempo
+      *> vem de rodar este resumo um dia apos o outro, nao de somar
+      *> tudo de novo a cada execucao.
+           IF MASTER-DATA = WS-HOJE
+               ADD 1 TO WS-QTD-TENTADOS
+               EVALUATE TRUE
+                 WHEN MASTER-STATUS = "OK"
+                   ADD 1 TO WS-QTD-ACEITOS
+                 WHEN MASTER-MOTIVO-REJ = "SEQREP"
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   ADD 1 TO WS-QTD-SEQREP
+                 WHEN MASTER-MOTIVO-REJ = "DVERRO"
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   ADD 1 TO WS-QTD-DVERRO
+                 WHEN OTHER
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   ADD 1 TO WS-QTD-OUTRO-MOTIVO
+               END-EVALUATE
+           END-IF
+
+           PERFORM 1100-LER-PROXIMO.
+
+       9000-FINALIZAR SECTION.
+           MOVE "VALIDACOES TENTADAS"       TO WS-ROT-ROTULO
+           MOVE WS-QTD-TENTADOS             TO WS-ROT-QTD
+           PERFORM 9100-ESCREVER-CONTADOR
+
+           MOVE "ACEITAS"                   TO WS-ROT-ROTULO
+           MOVE WS-QTD-ACEITOS              TO WS-ROT-QTD
+           PERFORM 9100-ESCREVER-CONTADOR
+
+           MOVE "RECUSADAS - TOTAL"         TO WS-ROT-ROTULO
+           MOVE WS-QTD-REJEITADOS           TO WS-ROT-QTD
+           PERFORM 9100-ESCREVER-CONTADOR
+
+           MOVE "  SEQUENCIA REPETIDA"      TO WS-ROT-ROTULO
+           MOVE WS-QTD-SEQREP               TO WS-ROT-QTD
+           PERFORM 9100-ESCREVER-CONTADOR
+
+           MOVE "  DIGITO VERIFICADOR ERRADO" TO WS-ROT-ROTULO
+           MOVE WS-QTD-DVERRO                 TO WS-ROT-QTD
+           PERFORM 9100-ESCREVER-CONTADOR
+
+           IF WS-QTD-OUTRO-MOTIVO > 0
+               MOVE "  OUTRO MOTIVO"        TO WS-ROT-ROTULO
+               MOVE WS-QTD-OUTRO-MOTIVO     TO WS-ROT-QTD
+               PERFORM 9100-ESCREVER-CONTADOR
+           END-IF
+
+           MOVE ALL "-" TO RESOUT-LINHA
+           WRITE RESOUT-LINHA
+
+           CLOSE CPF-MASTER-FILE
+           CLOSE CPF-RESUMO-FILE
+
+           DISPLAY "CPF-RESUMO: TENTADOS=" WS-QTD-TENTADOS
+               " ACEITOS=" WS-QTD-ACEITOS
+               " REJEITADOS=" WS-QTD-REJEITADOS
+               " (SEQREP=" WS-QTD-SEQREP
+               " DVERRO=" WS-QTD-DVERRO ")"
+           .
+
+       9100-ESCREVER-CONTADOR SECTION.
+           MOVE SPACES TO RESOUT-LINHA
+           STRING WS-ROT-ROTULO   DELIMITED BY SIZE
+                  ": "            DELIMITED BY SIZE
+                  WS-ROT-QTD      DELIMITED BY SIZE
+                  INTO RESOUT-LINHA
+           END-STRING
+           WRITE RESOUT-LINHA
+           .
