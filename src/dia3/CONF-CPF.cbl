@@ -1,70 +1,222 @@
-	   IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONF-CPF.
-       AUTHOR. GEISE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       *> Variáveis para comunicação com a sub-rotina
-       01  WS-CPF-BASE          PIC 9(09).
-       01  WS-DV-RESULTADO      PIC 9(02).
-
-       *> Variável para exibição formatada
-       01  WS-CPF-FORMATADO.
-           05 FILLER            PIC X(05) VALUE "CPF: ".
-           05 PARTE-1           PIC 9(03).
-           05 FILLER            PIC X(01) VALUE ".".
-           05 PARTE-2           PIC 9(03).
-           05 FILLER            PIC X(01) VALUE ".".
-           05 PARTE-3           PIC 9(03).
-           05 FILLER            PIC X(01) VALUE "-".
-           05 DV-FINAL          PIC 9(02).
-
-       PROCEDURE DIVISION.
-
-       PERFORM 000-DISPLAY.
-           DISPLAY "------------------------------------------".
-           DISPLAY "   MOSTRA OS DIGITOS VERIFICADORES CPF   ".
-           DISPLAY "------------------------------------------".
-
-           DISPLAY "DIGITE OS 9 PRIMEIROS NUMEROS DO CPF: "
-           ACCEPT WS-CPF-BASE.
-
-           *> Chamada da sub-rotina (o programa que fizemos antes)
-           CALL "CALC-DIG_CPF" USING WS-CPF-BASE WS-DV-RESULTADO.
-
-           *> Preparando a máscara de saída para ficar bonito
-           MOVE WS-CPF-BASE(1:3) TO PARTE-1.
-           MOVE WS-CPF-BASE(4:3) TO PARTE-2.
-           MOVE WS-CPF-BASE(7:3) TO PARTE-3.
-           MOVE WS-DV-RESULTADO  TO DV-FINAL.
-
-           DISPLAY " ".
-           DISPLAY "RESULTADO FINAL:".
-           DISPLAY WS-CPF-FORMATADO.
-           DISPLAY "------------------------------------------".
-
-           STOP RUN.
-
-       000-DISPLAY SECTION.
-              DISPLAY "------------------------------------------".
-              DISPLAY "   MOSTRA OS DIGITOS VERIFICADORES CPF   ".
-              DISPLAY "------------------------------------------".
-
-              DISPLAY "DIGITE OS 9 PRIMEIROS NUMEROS DO CPF: "
-              ACCEPT WS-CPF-BASE.
-
-              *> Chamada da sub-rotina (o programa que fizemos antes)
-              CALL "CALC-DIG_CPF" USING WS-CPF-BASE WS-DV-RESULTADO.
-
-              *> Preparando a máscara de saída para ficar bonito
-              MOVE WS-CPF-BASE(1:3) TO PARTE-1.
-              MOVE WS-CPF-BASE(4:3) TO PARTE-2.
-              MOVE WS-CPF-BASE(7:3) TO PARTE-3.
-              MOVE WS-DV-RESULTADO  TO DV-FINAL.
-
-              DISPLAY " ".
-              DISPLAY "RESULTADO FINAL:".
-              DISPLAY WS-CPF-FORMATADO.
-              DISPLAY "------------------------------------------".
-
-              STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONF-CPF.
+       AUTHOR. GEISE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-MASTER-FILE ASSIGN TO "CPF-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-CHAVE
+               FILE STATUS IS WS-MASTER-FS.
+
+           SELECT CPF-AUDIT-FILE ASSIGN TO "CPF-AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-MASTER-FILE.
+       01  MASTER-REC.
+           05 MASTER-CHAVE.
+               10 MASTER-CPF        PIC 9(09).
+               10 MASTER-TIMESTAMP  PIC X(14).
+           05 MASTER-DIGITOS        PIC 9(02).
+           05 MASTER-STATUS         PIC X(09).
+           05 MASTER-DATA           PIC X(10).
+      *> Motivo da recusa, para o relatorio diario de qualidade
+      *> distinguir sequencia repetida de digito verificador errado.
+      *> Em branco quando MASTER-STATUS = "OK".
+           05 MASTER-MOTIVO-REJ     PIC X(09).
+
+       FD  CPF-AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUDIT-TIMESTAMP        PIC X(14).
+           05 AUDIT-OPERADOR         PIC X(10).
+           05 AUDIT-CPF-MASCARADO    PIC X(14).
+           05 AUDIT-STATUS           PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       *> Variáveis para comunicação com a sub-rotina
+       01  WS-PARAMETROS.
+           05 WS-CPF-BASE          PIC 9(09).
+           05 WS-DV-RESULTADO      PIC 9(02).
+           05 WS-STATUS-CPF        PIC X(03).
+           05 WS-CPF-FORMATADO-SUB PIC X(14).
+
+       *> Entrada digitada, aceita com ou sem a máscara "123.456.789"
+       01  WS-CPF-DIGITADO         PIC X(14).
+       01  WS-CPF-LIMPO            PIC X(09).
+
+       01  WS-VARIAVEIS-ENTRADA.
+           05 WS-TAM                PIC 9(02) VALUE ZEROS.
+           05 WS-POS                PIC 9(02) VALUE ZEROS.
+           05 WS-I                  PIC 9(02) VALUE ZEROS.
+           05 WS-CH                 PIC X(01) VALUE SPACES.
+
+       01  WS-MASTER-FS          PIC X(02) VALUE SPACES.
+           88 WS-MASTER-OK                 VALUE "00".
+
+       01  WS-AUDIT-FS           PIC X(02) VALUE SPACES.
+           88 WS-AUDIT-OK                  VALUE "00".
+
+       01  WS-OPERADOR           PIC X(10) VALUE SPACES.
+
+       *> CPF mascarado para fins de LGPD: só os 2 últimos dígitos
+       *> ficam visíveis, o restante é ocultado com asteriscos.
+       01  WS-CPF-MASCARADO-LGPD.
+           05 FILLER             PIC X(03) VALUE "***".
+           05 FILLER             PIC X(01) VALUE ".".
+           05 FILLER             PIC X(03) VALUE "***".
+           05 FILLER             PIC X(01) VALUE ".".
+           05 FILLER             PIC X(01) VALUE "*".
+           05 LGPD-ULT-2         PIC 9(02).
+           05 FILLER             PIC X(01) VALUE "-".
+           05 LGPD-DV            PIC 9(02).
+
+       *> Parâmetros para a consulta de duplicidade no funcionario
+       01  WS-PARAMETROS-LOOKUP.
+           05 WS-LOOKUP-CPF       PIC 9(09).
+           05 WS-LOOKUP-STATUS    PIC X(03).
+           05 WS-LOOKUP-ENCONTROU PIC X(01).
+               88 WS-LOOKUP-OK               VALUE "S".
+           05 WS-LOOKUP-MATRICULA PIC 9(09).
+           05 WS-LOOKUP-NOME      PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       PERFORM 000-DISPLAY.
+           STOP RUN.
+
+       000-DISPLAY SECTION.
+              DISPLAY "------------------------------------------".
+              DISPLAY "   MOSTRA OS DIGITOS VERIFICADORES CPF   ".
+              DISPLAY "------------------------------------------".
+
+              DISPLAY "DIGITE O ID DO OPERADOR/TERMINAL: "
+              MOVE SPACES TO WS-OPERADOR
+              ACCEPT WS-OPERADOR.
+
+              DISPLAY "DIGITE OS 9 PRIMEIROS NUMEROS DO CPF "
+                  "(COM OU SEM PONTOS): "
+              MOVE SPACES TO WS-CPF-DIGITADO
+              ACCEPT WS-CPF-DIGITADO.
+
+              PERFORM 0200-LIMPAR-MASCARA.
+
+              MOVE WS-CPF-LIMPO TO WS-CPF-BASE.
+
+              *> Chamada da sub-rotina (o programa que fizemos antes)
+              CALL "CALC-DIG_CPF" USING WS-PARAMETROS.
+
+              DISPLAY " ".
+              IF WS-STATUS-CPF = "REJ"
+                     DISPLAY "RESULTADO FINAL: CPF RECUSADO "
+                         "(SEQUENCIA DE DIGITOS REPETIDOS)"
+              ELSE
+                     *> CPF é dado pessoal (LGPD): mesmo no console/
+                     *> job log, só os 2 últimos dígitos aparecem,
+                     *> igual ao que vai para a trilha de auditoria.
+                     MOVE WS-CPF-BASE(8:2) TO LGPD-ULT-2
+                     MOVE WS-DV-RESULTADO  TO LGPD-DV
+                     DISPLAY "RESULTADO FINAL:"
+                     DISPLAY "CPF: " WS-CPF-MASCARADO-LGPD
+
+                     PERFORM 400-VERIFICAR-DUPLICIDADE
+              END-IF.
+              DISPLAY "------------------------------------------".
+
+              PERFORM 100-REGISTRAR-MASTER.
+
+              PERFORM 300-REGISTRAR-AUDITORIA.
+
+       0200-LIMPAR-MASCARA SECTION.
+              *> Remove pontos e traço do CPF digitado, aceitando tanto
+              *> "123.456.789" quanto "123456789" no mesmo campo.
+              MOVE ZEROS  TO WS-CPF-LIMPO.
+              MOVE ZEROS  TO WS-POS.
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CPF-DIGITADO))
+                  TO WS-TAM.
+
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TAM
+                     MOVE WS-CPF-DIGITADO(WS-I:1) TO WS-CH
+                     IF WS-CH NOT = "." AND WS-CH NOT = "-"
+                            AND WS-CH NOT = SPACES
+                            AND WS-POS < 9
+                            ADD 1 TO WS-POS
+                            MOVE WS-CH TO WS-CPF-LIMPO(WS-POS:1)
+                     END-IF
+              END-PERFORM.
+
+       100-REGISTRAR-MASTER SECTION.
+              MOVE SPACES TO MASTER-REC
+              MOVE WS-CPF-BASE     TO MASTER-CPF
+              MOVE FUNCTION CURRENT-DATE(1:14) TO MASTER-TIMESTAMP
+              MOVE WS-DV-RESULTADO TO MASTER-DIGITOS
+              IF WS-STATUS-CPF = "REJ"
+                     MOVE "REJEITADO" TO MASTER-STATUS
+                     MOVE "SEQREP"    TO MASTER-MOTIVO-REJ
+              ELSE
+                     MOVE "OK"        TO MASTER-STATUS
+                     MOVE SPACES      TO MASTER-MOTIVO-REJ
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:10) TO MASTER-DATA
+
+              OPEN I-O CPF-MASTER-FILE
+              IF NOT WS-MASTER-OK
+                     OPEN OUTPUT CPF-MASTER-FILE
+              END-IF
+
+              WRITE MASTER-REC
+                  INVALID KEY
+                      DISPLAY "AVISO: REGISTRO DUPLICADO EM CPF-MASTER"
+              END-WRITE
+
+              CLOSE CPF-MASTER-FILE.
+
+       300-REGISTRAR-AUDITORIA SECTION.
+              *> Trilha de auditoria LGPD: quem validou, quando, e o
+              *> resultado, sem expor o CPF completo no arquivo de log.
+              MOVE WS-CPF-BASE(8:2) TO LGPD-ULT-2
+              MOVE WS-DV-RESULTADO  TO LGPD-DV
+
+              OPEN EXTEND CPF-AUDIT-FILE
+              IF NOT WS-AUDIT-OK
+                     OPEN OUTPUT CPF-AUDIT-FILE
+              END-IF
+
+              MOVE SPACES TO AUDIT-REC
+              MOVE FUNCTION CURRENT-DATE(1:14)  TO AUDIT-TIMESTAMP
+              MOVE WS-OPERADOR                  TO AUDIT-OPERADOR
+              MOVE WS-CPF-MASCARADO-LGPD         TO AUDIT-CPF-MASCARADO
+              IF WS-STATUS-CPF = "REJ"
+                     MOVE "REJEITADO" TO AUDIT-STATUS
+              ELSE
+                     MOVE "OK"        TO AUDIT-STATUS
+              END-IF
+
+              WRITE AUDIT-REC
+
+              CLOSE CPF-AUDIT-FILE.
+
+       400-VERIFICAR-DUPLICIDADE SECTION.
+              *> Confere se o CPF já está cadastrado na tabela de
+              *> funcionario antes do RH lançar o mesmo funcionário
+              *> duas vezes.
+              MOVE WS-CPF-BASE TO WS-LOOKUP-CPF
+
+              CALL "TRE0028-CPF-LOOKUP" USING WS-PARAMETROS-LOOKUP.
+
+              IF WS-LOOKUP-STATUS NOT = "OK"
+                     DISPLAY "AVISO: NAO FOI POSSIVEL CONFERIR CPF "
+                         "DUPLICADO (FALHA DE CONEXAO COM A BASE DE "
+                         "FUNCIONARIO)"
+              ELSE
+                     IF WS-LOOKUP-OK
+                            DISPLAY "AVISO: CPF JA CADASTRADO NO "
+                                "FUNCIONARIO"
+                            DISPLAY "MATRICULA: " WS-LOOKUP-MATRICULA
+                            DISPLAY "NOME: " WS-LOOKUP-NOME
+                     END-IF
+              END-IF.
