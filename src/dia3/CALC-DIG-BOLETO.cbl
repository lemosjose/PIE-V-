@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-DIG-BOLETO.
+       AUTHOR. GEISE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SEM-DV                PIC X(43).
+
+       01  WS-VARIAVEIS-AUX.
+           05 WS-SOMA                PIC 9(04) VALUE ZEROS.
+           05 WS-RESTO               PIC 9(02) VALUE ZEROS.
+           05 WS-I                   PIC 9(02) VALUE ZEROS.
+           05 WS-PESO                PIC 9(01) VALUE ZEROS.
+           05 WS-DIGITO               PIC 9(01) VALUE ZEROS.
+           05 WS-PROD                 PIC 9(02) VALUE ZEROS.
+           05 WS-DV-BARRAS-CALC       PIC 9(01) VALUE ZEROS.
+
+       01  WS-VARIAVEIS-CAMPO.
+           05 WS-CAMPO-ENTRADA        PIC X(11) VALUE SPACES.
+           05 WS-QTD-VALOR            PIC 9(02) VALUE ZEROS.
+           05 WS-DAC-CALCULADO        PIC 9(01) VALUE ZEROS.
+           05 WS-DAC-INFORMADO        PIC 9(01) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           05 LK-CODIGO-BARRAS        PIC X(44).
+           05 LK-CAMPO1                PIC 9(10).
+           05 LK-CAMPO2                PIC 9(11).
+           05 LK-CAMPO3                PIC 9(11).
+           05 LK-STATUS-BARRAS         PIC X(03).
+           05 LK-STATUS-CAMPO1         PIC X(03).
+           05 LK-STATUS-CAMPO2         PIC X(03).
+           05 LK-STATUS-CAMPO3         PIC X(03).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+              PERFORM 1000-VALIDAR-BARRAS
+
+              MOVE LK-CAMPO1 TO WS-CAMPO-ENTRADA
+              MOVE 9 TO WS-QTD-VALOR
+              PERFORM 2000-VALIDAR-CAMPO
+              PERFORM 3000-GRAVAR-STATUS-CAMPO1
+
+              MOVE LK-CAMPO2 TO WS-CAMPO-ENTRADA
+              MOVE 10 TO WS-QTD-VALOR
+              PERFORM 2000-VALIDAR-CAMPO
+              PERFORM 3100-GRAVAR-STATUS-CAMPO2
+
+              MOVE LK-CAMPO3 TO WS-CAMPO-ENTRADA
+              MOVE 10 TO WS-QTD-VALOR
+              PERFORM 2000-VALIDAR-CAMPO
+              PERFORM 3200-GRAVAR-STATUS-CAMPO3
+
+              GOBACK.
+
+       1000-VALIDAR-BARRAS SECTION.
+              *> DV geral do codigo de barras (posicao 5), calculado
+              *> em modulo 11 sobre as demais 43 posicoes.
+              STRING LK-CODIGO-BARRAS(1:4) LK-CODIGO-BARRAS(6:39)
+                     DELIMITED BY SIZE
+                     INTO WS-SEM-DV.
+
+              MOVE ZEROS TO WS-SOMA.
+              MOVE 2 TO WS-PESO.
+
+              PERFORM VARYING WS-I FROM 43 BY -1 UNTIL WS-I = 0
+                     MOVE WS-SEM-DV(WS-I:1) TO WS-DIGITO
+                     COMPUTE WS-SOMA = WS-SOMA +
+                            (WS-DIGITO * WS-PESO)
+                     IF WS-PESO = 9
+                            MOVE 2 TO WS-PESO
+                     ELSE
+                            ADD 1 TO WS-PESO
+                     END-IF
+              END-PERFORM.
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+
+              IF WS-RESTO = 0 OR WS-RESTO = 1 OR WS-RESTO = 10
+                     MOVE 1 TO WS-DV-BARRAS-CALC
+              ELSE
+                     COMPUTE WS-DV-BARRAS-CALC = 11 - WS-RESTO
+              END-IF.
+
+              IF WS-DV-BARRAS-CALC = LK-CODIGO-BARRAS(5:1)
+                     MOVE "OK"  TO LK-STATUS-BARRAS
+              ELSE
+                     MOVE "REJ" TO LK-STATUS-BARRAS
+              END-IF.
+
+       2000-VALIDAR-CAMPO SECTION.
+              *> DV de um campo da linha digitavel, calculado em
+              *> modulo 10 (pesos 2 e 1 alternados, somando os
+              *> algarismos do produto quando maior que 9).
+              MOVE WS-CAMPO-ENTRADA(WS-QTD-VALOR + 1:1)
+                  TO WS-DAC-INFORMADO.
+
+              MOVE ZEROS TO WS-SOMA.
+              MOVE 2 TO WS-PESO.
+
+              PERFORM VARYING WS-I FROM WS-QTD-VALOR BY -1
+                     UNTIL WS-I = 0
+                     MOVE WS-CAMPO-ENTRADA(WS-I:1) TO WS-DIGITO
+                     COMPUTE WS-PROD = WS-DIGITO * WS-PESO
+                     IF WS-PROD > 9
+                            COMPUTE WS-PROD = WS-PROD - 9
+                     END-IF
+                     ADD WS-PROD TO WS-SOMA
+                     IF WS-PESO = 2
+                            MOVE 1 TO WS-PESO
+                     ELSE
+                            MOVE 2 TO WS-PESO
+                     END-IF
+              END-PERFORM.
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 10).
+
+              IF WS-RESTO = 0
+                     MOVE 0 TO WS-DAC-CALCULADO
+              ELSE
+                     COMPUTE WS-DAC-CALCULADO = 10 - WS-RESTO
+              END-IF.
+
+       3000-GRAVAR-STATUS-CAMPO1 SECTION.
+              IF WS-DAC-CALCULADO = WS-DAC-INFORMADO
+                     MOVE "OK"  TO LK-STATUS-CAMPO1
+              ELSE
+                     MOVE "REJ" TO LK-STATUS-CAMPO1
+              END-IF.
+
+       3100-GRAVAR-STATUS-CAMPO2 SECTION.
+              IF WS-DAC-CALCULADO = WS-DAC-INFORMADO
+                     MOVE "OK"  TO LK-STATUS-CAMPO2
+              ELSE
+                     MOVE "REJ" TO LK-STATUS-CAMPO2
+              END-IF.
+
+       3200-GRAVAR-STATUS-CAMPO3 SECTION.
+              IF WS-DAC-CALCULADO = WS-DAC-INFORMADO
+                     MOVE "OK"  TO LK-STATUS-CAMPO3
+              ELSE
+                     MOVE "REJ" TO LK-STATUS-CAMPO3
+              END-IF.
