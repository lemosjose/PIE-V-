@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-DIG-TITULO.
+       AUTHOR. GEISE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SEQUENCIAL.
+           05 WS-SEQ-NROS       PIC 9(01) OCCURS 8 TIMES.
+
+       01  WS-UF-DIGITOS.
+           05 WS-UF-NROS        PIC 9(01) OCCURS 2 TIMES.
+
+       01  WS-VARIAVEIS-AUX.
+           05 WS-SOMA            PIC 9(04) VALUE ZEROS.
+           05 WS-RESTO           PIC 9(02) VALUE ZEROS.
+           05 WS-I               PIC 9(02) VALUE ZEROS.
+           05 WS-PESO            PIC 9(02) VALUE ZEROS.
+           05 WS-DIGITO-1        PIC 9(01) VALUE ZEROS.
+           05 WS-DIGITO-2        PIC 9(01) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           05 LK-SEQUENCIAL      PIC 9(08).
+           05 LK-UF               PIC 9(02).
+           05 LK-ZONA             PIC 9(03).
+           05 LK-SECAO            PIC 9(04).
+           05 LK-DIGITOS-RES       PIC 9(02).
+           05 LK-STATUS            PIC X(03).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+              MOVE "OK" TO LK-STATUS
+              MOVE LK-SEQUENCIAL TO WS-SEQUENCIAL
+              MOVE LK-UF         TO WS-UF-DIGITOS
+
+              PERFORM 1000-PRIMEIRO-DIGITO
+
+              PERFORM 2000-SEGUNDO-DIGITO
+
+              PERFORM 3000-RETORNO
+
+              GOBACK.
+
+       1000-PRIMEIRO-DIGITO SECTION.
+              *> DV1 do titulo de eleitor: soma ponderada do sequencial
+              *> (8 digitos) com pesos 2 a 9, em modulo 11.
+              MOVE ZEROS TO WS-SOMA.
+              MOVE 2 TO WS-PESO.
+
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 8
+                     COMPUTE WS-SOMA = WS-SOMA +
+                            (WS-SEQ-NROS(WS-I) * WS-PESO)
+                     ADD 1 TO WS-PESO
+              END-PERFORM.
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+
+              IF WS-RESTO = 10
+                     MOVE 0 TO WS-DIGITO-1
+              ELSE
+                     MOVE WS-RESTO TO WS-DIGITO-1
+              END-IF.
+
+              *> Para os estados de SP e MG (01 e 02), o eleitorado e
+              *> grande demais para o digito ficar zero; a regra do
+              *> TSE troca esse caso por 1.
+              IF WS-DIGITO-1 = 0
+                     AND (LK-UF = 01 OR LK-UF = 02)
+                     MOVE 1 TO WS-DIGITO-1
+              END-IF.
+
+       2000-SEGUNDO-DIGITO SECTION.
+              *> DV2: soma ponderada da UF (pesos 7 e 8) mais o DV1
+              *> (peso 9), tambem em modulo 11.
+              COMPUTE WS-SOMA =
+                     (WS-UF-NROS(1) * 7) +
+                     (WS-UF-NROS(2) * 8) +
+                     (WS-DIGITO-1 * 9).
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+
+              IF WS-RESTO = 10
+                     MOVE 0 TO WS-DIGITO-2
+              ELSE
+                     MOVE WS-RESTO TO WS-DIGITO-2
+              END-IF.
+
+              IF WS-DIGITO-2 = 0
+                     AND (LK-UF = 01 OR LK-UF = 02)
+                     MOVE 1 TO WS-DIGITO-2
+              END-IF.
+
+       3000-RETORNO SECTION.
+              *> Zona e secao nao entram no calculo dos verificadores
+              *> (esses dependem apenas do sequencial e da UF), mas
+              *> seguem recebidas aqui para o chamador poder gravar o
+              *> titulo completo em uma unica chamada.
+              STRING WS-DIGITO-1 WS-DIGITO-2 DELIMITED BY SIZE
+                     INTO LK-DIGITOS-RES.
