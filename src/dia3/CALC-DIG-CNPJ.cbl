@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-DIG-CNPJ.
+       AUTHOR. GEISE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CNPJ-ENTRADA.
+           05 WS-NROS          PIC 9(01) OCCURS 12 TIMES.
+
+       01  WS-PESOS-1.
+           05 FILLER           PIC 9(01) VALUE 5.
+           05 FILLER           PIC 9(01) VALUE 4.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 2.
+           05 FILLER           PIC 9(01) VALUE 9.
+           05 FILLER           PIC 9(01) VALUE 8.
+           05 FILLER           PIC 9(01) VALUE 7.
+           05 FILLER           PIC 9(01) VALUE 6.
+           05 FILLER           PIC 9(01) VALUE 5.
+           05 FILLER           PIC 9(01) VALUE 4.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 2.
+       01  WS-PESOS-1-TAB REDEFINES WS-PESOS-1.
+           05 WS-PESO-1         PIC 9(01) OCCURS 12 TIMES.
+
+       01  WS-PESOS-2.
+           05 FILLER           PIC 9(01) VALUE 6.
+           05 FILLER           PIC 9(01) VALUE 5.
+           05 FILLER           PIC 9(01) VALUE 4.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 2.
+           05 FILLER           PIC 9(01) VALUE 9.
+           05 FILLER           PIC 9(01) VALUE 8.
+           05 FILLER           PIC 9(01) VALUE 7.
+           05 FILLER           PIC 9(01) VALUE 6.
+           05 FILLER           PIC 9(01) VALUE 5.
+           05 FILLER           PIC 9(01) VALUE 4.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 2.
+       01  WS-PESOS-2-TAB REDEFINES WS-PESOS-2.
+           05 WS-PESO-2         PIC 9(01) OCCURS 13 TIMES.
+
+       01  WS-VARIAVEIS-AUX.
+           05 WS-SOMA           PIC 9(05) VALUE ZEROS.
+           05 WS-RESTO          PIC 9(02) VALUE ZEROS.
+           05 WS-I              PIC 9(02) VALUE ZEROS.
+           05 WS-DIGITO-1       PIC 9(01) VALUE ZEROS.
+           05 WS-DIGITO-2       PIC 9(01) VALUE ZEROS.
+           05 WS-PRIMEIRO-DIG   PIC 9(01) VALUE ZEROS.
+           05 WS-FLAG-REPETIDO  PIC X(01) VALUE "S".
+              88 WS-CNPJ-REPETIDO          VALUE "S".
+
+       01  WS-CNPJ-MASCARA.
+           05 WS-MASC-PARTE-1   PIC 9(02).
+           05 FILLER            PIC X(01) VALUE ".".
+           05 WS-MASC-PARTE-2   PIC 9(03).
+           05 FILLER            PIC X(01) VALUE ".".
+           05 WS-MASC-PARTE-3   PIC 9(03).
+           05 FILLER            PIC X(01) VALUE "/".
+           05 WS-MASC-PARTE-4   PIC 9(04).
+           05 FILLER            PIC X(01) VALUE "-".
+           05 WS-MASC-DV        PIC 9(02).
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           05 LK-CNPJ-12         PIC 9(12).
+           05 LK-DIGITOS-RES     PIC 9(02).
+           05 LK-STATUS          PIC X(03).
+           05 LK-CNPJ-FORMATADO  PIC X(18).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+              MOVE "OK" TO LK-STATUS
+              MOVE LK-CNPJ-12 TO WS-CNPJ-ENTRADA
+
+              PERFORM 0500-VALIDAR-SEQUENCIA
+
+              IF WS-CNPJ-REPETIDO
+                     MOVE "REJ" TO LK-STATUS
+                     MOVE 0 TO LK-DIGITOS-RES
+                     MOVE SPACES TO LK-CNPJ-FORMATADO
+              ELSE
+                     PERFORM 1000-PRIMEIRO-DIGITO
+
+                     PERFORM 2000-SEGUNDO-DIGITO
+
+                     PERFORM 3000-RETORNO
+              END-IF
+
+              GOBACK.
+
+       0500-VALIDAR-SEQUENCIA SECTION.
+              *> CNPJs com os 12 dígitos base iguais produzem um par de
+              *> dígitos "válido" pela conta, mas são sequências
+              *> conhecidas como inválidas e devem ser recusadas, assim
+              *> como no CALC-DIG_CPF.
+              MOVE WS-NROS(1) TO WS-PRIMEIRO-DIG.
+              MOVE "S" TO WS-FLAG-REPETIDO.
+
+              PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 12
+                     IF WS-NROS(WS-I) NOT = WS-PRIMEIRO-DIG
+                            MOVE "N" TO WS-FLAG-REPETIDO
+                     END-IF
+              END-PERFORM.
+
+       1000-PRIMEIRO-DIGITO SECTION.
+              MOVE ZEROS TO WS-SOMA.
+
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+                     COMPUTE WS-SOMA = WS-SOMA +
+                     (WS-NROS(WS-I) * WS-PESO-1(WS-I))
+              END-PERFORM.
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+
+              IF WS-RESTO < 2
+                     MOVE 0 TO WS-DIGITO-1
+              ELSE
+                     COMPUTE WS-DIGITO-1 = 11 - WS-RESTO
+              END-IF.
+
+       2000-SEGUNDO-DIGITO SECTION.
+
+              MOVE ZEROS TO WS-SOMA.
+
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+                     COMPUTE WS-SOMA = WS-SOMA +
+                     (WS-NROS(WS-I) * WS-PESO-2(WS-I))
+              END-PERFORM.
+
+              *> Soma o décimo terceiro peso (dígito 1 recém-calculado)
+              COMPUTE WS-SOMA = WS-SOMA + (WS-DIGITO-1 * WS-PESO-2(13)).
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+
+              IF WS-RESTO < 2
+                     MOVE 0 TO WS-DIGITO-2
+              ELSE
+                     COMPUTE WS-DIGITO-2 = 11 - WS-RESTO
+              END-IF.
+
+       3000-RETORNO SECTION.
+              *> Retorno do resultado via Linkage
+              STRING WS-DIGITO-1 WS-DIGITO-2 DELIMITED BY SIZE
+                     INTO LK-DIGITOS-RES.
+
+              *> Mascara "##.###.###/####-##" pronta para qualquer
+              *> chamador, mesmo padrao do CALC-DIG_CPF.
+              MOVE WS-CNPJ-ENTRADA(1:2) TO WS-MASC-PARTE-1.
+              MOVE WS-CNPJ-ENTRADA(3:3) TO WS-MASC-PARTE-2.
+              MOVE WS-CNPJ-ENTRADA(6:3) TO WS-MASC-PARTE-3.
+              MOVE WS-CNPJ-ENTRADA(9:4) TO WS-MASC-PARTE-4.
+              MOVE LK-DIGITOS-RES       TO WS-MASC-DV.
+              MOVE WS-CNPJ-MASCARA      TO LK-CNPJ-FORMATADO.
