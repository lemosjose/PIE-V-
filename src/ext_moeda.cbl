@@ -5,40 +5,126 @@
        WORKING-STORAGE SECTION.
        01  WS-RAW                    PIC X(40)  VALUE SPACES.
        01  WS-RAW-TRIM               PIC X(40)  VALUE SPACES.
+       01  WS-RAW-SEMSINAL           PIC X(40)  VALUE SPACES.
        01  WS-RAW-NODOT              PIC X(40)  VALUE SPACES.
+       01  WS-NEGATIVO               PIC X(1)   VALUE "N".
+           88  WS-E-NEGATIVO                     VALUE "S".
        01  WS-INT-PART               PIC X(30)  VALUE SPACES.
        01  WS-CENT-PART              PIC X(10)  VALUE SPACES.
-       01  WS-CENT2                  PIC X(2)   VALUE "00".
+       01  WS-FRAC-STR               PIC X(4)   VALUE "00".
+       01  WS-DEC-LEN                PIC 9      COMP-5.
+       01  WS-TAM-FRAC               PIC 99     COMP-5.
 
        01  WS-I                      PIC 99 COMP-5.
        01  WS-LEN                    PIC 99 COMP-5.
        01  WS-POS-COMMA              PIC 99 COMP-5.
        01  WS-CH                     PIC X(1).
 
-       01  WS-REAIS                  PIC 9(9) COMP-5.
-       01  WS-CENTS                  PIC 99   COMP-5.
+       01  WS-REAIS                  PIC 9(12) COMP-5.
+       01  WS-CENTS                  PIC 9(4) COMP-5.
 
        01  WS-TXT                    PIC X(256) VALUE SPACES.
        01  WS-AUX                    PIC X(256) VALUE SPACES.
        01  WS-AUX2                   PIC X(256) VALUE SPACES.
 
        01  WS-NUM-IN.
-           05  WS-IN-NUM             PIC 9(9) COMP-5.
+           05  WS-IN-NUM             PIC 9(12) COMP-5.
+           05  WS-IN-IDIOMA          PIC X(2).
+           05  WS-IN-CASO            PIC X(1).
        01  WS-NUM-OUT.
            05  WS-OUT-TEXT           PIC X(256).
            05  WS-OUT-STATUS         PIC X(3).
 
+       01  WS-MOEDA-COD              PIC X(3)   VALUE "BRL".
+       01  WS-FORMATO-COD            PIC X(2)   VALUE "BR".
+       01  WS-IDIOMA-COD             PIC X(2)   VALUE "PT".
+       01  WS-SEP-MILHAR             PIC X(1)   VALUE ".".
+       01  WS-SEP-DECIMAL            PIC X(1)   VALUE ",".
+       01  WS-UNID-SING              PIC X(20)  VALUE SPACES.
+       01  WS-UNID-PLUR              PIC X(20)  VALUE SPACES.
+       01  WS-FRAC-SING              PIC X(20)  VALUE SPACES.
+       01  WS-FRAC-PLUR              PIC X(20)  VALUE SPACES.
+       01  WS-FRAC-GEN-SING          PIC X(24)  VALUE SPACES.
+       01  WS-FRAC-GEN-PLUR          PIC X(24)  VALUE SPACES.
+       01  WS-CENTS-DEN              PIC 9(5)   COMP-5.
+       01  WS-CENTS-DEN-D            PIC Z(4)9.
+       01  WS-FRACAO-NUM             PIC X(20)  VALUE SPACES.
+
+      *> Campos de apoio ao box numerico do cheque (req. caixa com o
+      *> valor em algarismos ao lado do valor por extenso).
+       01  WS-SIMBOLO                PIC X(4)   VALUE SPACES.
+       01  WS-REAIS-ED               PIC Z(11)9.
+       01  WS-REAIS-TRIM             PIC X(12)  VALUE SPACES.
+       01  WS-CONT-DIG               PIC 99     COMP-5.
+       01  WS-INT-FMT                PIC X(20)  VALUE SPACES.
+       01  WS-BUFPOS                 PIC 99     COMP-5.
+       01  WS-CONT-DESDE-SEP         PIC 9      COMP-5.
+       01  WS-J                      PIC 99     COMP-5.
+
+      *> Largura de impressao do campo de extenso no talao de cheque e
+      *> caractere de preenchimento anti-rasura (espaco em branco apos
+      *> o valor e onde se escreve um valor maior a mao).
+       01  WS-LARGURA-CHEQUE         PIC 9(3)   COMP-5 VALUE 76.
+       01  WS-TAM-TEXTO              PIC 9(3)   COMP-5.
+
        LINKAGE SECTION.
        01  LK-IN.
            05  LK-VALOR              PIC X(40).
+           05  LK-MOEDA              PIC X(3).
+           05  LK-FORMATO            PIC X(2).
+           05  LK-IDIOMA             PIC X(2).
+           05  LK-ANTIFRAUDE         PIC X(1).
+           05  LK-CASO               PIC X(1).
        01  LK-OUT.
            05  LK-TEXTO              PIC X(256).
            05  LK-STATUS             PIC X(3).
+           05  LK-VALOR-FMT          PIC X(30).
 
        PROCEDURE DIVISION USING LK-IN LK-OUT.
            MOVE SPACES TO LK-TEXTO
+           MOVE SPACES TO LK-VALOR-FMT
            MOVE "OK"   TO LK-STATUS
 
+           IF LK-MOEDA = SPACES
+               MOVE "BRL" TO WS-MOEDA-COD
+           ELSE
+               MOVE LK-MOEDA TO WS-MOEDA-COD
+           END-IF
+
+           IF LK-FORMATO = SPACES
+               MOVE "BR" TO WS-FORMATO-COD
+           ELSE
+               MOVE LK-FORMATO TO WS-FORMATO-COD
+           END-IF
+
+           IF LK-IDIOMA = SPACES
+               MOVE "PT" TO WS-IDIOMA-COD
+           ELSE
+               MOVE LK-IDIOMA TO WS-IDIOMA-COD
+           END-IF
+
+           EVALUATE WS-FORMATO-COD
+               WHEN "US"
+                   MOVE "," TO WS-SEP-MILHAR
+                   MOVE "." TO WS-SEP-DECIMAL
+               WHEN OTHER
+                   MOVE "." TO WS-SEP-MILHAR
+                   MOVE "," TO WS-SEP-DECIMAL
+           END-EVALUATE
+
+           EVALUATE WS-MOEDA-COD
+               WHEN "USD"
+                   MOVE "DÓLAR"              TO WS-UNID-SING
+                   MOVE "DÓLARES"            TO WS-UNID-PLUR
+                   MOVE "CENTAVO DE DÓLAR"   TO WS-FRAC-SING
+                   MOVE "CENTAVOS DE DÓLAR"  TO WS-FRAC-PLUR
+               WHEN OTHER
+                   MOVE "REAL"               TO WS-UNID-SING
+                   MOVE "REAIS"              TO WS-UNID-PLUR
+                   MOVE "CENTAVO"            TO WS-FRAC-SING
+                   MOVE "CENTAVOS"           TO WS-FRAC-PLUR
+           END-EVALUATE
+
            MOVE LK-VALOR TO WS-RAW
            MOVE FUNCTION TRIM(WS-RAW) TO WS-RAW-TRIM
 
@@ -47,23 +133,32 @@
                GOBACK
            END-IF
 
-           *> Remove separador de milhar '.' e espaços
+           *> Sinal negativo (estorno / nota de crédito) em "-1.157,20"
+           MOVE "N" TO WS-NEGATIVO
+           MOVE WS-RAW-TRIM TO WS-RAW-SEMSINAL
+           IF WS-RAW-TRIM(1:1) = "-"
+               MOVE "S" TO WS-NEGATIVO
+               MOVE SPACES TO WS-RAW-SEMSINAL
+               MOVE FUNCTION TRIM(WS-RAW-TRIM(2:)) TO WS-RAW-SEMSINAL
+           END-IF
+
+           *> Remove separador de milhar (LK-FORMATO) e espaços
            MOVE SPACES TO WS-RAW-NODOT
            MOVE 0 TO WS-LEN
-           PERFORM VARYING WS-I FROM 1 BY 1 
-               UNTIL WS-I > FUNCTION LENGTH(WS-RAW-TRIM)
-               MOVE WS-RAW-TRIM(WS-I:1) TO WS-CH
-               IF WS-CH NOT = "." AND WS-CH NOT = " "
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(WS-RAW-SEMSINAL)
+               MOVE WS-RAW-SEMSINAL(WS-I:1) TO WS-CH
+               IF WS-CH NOT = WS-SEP-MILHAR AND WS-CH NOT = " "
                    ADD 1 TO WS-LEN
                    MOVE WS-CH TO WS-RAW-NODOT(WS-LEN:1)
                END-IF
            END-PERFORM
 
-           *> Localiza vírgula decimal
+           *> Localiza separador decimal (conforme LK-FORMATO)
            MOVE 0 TO WS-POS-COMMA
-           PERFORM VARYING WS-I FROM 1 BY 1 
+           PERFORM VARYING WS-I FROM 1 BY 1
                UNTIL WS-I > FUNCTION LENGTH(WS-RAW-NODOT)
-               IF WS-RAW-NODOT(WS-I:1) = ","
+               IF WS-RAW-NODOT(WS-I:1) = WS-SEP-DECIMAL
                    MOVE WS-I TO WS-POS-COMMA
                END-IF
            END-PERFORM
@@ -71,36 +166,58 @@
            MOVE SPACES TO WS-INT-PART WS-CENT-PART
            IF WS-POS-COMMA = 0
                MOVE FUNCTION TRIM(WS-RAW-NODOT) TO WS-INT-PART
-               MOVE "00" TO WS-CENT2
+               MOVE 2    TO WS-DEC-LEN
+               MOVE "00" TO WS-FRAC-STR
            ELSE
                MOVE WS-RAW-NODOT(1:WS-POS-COMMA - 1) TO WS-INT-PART
                MOVE WS-RAW-NODOT(WS-POS-COMMA + 1:) TO WS-CENT-PART
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CENT-PART))
+                   TO WS-TAM-FRAC
 
-               IF FUNCTION LENGTH(FUNCTION TRIM(WS-CENT-PART)) = 0
-                   MOVE "00" TO WS-CENT2
-               ELSE
-                   MOVE WS-CENT-PART(1:1) TO WS-CENT2(1:1)
-                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-CENT-PART)) >= 2
-                       MOVE WS-CENT-PART(2:1) TO WS-CENT2(2:1)
-                   ELSE
-                       MOVE "0" TO WS-CENT2(2:1)
-                   END-IF
-               END-IF
+               *> Até 2 casas continuam como centavos da moeda; a
+               *> partir da 3ª casa o valor é lido como fração
+               *> decimal genérica (milésimos / décimos de milésimo)
+               EVALUATE WS-TAM-FRAC
+                   WHEN 0
+                       MOVE 2    TO WS-DEC-LEN
+                       MOVE "00" TO WS-FRAC-STR
+                   WHEN 1
+                       MOVE 2 TO WS-DEC-LEN
+                       MOVE SPACES TO WS-FRAC-STR
+                       STRING
+                           FUNCTION TRIM(WS-CENT-PART)
+                           "0"
+                           INTO WS-FRAC-STR
+                       END-STRING
+                   WHEN 2
+                       MOVE 2 TO WS-DEC-LEN
+                       MOVE WS-CENT-PART(1:2) TO WS-FRAC-STR
+                   WHEN 3
+                       MOVE 3 TO WS-DEC-LEN
+                       MOVE WS-CENT-PART(1:3) TO WS-FRAC-STR
+                   WHEN OTHER
+                       MOVE 4 TO WS-DEC-LEN
+                       MOVE WS-CENT-PART(1:4) TO WS-FRAC-STR
+               END-EVALUATE
            END-IF
 
            *> Converte para numérico (somente dígitos esperados)
            MOVE FUNCTION NUMVAL(WS-INT-PART) TO WS-REAIS
-           MOVE FUNCTION NUMVAL(WS-CENT2)    TO WS-CENTS
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FRAC-STR)) TO WS-CENTS
 
-           IF WS-REAIS < 0 OR WS-REAIS > 999999999
+           IF WS-REAIS < 0 OR WS-REAIS > 999999999999
                MOVE "RNG" TO LK-STATUS
                GOBACK
            END-IF
 
+           PERFORM 8000-FORMATAR-VALOR
+
            MOVE SPACES TO WS-AUX WS-AUX2 WS-TXT
 
            *> Extenso dos reais
-           MOVE WS-REAIS TO WS-IN-NUM
+           MOVE WS-REAIS      TO WS-IN-NUM
+           MOVE WS-IDIOMA-COD TO WS-IN-IDIOMA
+           MOVE LK-CASO       TO WS-IN-CASO
            MOVE SPACES TO WS-OUT-TEXT
            MOVE "OK"   TO WS-OUT-STATUS
            CALL "EXT-NUM" USING WS-NUM-IN WS-NUM-OUT END-CALL
@@ -110,26 +227,104 @@
            END-IF
            MOVE WS-OUT-TEXT TO WS-AUX
 
+           *> Formato de cheque em inglês: sem nome de moeda por
+           *> extenso, seguido de "AND NN/100" com os centavos em
+           *> fração, como em documentos de remessa internacional.
+           IF WS-IDIOMA-COD = "EN"
+               IF WS-E-NEGATIVO
+                   MOVE SPACES TO WS-TXT
+                   STRING
+                       "MINUS "
+                       FUNCTION TRIM(WS-AUX)
+                       INTO WS-TXT
+                   END-STRING
+                   MOVE FUNCTION TRIM(WS-TXT) TO WS-AUX
+               END-IF
+
+               COMPUTE WS-CENTS-DEN = 10 ** WS-DEC-LEN
+               MOVE WS-CENTS-DEN TO WS-CENTS-DEN-D
+               MOVE SPACES TO WS-FRACAO-NUM
+               STRING
+                   WS-FRAC-STR(1:WS-DEC-LEN)
+                   "/"
+                   FUNCTION TRIM(WS-CENTS-DEN-D)
+                   INTO WS-FRACAO-NUM
+               END-STRING
+
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " AND "
+                   FUNCTION TRIM(WS-FRACAO-NUM)
+                   INTO WS-TXT
+               END-STRING
+
+               MOVE FUNCTION TRIM(WS-TXT) TO LK-TEXTO
+               CALL "EXT-CASE" USING LK-TEXTO LK-CASO END-CALL
+               PERFORM 8500-APLICAR-ANTIFRAUDE
+               MOVE "OK" TO LK-STATUS
+               GOBACK
+           END-IF
+
            IF WS-REAIS = 1
-               STRING FUNCTION TRIM(WS-AUX) " REAL" INTO WS-AUX END-STRING
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " "
+                   FUNCTION TRIM(WS-UNID-SING)
+                   INTO WS-AUX
+               END-STRING
            ELSE
-               STRING FUNCTION TRIM(WS-AUX) " REAIS" INTO WS-AUX END-STRING
+               STRING
+                   FUNCTION TRIM(WS-AUX)
+                   " "
+                   FUNCTION TRIM(WS-UNID-PLUR)
+                   INTO WS-AUX
+               END-STRING
+           END-IF
+
+           IF WS-E-NEGATIVO
+               MOVE SPACES TO WS-TXT
+               STRING
+                   "MENOS "
+                   FUNCTION TRIM(WS-AUX)
+                   INTO WS-TXT
+               END-STRING
+               MOVE FUNCTION TRIM(WS-TXT) TO WS-AUX
            END-IF
 
            *> Extenso dos centavos (se houver)
            IF WS-CENTS = 0
                MOVE FUNCTION TRIM(WS-AUX) TO LK-TEXTO
+               CALL "EXT-CASE" USING LK-TEXTO LK-CASO END-CALL
+               PERFORM 8500-APLICAR-ANTIFRAUDE
                MOVE "OK" TO LK-STATUS
                GOBACK
            END-IF
 
-           MOVE WS-CENTS TO WS-IN-NUM
+           EVALUATE WS-DEC-LEN
+               WHEN 3
+                   MOVE "MILÉSIMO"  TO WS-FRAC-GEN-SING
+                   MOVE "MILÉSIMOS" TO WS-FRAC-GEN-PLUR
+               WHEN 4
+                   MOVE "DÉCIMO DE MILÉSIMO"  TO WS-FRAC-GEN-SING
+                   MOVE "DÉCIMOS DE MILÉSIMO" TO WS-FRAC-GEN-PLUR
+               WHEN OTHER
+                   MOVE WS-FRAC-SING TO WS-FRAC-GEN-SING
+                   MOVE WS-FRAC-PLUR TO WS-FRAC-GEN-PLUR
+           END-EVALUATE
+
+           MOVE WS-CENTS      TO WS-IN-NUM
+           MOVE WS-IDIOMA-COD TO WS-IN-IDIOMA
+           MOVE LK-CASO       TO WS-IN-CASO
            MOVE SPACES TO WS-OUT-TEXT
            MOVE "OK"   TO WS-OUT-STATUS
-           IF WS-CENTS < 10
-               CALL "EXT-UNITS" USING WS-NUM-IN WS-NUM-OUT END-CALL
+           IF WS-DEC-LEN >= 3
+               CALL "EXT-NUM" USING WS-NUM-IN WS-NUM-OUT END-CALL
            ELSE
-               CALL "EXT-TENS" USING WS-NUM-IN WS-NUM-OUT END-CALL
+               IF WS-CENTS < 10
+                   CALL "EXT-UNITS" USING WS-NUM-IN WS-NUM-OUT END-CALL
+               ELSE
+                   CALL "EXT-TENS" USING WS-NUM-IN WS-NUM-OUT END-CALL
+               END-IF
            END-IF
            IF WS-OUT-STATUS NOT = "OK"
                MOVE "ERR" TO LK-STATUS
@@ -138,9 +333,19 @@
            MOVE WS-OUT-TEXT TO WS-AUX2
 
            IF WS-CENTS = 1
-               STRING FUNCTION TRIM(WS-AUX2) " CENTAVO" INTO WS-AUX2 END-STRING
+               STRING
+                   FUNCTION TRIM(WS-AUX2)
+                   " "
+                   FUNCTION TRIM(WS-FRAC-GEN-SING)
+                   INTO WS-AUX2
+               END-STRING
            ELSE
-               STRING FUNCTION TRIM(WS-AUX2) " CENTAVOS" INTO WS-AUX2 END-STRING
+               STRING
+                   FUNCTION TRIM(WS-AUX2)
+                   " "
+                   FUNCTION TRIM(WS-FRAC-GEN-PLUR)
+                   INTO WS-AUX2
+               END-STRING
            END-IF
 
            STRING
@@ -151,6 +356,80 @@
            END-STRING
 
            MOVE FUNCTION TRIM(WS-TXT) TO LK-TEXTO
+           CALL "EXT-CASE" USING LK-TEXTO LK-CASO END-CALL
+           PERFORM 8500-APLICAR-ANTIFRAUDE
            MOVE "OK" TO LK-STATUS
            GOBACK.
 
+       8000-FORMATAR-VALOR SECTION.
+      *> Monta o box numerico do cheque ("R$ 1.157,20"), pareado com o
+      *> mesmo valor por extenso em LK-TEXTO, para que qualquer
+      *> adulteracao em um dos dois campos deixe de bater com o outro.
+           EVALUATE WS-MOEDA-COD
+               WHEN "BRL"
+                   MOVE "R$" TO WS-SIMBOLO
+               WHEN "USD"
+                   MOVE "US$" TO WS-SIMBOLO
+               WHEN OTHER
+                   MOVE WS-MOEDA-COD TO WS-SIMBOLO
+           END-EVALUATE
+
+           MOVE WS-REAIS TO WS-REAIS-ED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-REAIS-ED))
+               TO WS-CONT-DIG
+           MOVE SPACES TO WS-REAIS-TRIM
+           MOVE FUNCTION TRIM(WS-REAIS-ED) TO WS-REAIS-TRIM
+
+      *> Agrupa os digitos de 3 em 3 a partir da direita, escrevendo
+      *> de tras para frente no buffer para nao precisar inverter nada.
+           MOVE SPACES TO WS-INT-FMT
+           MOVE 20 TO WS-BUFPOS
+           MOVE 0  TO WS-CONT-DESDE-SEP
+           PERFORM VARYING WS-J FROM WS-CONT-DIG BY -1
+                   UNTIL WS-J < 1
+               MOVE WS-REAIS-TRIM(WS-J:1) TO WS-INT-FMT(WS-BUFPOS:1)
+               SUBTRACT 1 FROM WS-BUFPOS
+               ADD 1 TO WS-CONT-DESDE-SEP
+               IF WS-CONT-DESDE-SEP = 3 AND WS-J > 1
+                   MOVE WS-SEP-MILHAR TO WS-INT-FMT(WS-BUFPOS:1)
+                   SUBTRACT 1 FROM WS-BUFPOS
+                   MOVE 0 TO WS-CONT-DESDE-SEP
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO LK-VALOR-FMT
+           IF WS-E-NEGATIVO
+               STRING
+                   "-" FUNCTION TRIM(WS-SIMBOLO) " "
+                   FUNCTION TRIM(WS-INT-FMT)
+                   WS-SEP-DECIMAL
+                   WS-FRAC-STR(1:WS-DEC-LEN)
+                   INTO LK-VALOR-FMT
+               END-STRING
+           ELSE
+               STRING
+                   FUNCTION TRIM(WS-SIMBOLO) " "
+                   FUNCTION TRIM(WS-INT-FMT)
+                   WS-SEP-DECIMAL
+                   WS-FRAC-STR(1:WS-DEC-LEN)
+                   INTO LK-VALOR-FMT
+               END-STRING
+           END-IF
+           .
+
+       8500-APLICAR-ANTIFRAUDE SECTION.
+      *> Preenche o restante da linha de extenso com "*" ate a largura
+      *> do talao de cheque, do mesmo jeito que a escrituracao manual
+      *> de cheques ja exige, para que ninguem complete o espaco em
+      *> branco e aumente o valor depois de emitido.
+           IF LK-ANTIFRAUDE = "S"
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-TEXTO))
+                   TO WS-TAM-TEXTO
+               IF WS-TAM-TEXTO < WS-LARGURA-CHEQUE - 1
+                   MOVE ALL "*"
+                       TO LK-TEXTO(WS-TAM-TEXTO + 2:
+                           WS-LARGURA-CHEQUE - WS-TAM-TEXTO - 1)
+               END-IF
+           END-IF
+           .
+
