@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTENSO-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTENSO-IN-FILE  ASSIGN TO "EXTENSO-IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTENSO-OUT-FILE ASSIGN TO "EXTENSO-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTENSO-HANDOFF-FILE ASSIGN TO "EXTENSO-HANDOFF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTENSO-IN-FILE.
+       01  EXTIN-REC.
+           05  EXTIN-DOC             PIC X(10).
+           05  EXTIN-VALOR           PIC X(40).
+           05  EXTIN-MOEDA           PIC X(3).
+           05  EXTIN-FORMATO         PIC X(2).
+           05  EXTIN-BENEFICIARIO    PIC X(40).
+           05  EXTIN-VENCIMENTO      PIC X(10).
+           05  EXTIN-IDIOMA          PIC X(2).
+
+       FD  EXTENSO-OUT-FILE.
+       01  EXTOUT-REC.
+           05  EXTOUT-DOC            PIC X(10).
+           05  EXTOUT-VALOR          PIC X(40).
+           05  EXTOUT-VALOR-FMT      PIC X(30).
+           05  EXTOUT-TEXTO          PIC X(256).
+           05  EXTOUT-STATUS         PIC X(3).
+       01  EXTOUT-TRAILER-REC        PIC X(80).
+
+      *> Arquivo estruturado de handoff para a ferramenta externa de
+      *> geracao de boleto/PDF ler direto, sem alguem precisar
+      *> reescrever o valor por extenso a mao no gerador de documentos.
+       FD  EXTENSO-HANDOFF-FILE.
+       01  HANDOFF-REC.
+           05  HANDOFF-DOC           PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  HANDOFF-VALOR         PIC X(40).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  HANDOFF-VALOR-FMT     PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  HANDOFF-TEXTO         PIC X(256).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  HANDOFF-BENEFICIARIO  PIC X(40).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  HANDOFF-VENCIMENTO    PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  HANDOFF-STATUS        PIC X(03).
+       01  HANDOFF-TRAILER-REC       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                    PIC X(1)   VALUE "N".
+           88  WS-FIM-ARQUIVO                    VALUE "S".
+       01  WS-QTD-LIDOS              PIC 9(7)   COMP-5 VALUE 0.
+       01  WS-QTD-GRAVADOS           PIC 9(7)   COMP-5 VALUE 0.
+       01  WS-MOEDA-IN.
+           05  WS-MOEDA-VALOR        PIC X(40).
+           05  WS-MOEDA-COD          PIC X(3).
+           05  WS-MOEDA-FORMATO      PIC X(2).
+           05  WS-MOEDA-IDIOMA       PIC X(2).
+           05  WS-MOEDA-ANTIFRAUDE   PIC X(1).
+           05  WS-MOEDA-CASO         PIC X(1)   VALUE SPACES.
+       01  WS-MOEDA-OUT.
+           05  WS-MOEDA-TEXTO        PIC X(256).
+           05  WS-MOEDA-STATUS       PIC X(3).
+           05  WS-MOEDA-VALOR-FMT    PIC X(30).
+
+      *> Total de controle em centavos, somado a cada registro gravado,
+      *> para a equipe de conferencia bater o total do lote antes de
+      *> liberar os arquivos de saida/handoff.
+       01  WS-TOTAL-CENTAVOS         PIC S9(15) VALUE ZEROS.
+       01  WS-VALOR-TRIM             PIC X(40).
+       01  WS-VALOR-NODOT            PIC X(40).
+       01  WS-POS-VIRGULA            PIC 99 COMP-5 VALUE 0.
+       01  WS-VAL-INT-PART           PIC X(30).
+       01  WS-VAL-CENT-PART          PIC X(10).
+       01  WS-VAL-REAIS              PIC 9(13) COMP-5.
+       01  WS-VAL-CENTS              PIC 9(4) COMP-5.
+       01  WS-VAL-CH                 PIC X(1).
+       01  WS-VAL-LEN                PIC 99 COMP-5.
+       01  WS-VAL-NEGATIVO           PIC X(1) VALUE "N".
+           88  WS-VAL-E-NEGATIVO             VALUE "S".
+       01  WS-I                      PIC 99 COMP-5.
+
+       01  WS-CTRL-IN.
+           05  WS-CTRL-QTD           PIC 9(09).
+           05  WS-CTRL-TOTAL         PIC S9(15).
+       01  WS-CTRL-OUT.
+           05  WS-CTRL-LINHA         PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR UNTIL WS-FIM-ARQUIVO
+           PERFORM 9000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR SECTION.
+           OPEN INPUT  EXTENSO-IN-FILE
+           OPEN OUTPUT EXTENSO-OUT-FILE
+           OPEN OUTPUT EXTENSO-HANDOFF-FILE
+           PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO SECTION.
+           READ EXTENSO-IN-FILE
+               AT END
+                   MOVE "S" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDOS
+           END-READ.
+
+       2000-PROCESSAR SECTION.
+           MOVE SPACES TO EXTOUT-REC
+           MOVE EXTIN-DOC   TO EXTOUT-DOC
+           MOVE EXTIN-VALOR TO EXTOUT-VALOR
+
+           MOVE EXTIN-VALOR TO WS-MOEDA-VALOR
+           IF EXTIN-MOEDA = SPACES
+               MOVE "BRL" TO WS-MOEDA-COD
+           ELSE
+               MOVE EXTIN-MOEDA TO WS-MOEDA-COD
+           END-IF
+
+           IF EXTIN-FORMATO = SPACES
+               MOVE "BR" TO WS-MOEDA-FORMATO
+           ELSE
+               MOVE EXTIN-FORMATO TO WS-MOEDA-FORMATO
+           END-IF
+
+           IF EXTIN-IDIOMA = SPACES
+               MOVE "PT" TO WS-MOEDA-IDIOMA
+           ELSE
+               MOVE EXTIN-IDIOMA TO WS-MOEDA-IDIOMA
+           END-IF
+
+           MOVE "S" TO WS-MOEDA-ANTIFRAUDE
+
+           CALL "EXT-MOEDA" USING
+               WS-MOEDA-IN
+               WS-MOEDA-OUT
+           END-CALL
+
+           MOVE WS-MOEDA-TEXTO     TO EXTOUT-TEXTO
+           MOVE WS-MOEDA-VALOR-FMT TO EXTOUT-VALOR-FMT
+           MOVE WS-MOEDA-STATUS    TO EXTOUT-STATUS
+
+           WRITE EXTOUT-REC
+           ADD 1 TO WS-QTD-GRAVADOS
+
+           MOVE SPACES               TO HANDOFF-REC
+           MOVE EXTIN-DOC             TO HANDOFF-DOC
+           MOVE EXTIN-VALOR           TO HANDOFF-VALOR
+           MOVE WS-MOEDA-VALOR-FMT    TO HANDOFF-VALOR-FMT
+           MOVE WS-MOEDA-TEXTO        TO HANDOFF-TEXTO
+           MOVE EXTIN-BENEFICIARIO    TO HANDOFF-BENEFICIARIO
+           MOVE EXTIN-VENCIMENTO      TO HANDOFF-VENCIMENTO
+           MOVE WS-MOEDA-STATUS       TO HANDOFF-STATUS
+           WRITE HANDOFF-REC
+
+           PERFORM 2200-ACUMULAR-TOTAL
+
+           PERFORM 1100-LER-PROXIMO.
+
+       2200-ACUMULAR-TOTAL SECTION.
+      *> Converte EXTIN-VALOR ("1.500,00") para centavos usando o
+      *> mesmo jeito de extrair digitos por INSPECT/PERFORM VARYING
+      *> que EXT-MOEDA ja usa, so que aqui apenas para somar ao total
+      *> de controle -- nao precisa do texto por extenso. O sinal de
+      *> negativo (credito/estorno, que o EXT-MOEDA ja escreve com o
+      *> prefixo "MENOS") e detectado do mesmo jeito que o EXT-MOEDA
+      *> detecta, para subtrair do total em vez de somar o valor
+      *> absoluto por engano.
+           MOVE FUNCTION TRIM(EXTIN-VALOR) TO WS-VALOR-TRIM
+
+           MOVE "N" TO WS-VAL-NEGATIVO
+           IF WS-VALOR-TRIM(1:1) = "-"
+               MOVE "S" TO WS-VAL-NEGATIVO
+               MOVE FUNCTION TRIM(WS-VALOR-TRIM(2:)) TO WS-VALOR-TRIM
+           END-IF
+
+           MOVE SPACES TO WS-VALOR-NODOT
+           MOVE 0 TO WS-VAL-LEN
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(WS-VALOR-TRIM)
+               MOVE WS-VALOR-TRIM(WS-I:1) TO WS-VAL-CH
+               IF WS-VAL-CH NOT = "." AND WS-VAL-CH NOT = " "
+                   ADD 1 TO WS-VAL-LEN
+                   MOVE WS-VAL-CH TO WS-VALOR-NODOT(WS-VAL-LEN:1)
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-POS-VIRGULA
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(WS-VALOR-NODOT)
+               IF WS-VALOR-NODOT(WS-I:1) = ","
+                   MOVE WS-I TO WS-POS-VIRGULA
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-VAL-INT-PART WS-VAL-CENT-PART
+           IF WS-POS-VIRGULA = 0
+               MOVE FUNCTION TRIM(WS-VALOR-NODOT) TO WS-VAL-INT-PART
+               MOVE "00" TO WS-VAL-CENT-PART
+           ELSE
+               MOVE WS-VALOR-NODOT(1:WS-POS-VIRGULA - 1)
+                   TO WS-VAL-INT-PART
+               MOVE WS-VALOR-NODOT(WS-POS-VIRGULA + 1:)
+                   TO WS-VAL-CENT-PART
+           END-IF
+
+           MOVE 0 TO WS-VAL-REAIS
+           IF FUNCTION TRIM(WS-VAL-INT-PART) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-VAL-INT-PART) TO WS-VAL-REAIS
+           END-IF
+
+           MOVE 0 TO WS-VAL-CENTS
+           IF FUNCTION TRIM(WS-VAL-CENT-PART) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-VAL-CENT-PART(1:2))
+                   TO WS-VAL-CENTS
+           END-IF
+
+           IF WS-VAL-E-NEGATIVO
+               COMPUTE WS-TOTAL-CENTAVOS = WS-TOTAL-CENTAVOS
+                   - (WS-VAL-REAIS * 100) - WS-VAL-CENTS
+           ELSE
+               COMPUTE WS-TOTAL-CENTAVOS = WS-TOTAL-CENTAVOS
+                   + (WS-VAL-REAIS * 100) + WS-VAL-CENTS
+           END-IF
+           .
+
+       9000-FINALIZAR SECTION.
+      *> Trailer de totais de controle (quantidade + soma dos valores
+      *> em centavos como total de conferencia), no mesmo formato
+      *> usado pelos outros arquivos de saida em lote do sistema.
+           MOVE WS-QTD-GRAVADOS     TO WS-CTRL-QTD
+           MOVE WS-TOTAL-CENTAVOS   TO WS-CTRL-TOTAL
+           CALL "CTRL-TOTAL" USING WS-CTRL-IN WS-CTRL-OUT
+           END-CALL
+           MOVE WS-CTRL-LINHA TO EXTOUT-TRAILER-REC
+           WRITE EXTOUT-TRAILER-REC
+           MOVE WS-CTRL-LINHA TO HANDOFF-TRAILER-REC
+           WRITE HANDOFF-TRAILER-REC
+
+           CLOSE EXTENSO-IN-FILE
+           CLOSE EXTENSO-OUT-FILE
+           CLOSE EXTENSO-HANDOFF-FILE
+           DISPLAY "EXTENSO-BATCH: LIDOS=" WS-QTD-LIDOS
+               " GRAVADOS=" WS-QTD-GRAVADOS.
