@@ -3,14 +3,25 @@
        *> Contract:
        *> - IN-NUM must be a non-negative integer in the valid range
        *>   for each routine.
-       *> - OUT-TEXT is returned as uppercase Portuguese (pt-BR).
+       *> - IN-IDIOMA selects the output language: SPACES or "PT"
+       *>   produces uppercase Portuguese (pt-BR), the original
+       *>   behavior; "EN" produces uppercase English instead.
+       *> - IN-CASO selects the letter case of OUT-TEXT: SPACES or
+       *>   "U" keeps the original all-uppercase behavior; "T"
+       *>   returns sentence case ("Mil cento e cinquenta e sete"),
+       *>   for customer-facing statements and payment confirmations
+       *>   where all-uppercase output reads as shouting.
+       *> - OUT-TEXT is returned in the language and case requested
+       *>   by IN-IDIOMA / IN-CASO.
        *> - OUT-STATUS:
        *>     "OK"  -> success
        *>     "RNG" -> out of range for that routine
        *>     "ERR" -> other error (should not happen in normal use)
        *>
        01  EXT-IN.
-           05  IN-NUM             PIC 9(9) COMP-5.
+           05  IN-NUM             PIC 9(12) COMP-5.
+           05  IN-IDIOMA          PIC X(2).
+           05  IN-CASO            PIC X(1).
        01  EXT-OUT.
            05  OUT-TEXT           PIC X(256).
-           05  OUT-STATUS         PIC X(3).
\ No newline at end of file
+           05  OUT-STATUS         PIC X(3).
